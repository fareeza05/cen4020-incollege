@@ -0,0 +1,137 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TruncatedFieldReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PROF-FILE ASSIGN TO "data/InCollege-Profiles.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS PROF-USER
+        FILE STATUS IS WS-PROF-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO "data/InCollege-TruncatedFields.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  PROF-FILE.
+01  PROF-REC.
+    05 PROF-USER           PIC X(20).
+    05 PROF-FNAME          PIC X(20).
+    05 PROF-LNAME          PIC X(20).
+    05 PROF-UNIV           PIC X(30).
+    05 PROF-MAJOR          PIC X(20).
+    05 PROF-GRAD           PIC 9(4).
+    05 PROF-ABOUT          PIC X(200).
+
+    05 PROF-EXP-COUNT      PIC 9.
+    05 PROF-EXPERIENCE OCCURS 3 TIMES.
+        10 PROF-EXP-TITLE  PIC X(50).
+        10 PROF-EXP-COMP   PIC X(50).
+        10 PROF-EXP-DATES  PIC X(30).
+        10 PROF-EXP-DESC   PIC X(100).
+
+    05 PROF-EDU-COUNT      PIC 9.
+    05 PROF-EDUCATION OCCURS 3 TIMES.
+        10 PROF-EDU-DEGREE PIC X(50).
+        10 PROF-EDU-SCHOOL PIC X(50).
+        10 PROF-EDU-YEARS  PIC X(20).
+
+FD  REPORT-FILE.
+01  REPORT-REC             PIC X(200).
+
+WORKING-STORAGE SECTION.
+
+01  WS-PROF-STATUS         PIC XX VALUE "00".
+01  WS-RPT-STATUS          PIC XX VALUE "00".
+01  WS-PROF-EOF            PIC X VALUE "N".
+01  WS-FLAG-COUNT          PIC 9(5) VALUE 0.
+01  WS-K                   PIC 9(3) VALUE 0.
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> MAIN-MAINLINE
+*>   CREATE-OR-EDIT-ACCOUNT checks typed length against a maximum
+*>   before the MOVE, but the MOVE itself still silently truncates
+*>   anything that slips through right at the boundary. This flags
+*>   PROF-FILE rows where a free-text field runs all the way to its
+*>   last byte, so someone can go check whether real content got cut
+*>   off.
+*> ---------------------------------------------------------------
+MAIN-MAINLINE.
+    PERFORM OPEN-FILES
+    PERFORM SCAN-PROFILES
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT PROF-FILE
+    IF WS-PROF-STATUS = "35"
+        DISPLAY "No profiles found; nothing to check."
+        CLOSE PROF-FILE
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT REPORT-FILE
+
+    MOVE "Profiles with a free-text field flush against its maximum width:"
+        TO REPORT-REC
+    WRITE REPORT-REC.
+
+SCAN-PROFILES.
+    MOVE "N" TO WS-PROF-EOF
+    PERFORM UNTIL WS-PROF-EOF = "Y"
+        READ PROF-FILE
+            AT END
+                MOVE "Y" TO WS-PROF-EOF
+            NOT AT END
+                PERFORM CHECK-PROFILE-FOR-TRUNCATION
+        END-READ
+    END-PERFORM.
+
+CHECK-PROFILE-FOR-TRUNCATION.
+    IF PROF-ABOUT(200:1) NOT = SPACE
+        PERFORM FLAG-FIELD
+    END-IF
+
+    PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > PROF-EXP-COUNT
+        IF PROF-EXP-DESC(WS-K)(100:1) NOT = SPACE
+            PERFORM FLAG-EXP-DESC
+        END-IF
+    END-PERFORM.
+
+FLAG-FIELD.
+    MOVE SPACES TO REPORT-REC
+    STRING "  " FUNCTION TRIM(PROF-USER)
+           " -- About is flush against its 200-character limit."
+      INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    ADD 1 TO WS-FLAG-COUNT.
+
+FLAG-EXP-DESC.
+    MOVE SPACES TO REPORT-REC
+    STRING "  " FUNCTION TRIM(PROF-USER)
+           " -- Experience #" WS-K
+           " description is flush against its 100-character limit."
+      INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    ADD 1 TO WS-FLAG-COUNT.
+
+CLOSE-FILES.
+    MOVE SPACES TO REPORT-REC
+    STRING "Total flagged fields: " WS-FLAG-COUNT
+      INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+
+    CLOSE PROF-FILE
+    CLOSE REPORT-FILE
+    DISPLAY "Truncated-field check complete: " WS-FLAG-COUNT
+        " field(s) flagged.".
