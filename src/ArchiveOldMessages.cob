@@ -0,0 +1,199 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ArchiveOldMessages.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MESSAGE-FILE ASSIGN TO "data/InCollege-Messages.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MSG-STATUS.
+
+    SELECT MESSAGE-HISTORY-FILE ASSIGN TO "data/InCollege-MessageHistory.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-HIST-STATUS.
+
+    SELECT WORK-FILE ASSIGN TO "data/InCollege-Messages.txt.work"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-WORK-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+*> Messages: flat record addressed by byte offset (sender, recipient,
+*> content, timestamp, status), same shape MESSAGE-FILE uses
+*> everywhere else in this codebase.
+FD  MESSAGE-FILE.
+01  MESSAGE-REC               PIC X(300).
+
+FD  MESSAGE-HISTORY-FILE.
+01  MESSAGE-HISTORY-REC       PIC X(300).
+
+*> Messages that are kept are rewritten out to a scratch copy of
+*> MESSAGE-FILE, then the scratch copy replaces it -- the same
+*> "load all, rewrite all" shape used elsewhere in this codebase,
+*> just staged through a work file since both the source and the
+*> destination here are the same physical file.
+FD  WORK-FILE.
+01  WORK-REC                  PIC X(300).
+
+WORKING-STORAGE SECTION.
+
+01  WS-MSG-STATUS              PIC XX VALUE "00".
+01  WS-HIST-STATUS             PIC XX VALUE "00".
+01  WS-WORK-STATUS             PIC XX VALUE "00".
+01  WS-MSG-EOF                 PIC X VALUE "N".
+
+01  WS-RETENTION-DAYS          PIC 9(05) VALUE 00365.
+
+01  WS-RAW-DATE                PIC X(21) VALUE SPACES.
+01  WS-TODAY-DATE              PIC X(10) VALUE SPACES.
+01  WS-DATE-NUM-TEXT           PIC X(08) VALUE SPACES.
+01  WS-TODAY-NUM               PIC 9(08) VALUE 0.
+01  WS-MSG-DATE-NUM            PIC 9(08) VALUE 0.
+01  WS-MSG-AGE-DAYS            PIC 9(05) VALUE 0.
+
+01  WS-MSG-STATUS-FIELD        PIC X(04) VALUE SPACES.
+01  WS-MSG-TS-FIELD            PIC X(20) VALUE SPACES.
+
+01  WS-READ-COUNT              PIC 9(05) VALUE 0.
+01  WS-KEPT-COUNT               PIC 9(05) VALUE 0.
+01  WS-ARCHIVED-COUNT           PIC 9(05) VALUE 0.
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> MAIN-MAINLINE
+*>   Scheduled batch job: moves messages older than WS-RETENTION-DAYS
+*>   that are already marked "READ" out of the live MESSAGE-FILE and
+*>   into MESSAGE-HISTORY-FILE, so VIEW-MY-MESSAGES keeps scanning a
+*>   small, active file instead of every message ever sent. Unread
+*>   messages and anything newer than the retention window are left
+*>   on MESSAGE-FILE untouched, regardless of age or status.
+*> ---------------------------------------------------------------
+MAIN-MAINLINE.
+    PERFORM OPEN-FILES
+    PERFORM FORMAT-TODAY-DATE
+    PERFORM SPLIT-MESSAGES
+    PERFORM REPLACE-MESSAGE-FILE
+    PERFORM CLOSE-FILES
+
+    DISPLAY "Archive run complete: " WS-READ-COUNT " read, "
+        WS-ARCHIVED-COUNT " archived, " WS-KEPT-COUNT " kept."
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT MESSAGE-FILE
+    IF WS-MSG-STATUS = "35"
+        DISPLAY "No messages file found; nothing to archive."
+        CLOSE MESSAGE-FILE
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT WORK-FILE
+
+    OPEN EXTEND MESSAGE-HISTORY-FILE
+    IF WS-HIST-STATUS = "35"
+        CLOSE MESSAGE-HISTORY-FILE
+        OPEN OUTPUT MESSAGE-HISTORY-FILE
+        CLOSE MESSAGE-HISTORY-FILE
+        OPEN EXTEND MESSAGE-HISTORY-FILE
+    END-IF.
+
+FORMAT-TODAY-DATE.
+    MOVE FUNCTION CURRENT-DATE TO WS-RAW-DATE
+    MOVE SPACES TO WS-TODAY-DATE
+    STRING WS-RAW-DATE(1:4) "-"
+           WS-RAW-DATE(5:2) "-"
+           WS-RAW-DATE(7:2)
+      INTO WS-TODAY-DATE
+    END-STRING
+
+    MOVE SPACES TO WS-DATE-NUM-TEXT
+    STRING WS-TODAY-DATE(1:4) WS-TODAY-DATE(6:2) WS-TODAY-DATE(9:2)
+      INTO WS-DATE-NUM-TEXT
+    END-STRING
+    MOVE WS-DATE-NUM-TEXT TO WS-TODAY-NUM.
+
+SPLIT-MESSAGES.
+    MOVE "N" TO WS-MSG-EOF
+    PERFORM UNTIL WS-MSG-EOF = "Y"
+        READ MESSAGE-FILE
+            AT END
+                MOVE "Y" TO WS-MSG-EOF
+            NOT AT END
+                PERFORM CLASSIFY-ONE-MESSAGE
+        END-READ
+    END-PERFORM.
+
+CLASSIFY-ONE-MESSAGE.
+    IF MESSAGE-REC(1:20) = SPACES
+        EXIT PARAGRAPH
+    END-IF
+
+    ADD 1 TO WS-READ-COUNT
+    MOVE MESSAGE-REC(265:4) TO WS-MSG-STATUS-FIELD
+    MOVE MESSAGE-REC(244:20) TO WS-MSG-TS-FIELD
+
+    IF WS-MSG-STATUS-FIELD NOT = "READ"
+        PERFORM KEEP-ONE-MESSAGE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE SPACES TO WS-DATE-NUM-TEXT
+    STRING WS-MSG-TS-FIELD(1:4) WS-MSG-TS-FIELD(6:2) WS-MSG-TS-FIELD(9:2)
+      INTO WS-DATE-NUM-TEXT
+    END-STRING
+    MOVE WS-DATE-NUM-TEXT TO WS-MSG-DATE-NUM
+
+    COMPUTE WS-MSG-AGE-DAYS =
+        FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM) -
+        FUNCTION INTEGER-OF-DATE(WS-MSG-DATE-NUM)
+
+    IF WS-MSG-AGE-DAYS >= WS-RETENTION-DAYS
+        PERFORM ARCHIVE-ONE-MESSAGE
+    ELSE
+        PERFORM KEEP-ONE-MESSAGE
+    END-IF.
+
+ARCHIVE-ONE-MESSAGE.
+    MOVE MESSAGE-REC TO MESSAGE-HISTORY-REC
+    WRITE MESSAGE-HISTORY-REC
+    ADD 1 TO WS-ARCHIVED-COUNT.
+
+KEEP-ONE-MESSAGE.
+    MOVE MESSAGE-REC TO WORK-REC
+    WRITE WORK-REC
+    ADD 1 TO WS-KEPT-COUNT.
+
+*> ---------------------------------------------------------------
+*> REPLACE-MESSAGE-FILE
+*>   Closes the scratch copy, then copies its kept rows back over
+*>   the live MESSAGE-FILE the same way the rest of this codebase
+*>   rewrites a whole file from an in-memory pass: CLOSE/re-OPEN
+*>   OUTPUT truncates MESSAGE-FILE, and every kept row is copied
+*>   across from WORK-FILE.
+*> ---------------------------------------------------------------
+REPLACE-MESSAGE-FILE.
+    CLOSE WORK-FILE
+    CLOSE MESSAGE-FILE
+
+    OPEN OUTPUT MESSAGE-FILE
+    OPEN INPUT WORK-FILE
+
+    MOVE "N" TO WS-MSG-EOF
+    PERFORM UNTIL WS-MSG-EOF = "Y"
+        READ WORK-FILE
+            AT END
+                MOVE "Y" TO WS-MSG-EOF
+            NOT AT END
+                MOVE WORK-REC TO MESSAGE-REC
+                WRITE MESSAGE-REC
+        END-READ
+    END-PERFORM
+
+    CLOSE WORK-FILE.
+
+CLOSE-FILES.
+    CLOSE MESSAGE-FILE
+    CLOSE MESSAGE-HISTORY-FILE.
