@@ -0,0 +1,137 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MemberDirectoryExport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PROF-FILE ASSIGN TO "data/InCollege-Profiles.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS PROF-USER
+        FILE STATUS IS WS-PROF-STATUS.
+
+    SELECT CSV-FILE ASSIGN TO "data/InCollege-MemberDirectory.csv"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CSV-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  PROF-FILE.
+01  PROF-REC.
+    05 PROF-USER           PIC X(20).
+    05 PROF-FNAME          PIC X(20).
+    05 PROF-LNAME          PIC X(20).
+    05 PROF-UNIV           PIC X(30).
+    05 PROF-MAJOR          PIC X(20).
+    05 PROF-GRAD           PIC 9(4).
+    05 PROF-ABOUT          PIC X(200).
+
+    05 PROF-EXP-COUNT      PIC 9.
+    05 PROF-EXPERIENCE OCCURS 3 TIMES.
+        10 PROF-EXP-TITLE  PIC X(50).
+        10 PROF-EXP-COMP   PIC X(50).
+        10 PROF-EXP-DATES  PIC X(30).
+        10 PROF-EXP-DESC   PIC X(100).
+
+    05 PROF-EDU-COUNT      PIC 9.
+    05 PROF-EDUCATION OCCURS 3 TIMES.
+        10 PROF-EDU-DEGREE PIC X(50).
+        10 PROF-EDU-SCHOOL PIC X(50).
+        10 PROF-EDU-YEARS  PIC X(20).
+
+FD  CSV-FILE.
+01  CSV-REC                PIC X(200).
+
+WORKING-STORAGE SECTION.
+
+01  WS-PROF-STATUS         PIC XX VALUE "00".
+01  WS-CSV-STATUS          PIC XX VALUE "00".
+01  WS-PROF-EOF            PIC X VALUE "N".
+01  WS-ROW-COUNT           PIC 9(5) VALUE 0.
+
+*> Free-text fields (PROF-FNAME, PROF-LNAME, PROF-UNIV, PROF-MAJOR)
+*> carry whatever the student typed, with no character restriction
+*> at entry time -- a comma embedded in any one of them would inject
+*> an extra column and misalign every field after it once this file
+*> is opened in a spreadsheet. Sanitized copies go into the row
+*> instead.
+01  WS-CSV-FNAME           PIC X(20).
+01  WS-CSV-LNAME           PIC X(20).
+01  WS-CSV-UNIV            PIC X(30).
+01  WS-CSV-MAJOR           PIC X(20).
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> MAIN-MAINLINE
+*>   Standalone batch report for the advising office: reads PROF-FILE
+*>   and writes a comma-delimited export of name/university/major/
+*>   grad year so it can be opened straight in a spreadsheet, without
+*>   anyone hand-parsing PROF-REC.
+*> ---------------------------------------------------------------
+MAIN-MAINLINE.
+    PERFORM OPEN-FILES
+    PERFORM WRITE-HEADER
+    PERFORM EXPORT-PROFILES
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT PROF-FILE
+    IF WS-PROF-STATUS = "35"
+        DISPLAY "No profiles found; nothing to export."
+        CLOSE PROF-FILE
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT CSV-FILE.
+
+WRITE-HEADER.
+    MOVE "Username,First Name,Last Name,University,Major,Grad Year"
+        TO CSV-REC
+    WRITE CSV-REC.
+
+EXPORT-PROFILES.
+    MOVE "N" TO WS-PROF-EOF
+    PERFORM UNTIL WS-PROF-EOF = "Y"
+        READ PROF-FILE
+            AT END
+                MOVE "Y" TO WS-PROF-EOF
+            NOT AT END
+                PERFORM WRITE-CSV-ROW
+        END-READ
+    END-PERFORM.
+
+WRITE-CSV-ROW.
+    MOVE PROF-FNAME TO WS-CSV-FNAME
+    MOVE PROF-LNAME TO WS-CSV-LNAME
+    MOVE PROF-UNIV  TO WS-CSV-UNIV
+    MOVE PROF-MAJOR TO WS-CSV-MAJOR
+    INSPECT WS-CSV-FNAME REPLACING ALL "," BY ";"
+    INSPECT WS-CSV-LNAME REPLACING ALL "," BY ";"
+    INSPECT WS-CSV-UNIV  REPLACING ALL "," BY ";"
+    INSPECT WS-CSV-MAJOR REPLACING ALL "," BY ";"
+
+    MOVE SPACES TO CSV-REC
+    STRING FUNCTION TRIM(PROF-USER)   DELIMITED BY SIZE
+           ","                       DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CSV-FNAME) DELIMITED BY SIZE
+           ","                       DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CSV-LNAME) DELIMITED BY SIZE
+           ","                       DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CSV-UNIV)  DELIMITED BY SIZE
+           ","                       DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CSV-MAJOR) DELIMITED BY SIZE
+           ","                       DELIMITED BY SIZE
+           PROF-GRAD                 DELIMITED BY SIZE
+      INTO CSV-REC
+    END-STRING
+    WRITE CSV-REC
+    ADD 1 TO WS-ROW-COUNT.
+
+CLOSE-FILES.
+    CLOSE PROF-FILE
+    CLOSE CSV-FILE
+    DISPLAY "Member directory export complete: " WS-ROW-COUNT " rows written."
