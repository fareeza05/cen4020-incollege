@@ -0,0 +1,114 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ProfileCompletenessReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PROF-FILE ASSIGN TO "data/InCollege-Profiles.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS PROF-USER
+        FILE STATUS IS WS-PROF-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO "data/InCollege-ProfileCompleteness.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  PROF-FILE.
+01  PROF-REC.
+    05 PROF-USER           PIC X(20).
+    05 PROF-FNAME          PIC X(20).
+    05 PROF-LNAME          PIC X(20).
+    05 PROF-UNIV           PIC X(30).
+    05 PROF-MAJOR          PIC X(20).
+    05 PROF-GRAD           PIC 9(4).
+    05 PROF-ABOUT          PIC X(200).
+
+    05 PROF-EXP-COUNT      PIC 9.
+    05 PROF-EXPERIENCE OCCURS 3 TIMES.
+        10 PROF-EXP-TITLE  PIC X(50).
+        10 PROF-EXP-COMP   PIC X(50).
+        10 PROF-EXP-DATES  PIC X(30).
+        10 PROF-EXP-DESC   PIC X(100).
+
+    05 PROF-EDU-COUNT      PIC 9.
+    05 PROF-EDUCATION OCCURS 3 TIMES.
+        10 PROF-EDU-DEGREE PIC X(50).
+        10 PROF-EDU-SCHOOL PIC X(50).
+        10 PROF-EDU-YEARS  PIC X(20).
+
+FD  REPORT-FILE.
+01  REPORT-REC             PIC X(200).
+
+WORKING-STORAGE SECTION.
+
+01  WS-PROF-STATUS         PIC XX VALUE "00".
+01  WS-RPT-STATUS          PIC XX VALUE "00".
+01  WS-PROF-EOF            PIC X VALUE "N".
+01  WS-FLAG-COUNT          PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> MAIN-MAINLINE
+*>   About, Experience, and Education are all optional on a profile,
+*>   and nothing currently measures how many profiles are essentially
+*>   blank. Flags rows with zero experience AND zero education so
+*>   career services can follow up before job search is taken
+*>   seriously.
+*> ---------------------------------------------------------------
+MAIN-MAINLINE.
+    PERFORM OPEN-FILES
+    PERFORM SCAN-PROFILES
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT PROF-FILE
+    IF WS-PROF-STATUS = "35"
+        DISPLAY "No profiles found; nothing to report."
+        CLOSE PROF-FILE
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT REPORT-FILE
+
+    MOVE "Profiles with no experience and no education on file:"
+        TO REPORT-REC
+    WRITE REPORT-REC.
+
+SCAN-PROFILES.
+    MOVE "N" TO WS-PROF-EOF
+    PERFORM UNTIL WS-PROF-EOF = "Y"
+        READ PROF-FILE
+            AT END
+                MOVE "Y" TO WS-PROF-EOF
+            NOT AT END
+                IF PROF-EXP-COUNT = 0 AND PROF-EDU-COUNT = 0
+                    MOVE SPACES TO REPORT-REC
+                    STRING "  " FUNCTION TRIM(PROF-USER)
+                           " (" FUNCTION TRIM(PROF-FNAME)
+                           " " FUNCTION TRIM(PROF-LNAME) ")"
+                      INTO REPORT-REC
+                    END-STRING
+                    WRITE REPORT-REC
+                    ADD 1 TO WS-FLAG-COUNT
+                END-IF
+        END-READ
+    END-PERFORM.
+
+CLOSE-FILES.
+    MOVE SPACES TO REPORT-REC
+    STRING "Total incomplete profiles: " WS-FLAG-COUNT
+      INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+
+    CLOSE PROF-FILE
+    CLOSE REPORT-FILE
+    DISPLAY "Profile completeness report complete: " WS-FLAG-COUNT
+        " incomplete profile(s).".
