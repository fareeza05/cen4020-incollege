@@ -0,0 +1,342 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JobPostingMaintenance.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JOB-FILE ASSIGN TO "data/InCollege-Jobs.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-JOB-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  JOB-FILE.
+01  JOB-REC.
+    05 JOB-ID               PIC X(10).
+    05 JOB-TITLE-FILE       PIC X(40).
+    05 JOB-EMPLOYER-FILE    PIC X(40).
+    05 JOB-LOCATION-FILE    PIC X(40).
+    05 JOB-SALARY-FILE      PIC X(20).
+    05 JOB-MAJOR-FILE       PIC X(20).
+    05 JOB-STATUS-FILE      PIC X(10).
+    05 JOB-DESC-FILE        PIC X(200).
+
+WORKING-STORAGE SECTION.
+
+01  WS-JOB-STATUS            PIC XX VALUE "00".
+01  WS-JOB-EOF               PIC X VALUE "N".
+
+01  WS-JOB-TABLE-COUNT       PIC 9(3) VALUE 0.
+01  WS-JOB-TABLE.
+    05 WS-JOB-ROW OCCURS 200 TIMES.
+        10 WS-JT-ID          PIC X(10).
+        10 WS-JT-TITLE       PIC X(40).
+        10 WS-JT-EMPLOYER    PIC X(40).
+        10 WS-JT-LOCATION    PIC X(40).
+        10 WS-JT-SALARY      PIC X(20).
+        10 WS-JT-MAJOR       PIC X(20).
+        10 WS-JT-STATUS      PIC X(10).
+        10 WS-JT-DESC        PIC X(200).
+
+01  WS-I                     PIC 9(3) VALUE 0.
+01  WS-J                     PIC 9(3) VALUE 0.
+01  WS-LEN                   PIC 9(3) VALUE 0.
+01  WS-CHOICE                PIC X(200) VALUE SPACES.
+01  WS-MENU-NUM              PIC 9(2) VALUE 0.
+01  WS-DONE                  PIC X VALUE "N".
+01  WS-OUT-LINE              PIC X(200) VALUE SPACES.
+01  WS-PROMPT                PIC X(200) VALUE SPACES.
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> MAIN-MAINLINE
+*>   Standalone employer-facing utility for maintaining JOB-FILE
+*>   (add/edit/retire a posting). InCollege.cob's account records have
+*>   no employer/student role flag yet, so this runs as its own
+*>   program rather than a POST-LOGIN-MENU option until that flag
+*>   exists.
+*> ---------------------------------------------------------------
+MAIN-MAINLINE.
+    PERFORM LOAD-ALL-JOBS
+
+    MOVE "N" TO WS-DONE
+    PERFORM UNTIL WS-DONE = "Y"
+        MOVE "--- Job Posting Maintenance ---" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "1. Add a posting" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "2. Edit a posting" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "3. Retire a posting" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "4. List postings" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "5. Exit" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+
+        MOVE "Enter your choice:" TO WS-PROMPT
+        PERFORM PRINT-PROMPT-AND-READ
+
+        EVALUATE WS-CHOICE(1:1)
+            WHEN "1"
+                PERFORM ADD-POSTING
+            WHEN "2"
+                PERFORM EDIT-POSTING
+            WHEN "3"
+                PERFORM RETIRE-POSTING
+            WHEN "4"
+                PERFORM LIST-POSTINGS
+            WHEN "5"
+                MOVE "Y" TO WS-DONE
+            WHEN OTHER
+                MOVE "Invalid choice. Please enter 1-5." TO WS-OUT-LINE
+                PERFORM PRINT-LINE
+        END-EVALUATE
+    END-PERFORM
+
+    PERFORM SAVE-ALL-JOBS
+
+    STOP RUN.
+
+LOAD-ALL-JOBS.
+    MOVE 0 TO WS-JOB-TABLE-COUNT
+    MOVE "N" TO WS-JOB-EOF
+
+    OPEN INPUT JOB-FILE
+    IF WS-JOB-STATUS = "35"
+        CLOSE JOB-FILE
+        OPEN OUTPUT JOB-FILE
+        CLOSE JOB-FILE
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM UNTIL WS-JOB-EOF = "Y"
+        READ JOB-FILE
+            AT END
+                MOVE "Y" TO WS-JOB-EOF
+            NOT AT END
+                IF WS-JOB-TABLE-COUNT < 200
+                    ADD 1 TO WS-JOB-TABLE-COUNT
+                    MOVE JOB-ID            TO WS-JT-ID(WS-JOB-TABLE-COUNT)
+                    MOVE JOB-TITLE-FILE    TO WS-JT-TITLE(WS-JOB-TABLE-COUNT)
+                    MOVE JOB-EMPLOYER-FILE TO WS-JT-EMPLOYER(WS-JOB-TABLE-COUNT)
+                    MOVE JOB-LOCATION-FILE TO WS-JT-LOCATION(WS-JOB-TABLE-COUNT)
+                    MOVE JOB-SALARY-FILE   TO WS-JT-SALARY(WS-JOB-TABLE-COUNT)
+                    MOVE JOB-MAJOR-FILE    TO WS-JT-MAJOR(WS-JOB-TABLE-COUNT)
+                    MOVE JOB-STATUS-FILE   TO WS-JT-STATUS(WS-JOB-TABLE-COUNT)
+                    MOVE JOB-DESC-FILE     TO WS-JT-DESC(WS-JOB-TABLE-COUNT)
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE JOB-FILE.
+
+SAVE-ALL-JOBS.
+    OPEN OUTPUT JOB-FILE
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-JOB-TABLE-COUNT
+        MOVE WS-JT-ID(WS-I)       TO JOB-ID
+        MOVE WS-JT-TITLE(WS-I)    TO JOB-TITLE-FILE
+        MOVE WS-JT-EMPLOYER(WS-I) TO JOB-EMPLOYER-FILE
+        MOVE WS-JT-LOCATION(WS-I) TO JOB-LOCATION-FILE
+        MOVE WS-JT-SALARY(WS-I)   TO JOB-SALARY-FILE
+        MOVE WS-JT-MAJOR(WS-I)    TO JOB-MAJOR-FILE
+        MOVE WS-JT-STATUS(WS-I)   TO JOB-STATUS-FILE
+        MOVE WS-JT-DESC(WS-I)     TO JOB-DESC-FILE
+        WRITE JOB-REC
+    END-PERFORM
+    CLOSE JOB-FILE.
+
+ADD-POSTING.
+    IF WS-JOB-TABLE-COUNT >= 200
+        MOVE "Job catalog is full. Retire an old posting first." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    ADD 1 TO WS-JOB-TABLE-COUNT
+    MOVE WS-JOB-TABLE-COUNT TO WS-JT-ID(WS-JOB-TABLE-COUNT)
+
+    MOVE "Job title:" TO WS-PROMPT
+    PERFORM PRINT-PROMPT-AND-READ
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-CHOICE))
+    IF WS-LEN > 40
+        MOVE "Error: Job title cannot exceed 40 characters. Posting discarded."
+            TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        SUBTRACT 1 FROM WS-JOB-TABLE-COUNT
+        EXIT PARAGRAPH
+    END-IF
+    MOVE WS-CHOICE TO WS-JT-TITLE(WS-JOB-TABLE-COUNT)
+
+    MOVE "Employer:" TO WS-PROMPT
+    PERFORM PRINT-PROMPT-AND-READ
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-CHOICE))
+    IF WS-LEN > 40
+        MOVE "Error: Employer cannot exceed 40 characters. Posting discarded."
+            TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        SUBTRACT 1 FROM WS-JOB-TABLE-COUNT
+        EXIT PARAGRAPH
+    END-IF
+    MOVE WS-CHOICE TO WS-JT-EMPLOYER(WS-JOB-TABLE-COUNT)
+
+    MOVE "Location:" TO WS-PROMPT
+    PERFORM PRINT-PROMPT-AND-READ
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-CHOICE))
+    IF WS-LEN > 40
+        MOVE "Error: Location cannot exceed 40 characters. Posting discarded."
+            TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        SUBTRACT 1 FROM WS-JOB-TABLE-COUNT
+        EXIT PARAGRAPH
+    END-IF
+    MOVE WS-CHOICE TO WS-JT-LOCATION(WS-JOB-TABLE-COUNT)
+
+    MOVE "Salary:" TO WS-PROMPT
+    PERFORM PRINT-PROMPT-AND-READ
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-CHOICE))
+    IF WS-LEN > 20
+        MOVE "Error: Salary cannot exceed 20 characters. Posting discarded."
+            TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        SUBTRACT 1 FROM WS-JOB-TABLE-COUNT
+        EXIT PARAGRAPH
+    END-IF
+    MOVE WS-CHOICE TO WS-JT-SALARY(WS-JOB-TABLE-COUNT)
+
+    MOVE "Relevant major:" TO WS-PROMPT
+    PERFORM PRINT-PROMPT-AND-READ
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-CHOICE))
+    IF WS-LEN > 20
+        MOVE "Error: Relevant major cannot exceed 20 characters. Posting discarded."
+            TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        SUBTRACT 1 FROM WS-JOB-TABLE-COUNT
+        EXIT PARAGRAPH
+    END-IF
+    MOVE WS-CHOICE TO WS-JT-MAJOR(WS-JOB-TABLE-COUNT)
+
+    MOVE "Description:" TO WS-PROMPT
+    PERFORM PRINT-PROMPT-AND-READ
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-CHOICE))
+    IF WS-LEN > 200
+        MOVE "Error: Description cannot exceed 200 characters. Posting discarded."
+            TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        SUBTRACT 1 FROM WS-JOB-TABLE-COUNT
+        EXIT PARAGRAPH
+    END-IF
+    MOVE WS-CHOICE TO WS-JT-DESC(WS-JOB-TABLE-COUNT)
+
+    MOVE "ACTIVE" TO WS-JT-STATUS(WS-JOB-TABLE-COUNT)
+
+    MOVE "Posting added." TO WS-OUT-LINE
+    PERFORM PRINT-LINE.
+
+LIST-POSTINGS.
+    IF WS-JOB-TABLE-COUNT = 0
+        MOVE "No postings on file." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-JOB-TABLE-COUNT
+        MOVE SPACES TO WS-OUT-LINE
+        STRING WS-I ". "
+               FUNCTION TRIM(WS-JT-TITLE(WS-I)) " at "
+               FUNCTION TRIM(WS-JT-EMPLOYER(WS-I))
+               " [" FUNCTION TRIM(WS-JT-STATUS(WS-I)) "]"
+          INTO WS-OUT-LINE
+        END-STRING
+        PERFORM PRINT-LINE
+    END-PERFORM.
+
+EDIT-POSTING.
+    PERFORM LIST-POSTINGS
+    IF WS-JOB-TABLE-COUNT = 0
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Enter posting number to edit:" TO WS-PROMPT
+    PERFORM PRINT-PROMPT-AND-READ
+    MOVE FUNCTION NUMVAL(WS-CHOICE) TO WS-J
+
+    IF WS-J < 1 OR WS-J > WS-JOB-TABLE-COUNT
+        MOVE "Invalid posting number." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "New job title (blank keeps current):" TO WS-PROMPT
+    PERFORM PRINT-PROMPT-AND-READ
+    IF FUNCTION TRIM(WS-CHOICE) NOT = SPACES
+        COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-CHOICE))
+        IF WS-LEN > 40
+            MOVE "Error: Job title cannot exceed 40 characters. Keeping current value."
+                TO WS-OUT-LINE
+            PERFORM PRINT-LINE
+        ELSE
+            MOVE WS-CHOICE TO WS-JT-TITLE(WS-J)
+        END-IF
+    END-IF
+
+    MOVE "New location (blank keeps current):" TO WS-PROMPT
+    PERFORM PRINT-PROMPT-AND-READ
+    IF FUNCTION TRIM(WS-CHOICE) NOT = SPACES
+        COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-CHOICE))
+        IF WS-LEN > 40
+            MOVE "Error: Location cannot exceed 40 characters. Keeping current value."
+                TO WS-OUT-LINE
+            PERFORM PRINT-LINE
+        ELSE
+            MOVE WS-CHOICE TO WS-JT-LOCATION(WS-J)
+        END-IF
+    END-IF
+
+    MOVE "New salary (blank keeps current):" TO WS-PROMPT
+    PERFORM PRINT-PROMPT-AND-READ
+    IF FUNCTION TRIM(WS-CHOICE) NOT = SPACES
+        COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-CHOICE))
+        IF WS-LEN > 20
+            MOVE "Error: Salary cannot exceed 20 characters. Keeping current value."
+                TO WS-OUT-LINE
+            PERFORM PRINT-LINE
+        ELSE
+            MOVE WS-CHOICE TO WS-JT-SALARY(WS-J)
+        END-IF
+    END-IF
+
+    MOVE "Posting updated." TO WS-OUT-LINE
+    PERFORM PRINT-LINE.
+
+RETIRE-POSTING.
+    PERFORM LIST-POSTINGS
+    IF WS-JOB-TABLE-COUNT = 0
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Enter posting number to retire:" TO WS-PROMPT
+    PERFORM PRINT-PROMPT-AND-READ
+    MOVE FUNCTION NUMVAL(WS-CHOICE) TO WS-J
+
+    IF WS-J < 1 OR WS-J > WS-JOB-TABLE-COUNT
+        MOVE "Invalid posting number." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "RETIRED" TO WS-JT-STATUS(WS-J)
+
+    MOVE "Posting retired." TO WS-OUT-LINE
+    PERFORM PRINT-LINE.
+
+PRINT-PROMPT-AND-READ.
+    MOVE WS-PROMPT TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    MOVE SPACES TO WS-CHOICE
+    ACCEPT WS-CHOICE FROM CONSOLE.
+
+PRINT-LINE.
+    DISPLAY WS-OUT-LINE.
