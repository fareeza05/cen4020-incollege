@@ -0,0 +1,230 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DormancyReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACC-FILE ASSIGN TO "data/InCollege-Accounts.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS ACC-USER
+        FILE STATUS IS WS-ACC-STATUS.
+
+    SELECT CONN-FILE ASSIGN TO "data/InCollege-Connections.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONN-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO "data/InCollege-DormancyReport.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  ACC-FILE.
+01  ACC-REC.
+    05 ACC-USER             PIC X(20).
+    05 ACC-PASS             PIC X(12).
+    05 ACC-PASS-DATE        PIC X(10).
+    05 ACC-ACCT-TYPE        PIC X(01).
+    05 ACC-LAST-LOGIN       PIC X(10).
+
+FD  CONN-FILE.
+01  CONN-REC.
+    05 CONN-SENDER          PIC X(20).
+    05 FILLER               PIC X(01).
+    05 CONN-RECIPIENT       PIC X(20).
+    05 FILLER               PIC X(01).
+    05 CONN-STATUS          PIC X(20).
+
+FD  REPORT-FILE.
+01  REPORT-REC               PIC X(200).
+
+WORKING-STORAGE SECTION.
+
+01  WS-ACC-STATUS            PIC XX VALUE "00".
+01  WS-CONN-STATUS           PIC XX VALUE "00".
+01  WS-RPT-STATUS            PIC XX VALUE "00".
+01  WS-ACC-EOF               PIC X VALUE "N".
+01  WS-CONN-EOF              PIC X VALUE "N".
+
+01  WS-DORMANT-DAYS          PIC 9(05) VALUE 00180.
+
+01  WS-RAW-DATE              PIC X(21) VALUE SPACES.
+01  WS-TODAY-DATE            PIC X(10) VALUE SPACES.
+01  WS-DATE-NUM-TEXT         PIC X(08) VALUE SPACES.
+01  WS-TODAY-NUM             PIC 9(08) VALUE 0.
+01  WS-LOGIN-DATE-NUM        PIC 9(08) VALUE 0.
+01  WS-DORMANT-AGE-DAYS      PIC 9(05) VALUE 0.
+
+01  WS-ACCOUNT-COUNT         PIC 9(05) VALUE 0.
+01  WS-ACTIVE-COUNT          PIC 9(05) VALUE 0.
+01  WS-DORMANT-COUNT         PIC 9(05) VALUE 0.
+01  WS-NEVER-LOGGED-IN-COUNT PIC 9(05) VALUE 0.
+
+01  WS-ACCEPTED-CONN-COUNT   PIC 9(05) VALUE 0.
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> MAIN-MAINLINE
+*>   Batch retention report for leadership: classifies every account
+*>   as ACTIVE or DORMANT based on ACC-LAST-LOGIN, then reports that
+*>   alongside total network growth (ACCEPTED rows in CONN-FILE) so
+*>   it's visible in one place whether the platform is sticking with
+*>   students term over term, not just whether they logged in once.
+*> ---------------------------------------------------------------
+MAIN-MAINLINE.
+    PERFORM OPEN-FILES
+    PERFORM FORMAT-TODAY-DATE
+    PERFORM SCAN-ACCOUNTS
+    PERFORM COUNT-ACCEPTED-CONNECTIONS
+    PERFORM WRITE-SUMMARY
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT ACC-FILE
+    IF WS-ACC-STATUS = "35"
+        DISPLAY "No accounts found; nothing to report."
+        CLOSE ACC-FILE
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT REPORT-FILE
+    MOVE "Account activity / dormancy report:" TO REPORT-REC
+    WRITE REPORT-REC.
+
+FORMAT-TODAY-DATE.
+    MOVE FUNCTION CURRENT-DATE TO WS-RAW-DATE
+    MOVE SPACES TO WS-TODAY-DATE
+    STRING WS-RAW-DATE(1:4) "-"
+           WS-RAW-DATE(5:2) "-"
+           WS-RAW-DATE(7:2)
+      INTO WS-TODAY-DATE
+    END-STRING
+
+    MOVE SPACES TO WS-DATE-NUM-TEXT
+    STRING WS-TODAY-DATE(1:4) WS-TODAY-DATE(6:2) WS-TODAY-DATE(9:2)
+      INTO WS-DATE-NUM-TEXT
+    END-STRING
+    MOVE WS-DATE-NUM-TEXT TO WS-TODAY-NUM.
+
+SCAN-ACCOUNTS.
+    MOVE "N" TO WS-ACC-EOF
+    PERFORM UNTIL WS-ACC-EOF = "Y"
+        READ ACC-FILE NEXT RECORD
+            AT END
+                MOVE "Y" TO WS-ACC-EOF
+            NOT AT END
+                PERFORM CLASSIFY-ONE-ACCOUNT
+        END-READ
+    END-PERFORM.
+
+CLASSIFY-ONE-ACCOUNT.
+    ADD 1 TO WS-ACCOUNT-COUNT
+
+    IF ACC-LAST-LOGIN = SPACES
+        ADD 1 TO WS-NEVER-LOGGED-IN-COUNT
+        MOVE SPACES TO REPORT-REC
+        STRING "  " FUNCTION TRIM(ACC-USER)
+               " -- NEVER LOGGED IN"
+          INTO REPORT-REC
+        END-STRING
+        WRITE REPORT-REC
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE SPACES TO WS-DATE-NUM-TEXT
+    STRING ACC-LAST-LOGIN(1:4) ACC-LAST-LOGIN(6:2) ACC-LAST-LOGIN(9:2)
+      INTO WS-DATE-NUM-TEXT
+    END-STRING
+    MOVE WS-DATE-NUM-TEXT TO WS-LOGIN-DATE-NUM
+
+    COMPUTE WS-DORMANT-AGE-DAYS =
+        FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM) -
+        FUNCTION INTEGER-OF-DATE(WS-LOGIN-DATE-NUM)
+
+    MOVE SPACES TO REPORT-REC
+    IF WS-DORMANT-AGE-DAYS >= WS-DORMANT-DAYS
+        ADD 1 TO WS-DORMANT-COUNT
+        STRING "  " FUNCTION TRIM(ACC-USER)
+               " -- DORMANT, last login " FUNCTION TRIM(ACC-LAST-LOGIN)
+               " (" WS-DORMANT-AGE-DAYS " days ago)"
+          INTO REPORT-REC
+        END-STRING
+    ELSE
+        ADD 1 TO WS-ACTIVE-COUNT
+        STRING "  " FUNCTION TRIM(ACC-USER)
+               " -- ACTIVE, last login " FUNCTION TRIM(ACC-LAST-LOGIN)
+               " (" WS-DORMANT-AGE-DAYS " days ago)"
+          INTO REPORT-REC
+        END-STRING
+    END-IF
+    WRITE REPORT-REC.
+
+COUNT-ACCEPTED-CONNECTIONS.
+    MOVE 0 TO WS-ACCEPTED-CONN-COUNT
+    MOVE "N" TO WS-CONN-EOF
+
+    OPEN INPUT CONN-FILE
+    IF WS-CONN-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM UNTIL WS-CONN-EOF = "Y"
+        READ CONN-FILE
+            AT END
+                MOVE "Y" TO WS-CONN-EOF
+            NOT AT END
+                IF CONN-STATUS = "ACCEPTED"
+                    ADD 1 TO WS-ACCEPTED-CONN-COUNT
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE CONN-FILE.
+
+WRITE-SUMMARY.
+    MOVE " " TO REPORT-REC
+    WRITE REPORT-REC
+
+    MOVE SPACES TO REPORT-REC
+    STRING "Total accounts: " WS-ACCOUNT-COUNT
+      INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+
+    MOVE SPACES TO REPORT-REC
+    STRING "  Active (login within " WS-DORMANT-DAYS
+           " days): " WS-ACTIVE-COUNT
+      INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+
+    MOVE SPACES TO REPORT-REC
+    STRING "  Dormant: " WS-DORMANT-COUNT
+      INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+
+    MOVE SPACES TO REPORT-REC
+    STRING "  Never logged in: " WS-NEVER-LOGGED-IN-COUNT
+      INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+
+    MOVE SPACES TO REPORT-REC
+    STRING "Network growth -- accepted connections on file: "
+           WS-ACCEPTED-CONN-COUNT
+      INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC.
+
+CLOSE-FILES.
+    CLOSE ACC-FILE
+    CLOSE REPORT-FILE
+    DISPLAY "Dormancy report complete: " WS-ACTIVE-COUNT " active, "
+        WS-DORMANT-COUNT " dormant, " WS-NEVER-LOGGED-IN-COUNT
+        " never logged in.".
