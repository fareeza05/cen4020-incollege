@@ -0,0 +1,147 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ApplicationVolumeReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT APPLICATION-FILE ASSIGN TO "data/InCollege-Applications.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-APP-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO "data/InCollege-ApplicationVolume.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  APPLICATION-FILE.
+01  APPLICATION-REC         PIC X(1552).
+
+FD  REPORT-FILE.
+01  REPORT-REC              PIC X(200).
+
+WORKING-STORAGE SECTION.
+
+01  WS-APP-STATUS           PIC XX VALUE "00".
+01  WS-RPT-STATUS           PIC XX VALUE "00".
+01  WS-APP-EOF              PIC X VALUE "N".
+
+01  WS-SEL-TITLE            PIC X(40) VALUE SPACES.
+01  WS-SEL-EMPLOYER         PIC X(40) VALUE SPACES.
+
+01  WS-COMBO-COUNT          PIC 9(3) VALUE 0.
+01  WS-COMBO-TABLE OCCURS 500 TIMES.
+    05 WS-C-EMPLOYER        PIC X(40).
+    05 WS-C-TITLE           PIC X(40).
+    05 WS-C-COUNT           PIC 9(5).
+
+01  WS-I                    PIC 9(3) VALUE 0.
+01  WS-J                    PIC 9(3) VALUE 0.
+01  WS-START                PIC 9(3) VALUE 0.
+01  WS-FOUND                PIC X VALUE "N".
+
+01  WS-SWAP-EMPLOYER        PIC X(40).
+01  WS-SWAP-TITLE           PIC X(40).
+01  WS-SWAP-COUNT           PIC 9(5).
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> MAIN-MAINLINE
+*>   Every successful APPLY-TO-JOB writes WS-SEL-TITLE/WS-SEL-EMPLOYER
+*>   into APPLICATION-REC but nothing ever summarizes it. This counts
+*>   applications per employer/posting combination so ops can see
+*>   which postings attract students and which get zero traffic.
+*> ---------------------------------------------------------------
+MAIN-MAINLINE.
+    PERFORM OPEN-FILES
+    PERFORM TALLY-APPLICATIONS
+    PERFORM SORT-COMBOS
+    PERFORM PRINT-REPORT
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT APPLICATION-FILE
+    IF WS-APP-STATUS = "35"
+        DISPLAY "No applications found; nothing to report."
+        CLOSE APPLICATION-FILE
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT REPORT-FILE.
+
+TALLY-APPLICATIONS.
+    MOVE "N" TO WS-APP-EOF
+    PERFORM UNTIL WS-APP-EOF = "Y"
+        READ APPLICATION-FILE
+            AT END
+                MOVE "Y" TO WS-APP-EOF
+            NOT AT END
+                MOVE APPLICATION-REC(22:40) TO WS-SEL-TITLE
+                MOVE APPLICATION-REC(65:40) TO WS-SEL-EMPLOYER
+                PERFORM ADD-COMBO
+        END-READ
+    END-PERFORM.
+
+ADD-COMBO.
+    MOVE "N" TO WS-FOUND
+    PERFORM VARYING WS-I FROM 1 BY 1
+        UNTIL WS-I > WS-COMBO-COUNT OR WS-FOUND = "Y"
+        IF WS-C-EMPLOYER(WS-I) = WS-SEL-EMPLOYER
+           AND WS-C-TITLE(WS-I) = WS-SEL-TITLE
+            ADD 1 TO WS-C-COUNT(WS-I)
+            MOVE "Y" TO WS-FOUND
+        END-IF
+    END-PERFORM
+
+    IF WS-FOUND = "N" AND WS-COMBO-COUNT < 500
+        ADD 1 TO WS-COMBO-COUNT
+        MOVE WS-SEL-EMPLOYER TO WS-C-EMPLOYER(WS-COMBO-COUNT)
+        MOVE WS-SEL-TITLE    TO WS-C-TITLE(WS-COMBO-COUNT)
+        MOVE 1               TO WS-C-COUNT(WS-COMBO-COUNT)
+    END-IF.
+
+SORT-COMBOS.
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >= WS-COMBO-COUNT
+        ADD 1 TO WS-I GIVING WS-START
+        PERFORM VARYING WS-J FROM WS-START BY 1 UNTIL WS-J > WS-COMBO-COUNT
+            IF WS-C-EMPLOYER(WS-J) < WS-C-EMPLOYER(WS-I)
+               OR (WS-C-EMPLOYER(WS-J) = WS-C-EMPLOYER(WS-I)
+                   AND WS-C-TITLE(WS-J) < WS-C-TITLE(WS-I))
+                MOVE WS-C-EMPLOYER(WS-I) TO WS-SWAP-EMPLOYER
+                MOVE WS-C-TITLE(WS-I)    TO WS-SWAP-TITLE
+                MOVE WS-C-COUNT(WS-I)    TO WS-SWAP-COUNT
+                MOVE WS-C-EMPLOYER(WS-J) TO WS-C-EMPLOYER(WS-I)
+                MOVE WS-C-TITLE(WS-J)    TO WS-C-TITLE(WS-I)
+                MOVE WS-C-COUNT(WS-J)    TO WS-C-COUNT(WS-I)
+                MOVE WS-SWAP-EMPLOYER    TO WS-C-EMPLOYER(WS-J)
+                MOVE WS-SWAP-TITLE       TO WS-C-TITLE(WS-J)
+                MOVE WS-SWAP-COUNT       TO WS-C-COUNT(WS-J)
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+PRINT-REPORT.
+    MOVE "Applications by employer / posting:" TO REPORT-REC
+    WRITE REPORT-REC
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COMBO-COUNT
+        MOVE SPACES TO REPORT-REC
+        STRING FUNCTION TRIM(WS-C-EMPLOYER(WS-I))
+               " / "
+               FUNCTION TRIM(WS-C-TITLE(WS-I))
+               ": "
+               WS-C-COUNT(WS-I)
+          INTO REPORT-REC
+        END-STRING
+        WRITE REPORT-REC
+    END-PERFORM.
+
+CLOSE-FILES.
+    CLOSE APPLICATION-FILE
+    CLOSE REPORT-FILE
+    DISPLAY "Application volume report written to "
+        "data/InCollege-ApplicationVolume.txt".
