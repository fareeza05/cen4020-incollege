@@ -0,0 +1,151 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ConnectionReconciliationReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONN-FILE ASSIGN TO "data/InCollege-Connections.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONN-STATUS.
+
+    SELECT ACC-FILE ASSIGN TO "data/InCollege-Accounts.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ACC-USER
+        FILE STATUS IS WS-ACC-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO "data/InCollege-ConnectionReconciliation.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  CONN-FILE.
+01  CONN-REC.
+    05 CONN-SENDER          PIC X(20).
+    05 FILLER               PIC X(01).
+    05 CONN-RECIPIENT       PIC X(20).
+    05 FILLER               PIC X(01).
+    05 CONN-STATUS          PIC X(20).
+
+FD  ACC-FILE.
+01  ACC-REC.
+    05 ACC-USER             PIC X(20).
+    05 ACC-PASS             PIC X(12).
+    05 ACC-PASS-DATE        PIC X(10).
+    05 ACC-ACCT-TYPE        PIC X(01).
+    05 ACC-LAST-LOGIN       PIC X(10).
+
+FD  REPORT-FILE.
+01  REPORT-REC              PIC X(200).
+
+WORKING-STORAGE SECTION.
+
+01  WS-CONN-STATUS          PIC XX VALUE "00".
+01  WS-ACC-STATUS           PIC XX VALUE "00".
+01  WS-RPT-STATUS           PIC XX VALUE "00".
+01  WS-CONN-EOF             PIC X VALUE "N".
+01  WS-FLAG-COUNT           PIC 9(5) VALUE 0.
+01  WS-SENDER-OK            PIC X VALUE "N".
+01  WS-RECIPIENT-OK         PIC X VALUE "N".
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> MAIN-MAINLINE
+*>   CONN-SENDER/CONN-RECIPIENT in CONN-FILE are never cross-checked
+*>   against ACC-FILE anywhere else in the system. If an account is
+*>   ever removed, its PENDING/ACCEPTED connection rows just sit there
+*>   referencing a username that no longer exists. This flags them.
+*> ---------------------------------------------------------------
+MAIN-MAINLINE.
+    PERFORM OPEN-FILES
+    PERFORM RECONCILE-CONNECTIONS
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT CONN-FILE
+    IF WS-CONN-STATUS = "35"
+        DISPLAY "No connections found; nothing to reconcile."
+        CLOSE CONN-FILE
+        STOP RUN
+    END-IF
+
+    OPEN INPUT ACC-FILE
+    OPEN OUTPUT REPORT-FILE
+
+    MOVE "Connection rows referencing a missing account:" TO REPORT-REC
+    WRITE REPORT-REC.
+
+RECONCILE-CONNECTIONS.
+    MOVE "N" TO WS-CONN-EOF
+    PERFORM UNTIL WS-CONN-EOF = "Y"
+        READ CONN-FILE
+            AT END
+                MOVE "Y" TO WS-CONN-EOF
+            NOT AT END
+                PERFORM CHECK-CONNECTION-ROW
+        END-READ
+    END-PERFORM.
+
+CHECK-CONNECTION-ROW.
+    MOVE "Y" TO WS-SENDER-OK
+    MOVE "Y" TO WS-RECIPIENT-OK
+
+    MOVE CONN-SENDER TO ACC-USER
+    READ ACC-FILE
+        INVALID KEY
+            MOVE "N" TO WS-SENDER-OK
+    END-READ
+
+    MOVE CONN-RECIPIENT TO ACC-USER
+    READ ACC-FILE
+        INVALID KEY
+            MOVE "N" TO WS-RECIPIENT-OK
+    END-READ
+
+    IF WS-SENDER-OK = "N" OR WS-RECIPIENT-OK = "N"
+        MOVE SPACES TO REPORT-REC
+        STRING "  " FUNCTION TRIM(CONN-SENDER)
+               " -> " FUNCTION TRIM(CONN-RECIPIENT)
+               " (" FUNCTION TRIM(CONN-STATUS) ") -- "
+          INTO REPORT-REC
+        END-STRING
+        WRITE REPORT-REC
+
+        IF WS-SENDER-OK = "N"
+            MOVE SPACES TO REPORT-REC
+            STRING "      missing sender account: "
+                   FUNCTION TRIM(CONN-SENDER)
+              INTO REPORT-REC
+            END-STRING
+            WRITE REPORT-REC
+        END-IF
+
+        IF WS-RECIPIENT-OK = "N"
+            MOVE SPACES TO REPORT-REC
+            STRING "      missing recipient account: "
+                   FUNCTION TRIM(CONN-RECIPIENT)
+              INTO REPORT-REC
+            END-STRING
+            WRITE REPORT-REC
+        END-IF
+
+        ADD 1 TO WS-FLAG-COUNT
+    END-IF.
+
+CLOSE-FILES.
+    MOVE SPACES TO REPORT-REC
+    STRING "Total flagged connection rows: " WS-FLAG-COUNT
+      INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+
+    CLOSE CONN-FILE
+    CLOSE ACC-FILE
+    CLOSE REPORT-FILE
+    DISPLAY "Connection reconciliation complete: " WS-FLAG-COUNT
+        " row(s) flagged.".
