@@ -1,1377 +1,4466 @@
-       >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. InCollege.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT IN-FILE ASSIGN TO "tests/week3/jawaad/TC-EE-10.txt"
-        ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT OUT-FILE ASSIGN TO "tests/week3/jawaad/TC-EE-10-Output.txt"
-        ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT ACC-FILE ASSIGN TO "data/InCollege-Accounts.txt"
-        ORGANIZATION IS LINE SEQUENTIAL
-        FILE STATUS IS WS-ACC-STATUS.
-     
-    SELECT PROF-FILE ASSIGN TO "data/InCollege-Profiles.txt"
-        ORGANIZATION IS LINE SEQUENTIAL
-        FILE STATUS IS WS-PROF-STATUS.
-
-DATA DIVISION.
-FILE SECTION.
-
-FD  IN-FILE.
-01  IN-REC                 PIC X(500).
-
-FD  OUT-FILE.
-01  OUT-REC                PIC X(200).
-
-FD  ACC-FILE.
-01  ACC-REC.
-    05 ACC-USER            PIC X(20).
-    05 ACC-PASS            PIC X(12).
-
-FD  PROF-FILE.
-01  PROF-REC.
-    05 PROF-USER           PIC X(20).
-    05 PROF-FNAME          PIC X(20).
-    05 PROF-LNAME          PIC X(20).
-    05 PROF-UNIV           PIC X(30).
-    05 PROF-MAJOR          PIC X(20).
-    05 PROF-GRAD           PIC 9(4).
-    05 PROF-ABOUT          PIC X(200).
-
-    05 PROF-EXP-COUNT      PIC 9.
-    05 PROF-EXPERIENCE OCCURS 3 TIMES.
-        10 PROF-EXP-TITLE  PIC X(50).
-        10 PROF-EXP-COMP   PIC X(50).
-        10 PROF-EXP-DATES  PIC X(30).
-        10 PROF-EXP-DESC   PIC X(100).
-
-    05 PROF-EDU-COUNT      PIC 9.
-    05 PROF-EDUCATION OCCURS 3 TIMES.
-        10 PROF-EDU-DEGREE PIC X(50).
-        10 PROF-EDU-SCHOOL PIC X(50).
-        10 PROF-EDU-YEARS  PIC X(20).
-
-WORKING-STORAGE SECTION.
-
-01  WS-FLAGS.
-    05 WS-IN-EOF           PIC X VALUE "N".
-    05 WS-ACC-EOF          PIC X VALUE "N".
-    05 WS-DONE             PIC X VALUE "N".
-
-01  WS-ACC-STATUS           PIC XX VALUE "00".
-
-01  WS-CURR-USER            PIC X(20) VALUE SPACES.
-
-01  WS-INPUT.
-    05 WS-TOKEN             PIC X(300) VALUE SPACES.
-    05 WS-MENU-CHOICE       PIC X VALUE SPACE.
-    05 WS-USER-IN           PIC X(20) VALUE SPACES.
-    05 WS-PASS-IN           PIC X(12) VALUE SPACES.
-
-01  WS-OUTPUT.
-    05 WS-OUT-LINE          PIC X(200) VALUE SPACES.
-
-01  WS-PROMPT               PIC X(200) VALUE SPACES.
-01  WS-DEST-KIND            PIC X VALUE SPACE.
-
-01  WS-ACCOUNTS.
-    05 WS-ACC-COUNT         PIC 9 VALUE 0.
-    05 WS-ACC-TABLE OCCURS 5 TIMES.
-        10 WS-ACC-USER      PIC X(20).
-        10 WS-ACC-PASS      PIC X(12).
-
-01  WS-TEMP.
-    05 WS-I                 PIC 9(3) VALUE 0.
-    05 WS-J                 PIC 9(3) VALUE 0.
-
-    05 WS-CANCEL-ITEM       PIC X VALUE "N".
-
-    05 WS-HAS-LETTER        PIC X VALUE "N".
-    05 WS-CH                PIC X VALUE SPACE.
-
-    05 WS-YEAR1             PIC 9(4) VALUE 0.
-    05 WS-YEAR2             PIC 9(4) VALUE 0.
-
-
-    05 WS-K                 PIC 9(3) VALUE 0.
-    05 WS-FOUND             PIC X VALUE "N".
-    05 WS-VALID             PIC X VALUE "N".
-    05 WS-LEN               PIC 9(3) VALUE 0.
-    05 WS-HAS-UPPER         PIC X VALUE "N".
-    05 WS-HAS-DIGIT         PIC X VALUE "N".
-    05 WS-HAS-SPECIAL       PIC X VALUE "N".
-    05 WS-CHAR              PIC X VALUE SPACE.
-
-01  WS-PROF-STATUS           PIC XX VALUE "00".
-01  WS-PROF-EOF               PIC X VALUE "N".
-
-01  WS-PROFILES.
-    05 WS-PROF-COUNT         PIC 9 VALUE 0.
-    05 WS-PROF-TABLE OCCURS 5 TIMES.
-       10 WS-PROF-USER       PIC X(30).
-       10 WS-PROF-FNAME      PIC X(30).
-       10 WS-PROF-LNAME      PIC X(30).
-       10 WS-PROF-UNIV       PIC X(40).
-       10 WS-PROF-MAJOR      PIC X(30).
-       10 WS-PROF-GRAD       PIC 9(4).
-       10 WS-PROF-ABOUT      PIC X(200).
-
-       10 WS-PROF-EXP-COUNT  PIC 9.
-       10 WS-PROF-EXP OCCURS 3 TIMES.
-          15 WS-EXP-TITLE    PIC X(50).
-          15 WS-EXP-COMP     PIC X(50).
-          15 WS-EXP-DATES    PIC X(30).
-          15 WS-EXP-DESC     PIC X(100).
-
-       10 WS-PROF-EDU-COUNT  PIC 9.
-       10 WS-PROF-EDU OCCURS 3 TIMES.
-          15 WS-EDU-DEGREE   PIC X(50).
-          15 WS-EDU-SCHOOL   PIC X(50).
-          15 WS-EDU-YEARS    PIC X(20).
-
-01  WS-SEARCH.
-    05 WS-SEARCH-NAME      PIC X(120) VALUE SPACES.
-    05 WS-FULL-NAME        PIC X(120) VALUE SPACES.
-    05 WS-SEARCH-IDX       PIC 9(3) VALUE 0.
-
-
-PROCEDURE DIVISION.
-
-MAIN.
-    PERFORM INIT-FILES
-    PERFORM LOAD-ACCOUNTS
-    PERFORM LOAD-PROFILES
-    PERFORM MENU-LOOP
-    PERFORM CLOSE-FILES
-    STOP RUN.
-
-INIT-FILES.
-    OPEN INPUT IN-FILE
-    OPEN OUTPUT OUT-FILE
-
-    *> Accounts file: try read existing; if missing, create empty
-    OPEN INPUT ACC-FILE
-    IF WS-ACC-STATUS = "35"
-        CLOSE ACC-FILE
-        OPEN OUTPUT ACC-FILE
-        CLOSE ACC-FILE
-        OPEN INPUT ACC-FILE
-        MOVE "00" TO WS-ACC-STATUS
-    END-IF.
-
-    *> Profiles file: try read existing; if missing, create empty
-    OPEN INPUT PROF-FILE
-    IF WS-PROF-STATUS = "35"
-       CLOSE PROF-FILE
-       OPEN OUTPUT PROF-FILE
-       CLOSE PROF-FILE
-    ELSE
-        CLOSE PROF-FILE
-    END-IF.
-
-
-LOAD-ACCOUNTS.
-    MOVE 0 TO WS-ACC-COUNT
-    MOVE "N" TO WS-ACC-EOF
-
-    PERFORM UNTIL WS-ACC-EOF = "Y"
-        READ ACC-FILE
-            AT END
-                MOVE "Y" TO WS-ACC-EOF
-            NOT AT END
-                IF WS-ACC-COUNT < 5
-                    ADD 1 TO WS-ACC-COUNT
-                    MOVE ACC-USER TO WS-ACC-USER(WS-ACC-COUNT)
-                    MOVE ACC-PASS TO WS-ACC-PASS(WS-ACC-COUNT)
-                END-IF
-        END-READ
-    END-PERFORM
-    CLOSE ACC-FILE.
- 
-LOAD-PROFILES.
-    MOVE 0 TO WS-PROF-COUNT
-    MOVE "N" TO WS-PROF-EOF
-
-    OPEN INPUT PROF-FILE
-
-    PERFORM UNTIL WS-PROF-EOF = "Y"
-        READ PROF-FILE
-            AT END
-                MOVE "Y" TO WS-PROF-EOF
-            NOT AT END
-                IF WS-PROF-COUNT < 5
-                    ADD 1 TO WS-PROF-COUNT
-                    MOVE PROF-USER      TO WS-PROF-USER(WS-PROF-COUNT)
-                    MOVE PROF-FNAME     TO WS-PROF-FNAME(WS-PROF-COUNT)
-                    MOVE PROF-LNAME     TO WS-PROF-LNAME(WS-PROF-COUNT)
-                    MOVE PROF-GRAD      TO WS-PROF-GRAD(WS-PROF-COUNT)
-                    MOVE PROF-MAJOR     TO WS-PROF-MAJOR(WS-PROF-COUNT)
-                    MOVE PROF-UNIV      TO WS-PROF-UNIV(WS-PROF-COUNT)
-                    MOVE PROF-ABOUT     TO WS-PROF-ABOUT(WS-PROF-COUNT)
-
-                    MOVE PROF-EXP-COUNT
-                        TO WS-PROF-EXP-COUNT(WS-PROF-COUNT)
-                    MOVE PROF-EDU-COUNT
-                        TO WS-PROF-EDU-COUNT(WS-PROF-COUNT)
-
-                    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 3
-                        MOVE PROF-EXP-TITLE(WS-J)
-                            TO WS-EXP-TITLE(WS-PROF-COUNT, WS-J)
-                        MOVE PROF-EXP-COMP(WS-J)
-                            TO WS-EXP-COMP(WS-PROF-COUNT, WS-J)
-                        MOVE PROF-EXP-DATES(WS-J)
-                            TO WS-EXP-DATES(WS-PROF-COUNT, WS-J)
-                        MOVE PROF-EXP-DESC(WS-J)
-                            TO WS-EXP-DESC(WS-PROF-COUNT, WS-J)
-
-                        MOVE PROF-EDU-DEGREE(WS-J)
-                            TO WS-EDU-DEGREE(WS-PROF-COUNT, WS-J)
-                        MOVE PROF-EDU-SCHOOL(WS-J)
-                            TO WS-EDU-SCHOOL(WS-PROF-COUNT, WS-J)
-                        MOVE PROF-EDU-YEARS(WS-J)
-                            TO WS-EDU-YEARS(WS-PROF-COUNT, WS-J)
-                    END-PERFORM
-      
-                END-IF
-        END-READ
-    END-PERFORM
-    CLOSE PROF-FILE.
-   
-
-MENU-LOOP.
-    PERFORM UNTIL WS-DONE = "Y"
-        MOVE "Welcome to InCollege" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        MOVE "Please choose an option:" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        MOVE "1) Log In" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        MOVE "2) Create New Account" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-
-        MOVE "Enter choice (1 or 2):" TO WS-PROMPT
-        MOVE "M" TO WS-DEST-KIND
-        PERFORM PRINT-PROMPT-AND-READ
-
-        EVALUATE WS-MENU-CHOICE
-            WHEN "1"
-                PERFORM LOGIN-FLOW
-            WHEN "2"
-                PERFORM CREATE-ACCOUNT-FLOW
-            WHEN OTHER
-                MOVE "Invalid selection. Please try again." TO WS-OUT-LINE
-                PERFORM PRINT-LINE
-        END-EVALUATE
-    END-PERFORM.
-
-LOGIN-FLOW.
-    MOVE "N" TO WS-FOUND
-    PERFORM UNTIL WS-FOUND = "Y"
-        MOVE "Username:" TO WS-PROMPT
-        MOVE "U" TO WS-DEST-KIND
-        PERFORM PRINT-PROMPT-AND-READ
-
-        MOVE "Password:" TO WS-PROMPT
-        MOVE "P" TO WS-DEST-KIND
-        PERFORM PRINT-PROMPT-AND-READ
-
-        PERFORM CHECK-CREDENTIALS
-
-        IF WS-FOUND = "Y"
-            MOVE "You have successfully logged in" TO WS-OUT-LINE
-            MOVE WS-USER-IN TO WS-CURR-USER
-            PERFORM PRINT-LINE
-
-            MOVE SPACES TO WS-OUT-LINE
-            STRING "Welcome, "
-                   FUNCTION TRIM(WS-USER-IN)
-                   "!"
-              INTO WS-OUT-LINE
-            END-STRING
-            PERFORM PRINT-LINE
-
-            PERFORM POST-LOGIN-MENU
-
-            EXIT PARAGRAPH
-        ELSE
-            MOVE "Incorrect username/password, please try again" TO WS-OUT-LINE
-            PERFORM PRINT-LINE
-        END-IF
-    END-PERFORM.
-
-CREATE-ACCOUNT-FLOW.
-    IF WS-ACC-COUNT >= 5
-        MOVE "All permitted accounts have been created, please come back later"
-            TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        EXIT PARAGRAPH
-    END-IF
-
-    MOVE "Create a username:" TO WS-PROMPT
-    MOVE "U" TO WS-DEST-KIND
-    PERFORM PRINT-PROMPT-AND-READ
-
-    PERFORM CHECK-USERNAME-UNIQUE
-    IF WS-FOUND = "Y"
-        MOVE "That username already exists. Please try again." TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        EXIT PARAGRAPH
-    END-IF
-
-    MOVE "Create a password (8-12 chars, 1 uppercase, 1 digit, 1 special):"
-        TO WS-PROMPT
-    MOVE "P" TO WS-DEST-KIND
-    PERFORM PRINT-PROMPT-AND-READ
-
-    PERFORM VALIDATE-PASSWORD
-
-    IF WS-VALID = "N"
-        MOVE "Password does not meet requirements. Please try again." TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        EXIT PARAGRAPH
-    END-IF
-
-    ADD 1 TO WS-ACC-COUNT
-    MOVE WS-USER-IN TO WS-ACC-USER(WS-ACC-COUNT)
-    MOVE WS-PASS-IN TO WS-ACC-PASS(WS-ACC-COUNT)
-
-    PERFORM SAVE-ACCOUNTS
-
-    MOVE "Account created successfully." TO WS-OUT-LINE
-    PERFORM PRINT-LINE.
-
-CHECK-CREDENTIALS.
-    MOVE "N" TO WS-FOUND
-    PERFORM VARYING WS-I FROM 1 BY 1
-        UNTIL WS-I > WS-ACC-COUNT OR WS-FOUND = "Y"
-        IF WS-USER-IN = WS-ACC-USER(WS-I)
-           AND WS-PASS-IN = WS-ACC-PASS(WS-I)
-            MOVE "Y" TO WS-FOUND
-        END-IF
-    END-PERFORM.
-
-CHECK-USERNAME-UNIQUE.
-    MOVE "N" TO WS-FOUND
-    PERFORM VARYING WS-I FROM 1 BY 1
-        UNTIL WS-I > WS-ACC-COUNT OR WS-FOUND = "Y"
-        IF WS-USER-IN = WS-ACC-USER(WS-I)
-            MOVE "Y" TO WS-FOUND
-        END-IF
-    END-PERFORM.
-
-VALIDATE-PASSWORD.
-    MOVE "Y" TO WS-VALID
-    MOVE "N" TO WS-HAS-UPPER
-    MOVE "N" TO WS-HAS-DIGIT
-    MOVE "N" TO WS-HAS-SPECIAL
-
-    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-PASS-IN))
-
-    IF WS-LEN < 8 OR WS-LEN > 12
-        MOVE "N" TO WS-VALID
-        EXIT PARAGRAPH
-    END-IF
-
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-LEN
-        MOVE WS-PASS-IN(WS-J:1) TO WS-CHAR
-
-        IF WS-CHAR >= "A" AND WS-CHAR <= "Z"
-            MOVE "Y" TO WS-HAS-UPPER
-        END-IF
-
-        IF WS-CHAR >= "0" AND WS-CHAR <= "9"
-            MOVE "Y" TO WS-HAS-DIGIT
-        END-IF
-
-        IF (WS-CHAR = "!" OR WS-CHAR = "@" OR WS-CHAR = "#" OR WS-CHAR = "$"
-         OR WS-CHAR = "%" OR WS-CHAR = "^" OR WS-CHAR = "&" OR WS-CHAR = "*"
-         OR WS-CHAR = "-" OR WS-CHAR = "_" OR WS-CHAR = "+")
-            MOVE "Y" TO WS-HAS-SPECIAL
-        END-IF
-    END-PERFORM
-
-    IF WS-HAS-UPPER = "N" OR WS-HAS-DIGIT = "N" OR WS-HAS-SPECIAL = "N"
-        MOVE "N" TO WS-VALID
-    END-IF.
-
-SAVE-ACCOUNTS.
-    OPEN OUTPUT ACC-FILE
-    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ACC-COUNT
-        MOVE WS-ACC-USER(WS-I) TO ACC-USER
-        MOVE WS-ACC-PASS(WS-I) TO ACC-PASS
-        WRITE ACC-REC
-    END-PERFORM
-    CLOSE ACC-FILE.
-
-POST-LOGIN-MENU.
-    MOVE SPACE TO WS-MENU-CHOICE
-    PERFORM UNTIL WS-MENU-CHOICE = "6"
-        MOVE "1. Create/edit my profile" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        MOVE "2. View my profile" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        MOVE "3. Search for a job" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        MOVE "4. Find someone you know" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        MOVE "5. Learn a new skill" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        MOVE "6. Logout" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-
-        MOVE "Enter your choice:" TO WS-PROMPT
-        MOVE "M" TO WS-DEST-KIND
-        PERFORM PRINT-PROMPT-AND-READ
-
-        PERFORM VALIDATE-MENU-1-6
-        IF WS-VALID = "N"
-           MOVE "Error: Menu choice must be a single digit 1-6. Exiting program" to WS-OUT-LINE
-           PERFORM PRINT-LINE
-           PERFORM CLOSE-FILES
-           STOP RUN  
-        END-IF
-
-        MOVE WS-TOKEN(1:1) TO WS-MENU-CHOICE
-
-        EVALUATE WS-MENU-CHOICE
-            WHEN "1"
-               PERFORM CREATE-OR-EDIT-ACCOUNT
-            WHEN "2"
-               PERFORM VIEW-PROFILE
-            WHEN "3"
-                MOVE "Job search is under construction." TO WS-OUT-LINE
-                PERFORM PRINT-LINE
-            WHEN "4"
-                PERFORM SEARCH-USER
-            WHEN "5"
-                PERFORM LEARN-A-NEW-SKILL
-            WHEN "6"
-                EXIT PERFORM
-            WHEN OTHER
-                MOVE "Invalid choice. Please enter 1-6." TO WS-OUT-LINE
-                PERFORM PRINT-LINE
-        END-EVALUATE
-    END-PERFORM.
-
-LEARN-A-NEW-SKILL.
-    MOVE SPACE TO WS-MENU-CHOICE
-    PERFORM UNTIL WS-MENU-CHOICE = "6"
-        MOVE "Learn a New Skill:" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        MOVE "1. Skill 1" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        MOVE "2. Skill 2" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        MOVE "3. Skill 3" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        MOVE "4. Skill 4" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        MOVE "5. Skill 5" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        MOVE "6. Go Back" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-
-        MOVE "Enter your choice:" TO WS-PROMPT
-        MOVE "M" TO WS-DEST-KIND
-        PERFORM PRINT-PROMPT-AND-READ
-
-        EVALUATE WS-MENU-CHOICE
-            WHEN "1" THRU "5"
-                MOVE "This feature is under construction." TO WS-OUT-LINE
-                PERFORM PRINT-LINE
-            WHEN "6"
-                EXIT PERFORM
-            WHEN OTHER
-                MOVE "Invalid choice. Please enter 1-6." TO WS-OUT-LINE
-                PERFORM PRINT-LINE
-        END-EVALUATE
-    END-PERFORM.
-
- *> Helpers for create/edit account:
-FIND-PROFILE-IDX.
-      MOVE 0 TO WS-I
-      MOVE 0 TO WS-J
-      PERFORM VARYING WS-I FROM 1 BY 1
-       UNTIL WS-I > WS-PROF-COUNT OR WS-J > 0
-       IF WS-PROF-USER(WS-I) = WS-CURR-USER
-           MOVE WS-I TO WS-J
-       END-IF
-      END-PERFORM.
- 
-SAVE-PROFILES.
-    OPEN OUTPUT PROF-FILE
-    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-PROF-COUNT
-        MOVE WS-PROF-USER(WS-I)      TO PROF-USER
-        MOVE WS-PROF-FNAME(WS-I)     TO PROF-FNAME
-        MOVE WS-PROF-LNAME(WS-I)     TO PROF-LNAME
-        MOVE WS-PROF-GRAD(WS-I)      TO PROF-GRAD
-        MOVE WS-PROF-MAJOR(WS-I)     TO PROF-MAJOR
-        MOVE WS-PROF-UNIV(WS-I)      TO PROF-UNIV
-        MOVE WS-PROF-ABOUT(WS-I)     TO PROF-ABOUT
-        MOVE WS-PROF-EXP-COUNT(WS-I) TO PROF-EXP-COUNT
-        MOVE WS-PROF-EDU-COUNT(WS-I) TO PROF-EDU-COUNT
-
-        *> Clear experience and education slots 
-        PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 3
-               MOVE SPACES TO PROF-EXP-TITLE(WS-K)
-               MOVE SPACES TO PROF-EXP-COMP(WS-K)
-               MOVE SPACES TO PROF-EXP-DATES(WS-K)
-               MOVE SPACES TO PROF-EXP-DESC(WS-K)
-
-               MOVE SPACES TO PROF-EDU-DEGREE(WS-K)
-               MOVE SPACES TO PROF-EDU-SCHOOL(WS-K)
-               MOVE SPACES TO PROF-EDU-YEARS(WS-K)
-        END-PERFORM       
-
-        *> Copy experience entries
-        PERFORM VARYING WS-K FROM 1 BY 1
-               UNTIL WS-K > WS-PROF-EXP-COUNT(WS-I)
-               MOVE WS-EXP-TITLE(WS-I, WS-K) TO PROF-EXP-TITLE(WS-K)
-               MOVE WS-EXP-COMP(WS-I, WS-K)  TO PROF-EXP-COMP(WS-K)
-               MOVE WS-EXP-DATES(WS-I, WS-K) TO PROF-EXP-DATES(WS-K)
-               MOVE WS-EXP-DESC(WS-I, WS-K)  TO PROF-EXP-DESC(WS-K)
-        END-PERFORM
-      
-        *> Copy education entries
-        PERFORM VARYING WS-K FROM 1 BY 1
-               UNTIL WS-K > WS-PROF-EDU-COUNT(WS-I)
-               MOVE WS-EDU-DEGREE(WS-I, WS-K) TO PROF-EDU-DEGREE(WS-K)
-               MOVE WS-EDU-SCHOOL(WS-I, WS-K) TO PROF-EDU-SCHOOL(WS-K)
-               MOVE WS-EDU-YEARS(WS-I, WS-K)  TO PROF-EDU-YEARS(WS-K)
-        END-PERFORM
-
-        WRITE PROF-REC
-    END-PERFORM
-    CLOSE PROF-FILE.
-
-CHECK-HAS-LETTER.
-    MOVE "N" TO WS-HAS-LETTER
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-LEN
-        MOVE WS-TOKEN(WS-J:1) TO WS-CH
-        IF (WS-CH >= "A" AND WS-CH <= "Z")
-           OR (WS-CH >= "a" AND WS-CH <= "z")
-            MOVE "Y" TO WS-HAS-LETTER
-            EXIT PERFORM
-        END-IF
-    END-PERFORM.
-
-VALIDATE-YEARS-RANGE.
-    *> WS-TOKEN holds the input
-    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
-
-    IF WS-LEN NOT = 9
-        MOVE "N" TO WS-VALID
-        EXIT PARAGRAPH
-    END-IF
-
-    IF WS-TOKEN(5:1) NOT = "-"
-        MOVE "N" TO WS-VALID
-        EXIT PARAGRAPH
-    END-IF
-
-    IF WS-TOKEN(1:4) IS NOT NUMERIC
-        MOVE "N" TO WS-VALID
-        EXIT PARAGRAPH
-    END-IF
-
-    IF WS-TOKEN(6:4) IS NOT NUMERIC
-        MOVE "N" TO WS-VALID
-        EXIT PARAGRAPH
-    END-IF
-
-    MOVE WS-TOKEN(1:4) TO WS-YEAR1
-    MOVE WS-TOKEN(6:4) TO WS-YEAR2
-
-    *> optional sanity checks (recommended)
-    IF WS-YEAR1 < 1900 OR WS-YEAR1 > 2100
-        MOVE "N" TO WS-VALID
-        EXIT PARAGRAPH
-    END-IF
-
-    IF WS-YEAR2 < 1900 OR WS-YEAR2 > 2100
-        MOVE "N" TO WS-VALID
-        EXIT PARAGRAPH
-    END-IF
-
-    IF WS-YEAR2 < WS-YEAR1
-        MOVE "N" TO WS-VALID
-        EXIT PARAGRAPH
-    END-IF
-
-    MOVE "Y" TO WS-VALID.
-
-VALIDATE-MENU-1-6.
-    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
-
-    IF WS-LEN NOT = 1
-        MOVE "N" TO WS-VALID
-        EXIT PARAGRAPH
-    END-IF
-
-    IF WS-TOKEN(1:1) IS NOT NUMERIC
-        MOVE "N" TO WS-VALID
-        EXIT PARAGRAPH
-    END-IF
-
-    IF WS-TOKEN(1:1) < "1" OR WS-TOKEN(1:1) > "6"
-        MOVE "N" TO WS-VALID
-        EXIT PARAGRAPH
-    END-IF
-
-    MOVE "Y" TO WS-VALID.
-
-
-
-CREATE-OR-EDIT-ACCOUNT.
-
-    MOVE "----- CREATE/EDIT PROFILE -----" TO WS-OUT-LINE
-    PERFORM PRINT-LINE
-*> FIND EXISTING PROFILE ROW FOR THIS USER FROM OUR FILE
-    PERFORM FIND-PROFILE-IDX
- 
-*> IF NO PROFILE EXISTS, CREATE NEW
-    IF WS-J = 0
-       IF WS-PROF-COUNT < 5
-              ADD 1 TO WS-PROF-COUNT
-              MOVE WS-PROF-COUNT TO WS-J
-              MOVE WS-CURR-USER TO WS-PROF-USER(WS-J)
-       END-IF
-    END-IF
-
-    *> First Name
-    MOVE "Enter First Name: (Required)" TO WS-PROMPT
-    MOVE "X" TO WS-DEST-KIND
-    PERFORM PRINT-PROMPT-AND-READ
-      
-    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
-    IF WS-LEN = 0
-        MOVE "Error: First Name is required. Exiting program" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        PERFORM CLOSE-FILES
-        STOP RUN
-    END-IF
-    IF WS-LEN > 30
-        MOVE "Error: First Name cannot exceed 30 characters. Exiting program" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        PERFORM CLOSE-FILES
-        STOP RUN
-    END-IF 
-
-    MOVE WS-TOKEN TO WS-PROF-FNAME(WS-J)
-
-    *> Last Name
-    MOVE "Enter Last Name: (Required)" TO WS-PROMPT
-    MOVE "X" TO WS-DEST-KIND
-    PERFORM PRINT-PROMPT-AND-READ
-
-    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
-    IF WS-LEN = 0
-        MOVE "Error: Last Name is required. Exiting program" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        PERFORM CLOSE-FILES
-        STOP RUN
-    END-IF
-    IF WS-LEN > 30
-        MOVE "Error: Last Name cannot exceed 30 characters. Exiting program." TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        PERFORM CLOSE-FILES
-        STOP RUN
-    END-IF 
-
-    MOVE WS-TOKEN TO WS-PROF-LNAME(WS-J)
-
-    *> University
-    MOVE "Enter University/College Attended: (Required)" TO WS-PROMPT
-    MOVE "X" TO WS-DEST-KIND
-    PERFORM PRINT-PROMPT-AND-READ
-
-    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
-    IF WS-LEN = 0
-        MOVE "Error: University/College is required. Exiting program." TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        PERFORM CLOSE-FILES
-        STOP RUN
-    END-IF
-    IF WS-LEN > 40
-        MOVE "Error: University name cannot exceed 40 characters. Exiting program." TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        PERFORM CLOSE-FILES
-        STOP RUN
-    END-IF 
-
-    MOVE WS-TOKEN TO WS-PROF-UNIV(WS-J)
-
-    *> Major
-    MOVE "Enter Major: (Required)" TO WS-PROMPT
-    MOVE "X" TO WS-DEST-KIND
-    PERFORM PRINT-PROMPT-AND-READ
-
-    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
-    IF WS-LEN = 0
-        MOVE "Error: Major is required. Exiting program." TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        PERFORM CLOSE-FILES
-        STOP RUN
-    END-IF
-    IF WS-LEN > 30
-        MOVE "Error: First Name cannot exceed 30 characters. Exiting program." TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        PERFORM CLOSE-FILES
-        STOP RUN
-    END-IF 
-
-    MOVE WS-TOKEN TO WS-PROF-MAJOR(WS-J)
-
-
-    *> Graduation Year (YYYY)
-    MOVE "Enter Graduation Year (YYYY): (Required)" TO WS-PROMPT
-    MOVE "X" TO WS-DEST-KIND
-    PERFORM PRINT-PROMPT-AND-READ
-
-    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
-
-    IF WS-LEN = 0
-       MOVE "Error: Graduation year is required. Exiting program." TO WS-OUT-LINE
-       PERFORM PRINT-LINE
-       PERFORM CLOSE-FILES
-       STOP RUN
-    END-IF
-
-    IF WS-LEN NOT = 4
-       MOVE "Error: Graduation year must be exactly 4 digits (YYYY). Exiting program." TO WS-OUT-LINE
-       PERFORM PRINT-LINE 
-       PERFORM CLOSE-FILES
-       STOP RUN
-    END-IF
-
-    IF FUNCTION TRIM(WS-TOKEN) IS NOT NUMERIC 
-       MOVE "Error: Graduation year must be numeric. Exiting program." TO WS-OUT-LINE
-       PERFORM PRINT-LINE
-       PERFORM CLOSE-FILES
-       STOP RUN
-    END-IF
-
-    IF WS-TOKEN < "1900" OR WS-TOKEN > "2100"
-    MOVE "Error: Graduation Year must be between 1900 and 2100." TO WS-OUT-LINE
-    PERFORM PRINT-LINE
-    PERFORM CLOSE-FILES
-    STOP RUN
-    END-IF
-
-    MOVE WS-TOKEN(1:4) TO WS-PROF-GRAD(WS-J)
-
-    *> About (short bio)
-    MOVE "Enter About (short bio): (Optional)" TO WS-PROMPT
-    MOVE "X" TO WS-DEST-KIND
-    PERFORM PRINT-PROMPT-AND-READ
-
-    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
-    IF WS-LEN > 200
-       MOVE "Error: About section cannot exceed 200 characters. Exiting program." TO WS-OUT-LINE
-       PERFORM PRINT-LINE
-       PERFORM CLOSE-FILES
-       STOP RUN   
-    END-IF 
-
-    MOVE WS-TOKEN TO WS-PROF-ABOUT(WS-J)
-
-    *> Experience (optional, up to 3)
-    MOVE 0 TO WS-PROF-EXP-COUNT(WS-J)
-
-    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
-           MOVE "Add Experience (optional, enter DONE to finish):"
-                  TO WS-PROMPT
-           MOVE "X" TO WS-DEST-KIND
-           PERFORM PRINT-PROMPT-AND-READ
-
-           IF FUNCTION UPPER-CASE(WS-TOKEN) = "DONE"
-               EXIT PERFORM
-           END-IF
-
-
-           IF WS-TOKEN NOT = "ADD"
-           MOVE "Error: Enter ADD to add an experience or DONE to finish. Exiting program."
-               TO WS-OUT-LINE
-               PERFORM PRINT-LINE
-               PERFORM CLOSE-FILES
-               STOP RUN
-           END-IF
-
-           ADD 1 TO WS-PROF-EXP-COUNT(WS-J)
-
-           *> Title
-           MOVE "Experience Title:" TO WS-PROMPT
-           PERFORM PRINT-PROMPT-AND-READ
-
-           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "DONE"
-               SUBTRACT 1 FROM WS-PROF-EXP-COUNT(WS-J)
-               MOVE "Warning: Experience is incomplete, your profile will not display this. Moving to next prompt." TO WS-OUT-LINE
-               PERFORM PRINT-LINE
-               CONTINUE
-           END-IF
-
-           COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
-
-           IF WS-LEN = 0 
-               MOVE "Error: Experience Title is required. Exiting program." TO WS-OUT-LINE
-               PERFORM PRINT-LINE
-               PERFORM CLOSE-FILES
-               STOP RUN
-           END-IF 
-
-           IF WS-LEN > 50
-               MOVE "Error: Experience Title cannot exceed 50 characters. Exiting program." TO WS-OUT-LINE
-               PERFORM PRINT-LINE
-               PERFORM CLOSE-FILES
-               STOP RUN 
-           END-IF
-
-           PERFORM CHECK-HAS-LETTER
-               IF WS-HAS-LETTER = "N"
-                   MOVE "Error: Experience Title cannot be numbers only. Exiting program" TO WS-OUT-LINE
-                   PERFORM PRINT-LINE
-                   PERFORM CLOSE-FILES
-                   STOP RUN 
-               END-IF
-
-           MOVE WS-TOKEN TO WS-EXP-TITLE(WS-J, WS-I)
-
-           *> Organization/Company
-           MOVE "Company/Organization:" TO WS-PROMPT
-           PERFORM PRINT-PROMPT-AND-READ
-
-           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "DONE"
-              SUBTRACT 1 FROM WS-PROF-EXP-COUNT(WS-J)
-              MOVE "Warning: Experience is incomplete, your profile will not display this. Moving to next prompt." TO WS-OUT-LINE
-              PERFORM PRINT-LINE
-              CONTINUE
-           END-IF
-
-           COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
-
-           IF WS-LEN = 0 
-               MOVE "Error: Company/Organization is required. Exiting program." TO WS-OUT-LINE
-               PERFORM PRINT-LINE
-               PERFORM CLOSE-FILES
-               STOP RUN
-           END-IF 
-
-           IF WS-LEN > 50
-               MOVE "Error: Company/Organization cannot exceed 50 characters. Exiting program." TO WS-OUT-LINE
-               PERFORM PRINT-LINE
-               PERFORM CLOSE-FILES
-               STOP RUN 
-           END-IF
-
-           PERFORM CHECK-HAS-LETTER
-               IF WS-HAS-LETTER = "N"
-                   MOVE "Error: Company/Organization cannot be numbers only. Exiting program" TO WS-OUT-LINE
-                   PERFORM PRINT-LINE
-                   PERFORM CLOSE-FILES
-                   STOP RUN 
-               END-IF
-
-           MOVE WS-TOKEN TO WS-EXP-COMP(WS-J, WS-I)
-
-           *> DATES
-           MOVE "Dates:" TO WS-PROMPT
-           PERFORM PRINT-PROMPT-AND-READ
-           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "DONE"
-              SUBTRACT 1 FROM WS-PROF-EXP-COUNT(WS-J)
-              MOVE "WWarning: Experience is incomplete, your profile will not display this. Moving to next prompt." TO WS-OUT-LINE
-              PERFORM PRINT-LINE
-              CONTINUE
-           END-IF
-           MOVE WS-TOKEN TO WS-EXP-DATES(WS-J, WS-I)
-
-          *> DESCRIPTION
-           MOVE "Description (optional):" TO WS-PROMPT
-           PERFORM PRINT-PROMPT-AND-READ
-
-           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "DONE"
-              SUBTRACT 1 FROM WS-PROF-EXP-COUNT(WS-J)
-              MOVE "Warning: Experience is incomplete. Moving to next prompt." TO WS-OUT-LINE
-              PERFORM PRINT-LINE
-              CONTINUE
-           END-IF
-
-           COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
-
-           IF WS-LEN > 100
-               MOVE "Description cannot exceed 100 characters. Exiting program." TO WS-OUT-LINE
-               PERFORM PRINT-LINE
-               PERFORM CLOSE-FILES
-               STOP RUN 
-           END-IF
-           MOVE WS-TOKEN TO WS-EXP-DESC(WS-J, WS-I)
-    END-PERFORM 
-
-    IF WS-PROF-EXP-COUNT(WS-J) = 3
-       MOVE "Note: Maximum of 3 experiences reached." TO WS-OUT-LINE
-       PERFORM PRINT-LINE
-    END-IF 
-
-    *> Education (optional, up to 3)
-    MOVE 0 TO WS-PROF-EDU-COUNT(WS-J)
-
-    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
-           MOVE "Add Education (optional, enter DONE to finish):"
-                  TO WS-PROMPT
-           MOVE "X" TO WS-DEST-KIND
-           PERFORM PRINT-PROMPT-AND-READ
-
-           IF FUNCTION UPPER-CASE(WS-TOKEN) = "DONE"
-                  EXIT PERFORM
-           END-IF
-           
-           IF WS-TOKEN NOT = "ADD"
-               MOVE "Error: Enter ADD to add education or DONE to finish. Exiting program."
-                   TO WS-OUT-LINE
-               PERFORM PRINT-LINE
-               PERFORM CLOSE-FILES
-               STOP RUN
-           END-IF  
-
-           ADD 1 TO WS-PROF-EDU-COUNT(WS-J)
-
-           *>Degree
-           MOVE "Degree:" TO WS-PROMPT
-           PERFORM PRINT-PROMPT-AND-READ
-
-           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "DONE"
-              SUBTRACT 1 FROM WS-PROF-EXP-COUNT(WS-J)
-              MOVE "Warning: Education is incomplete, your profile will not display this. Moving to next prompt." TO WS-OUT-LINE
-              PERFORM PRINT-LINE
-              CONTINUE
-           END-IF
-
-           COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
-
-           IF WS-LEN = 0 
-               MOVE "Error: Degree is required. Exiting program." TO WS-OUT-LINE
-               PERFORM PRINT-LINE
-               PERFORM CLOSE-FILES
-               STOP RUN
-           END-IF 
-
-           IF WS-LEN > 50
-               MOVE "Error: Degree cannot exceed 50 characters. Exiting program." TO WS-OUT-LINE
-               PERFORM PRINT-LINE
-               PERFORM CLOSE-FILES
-               STOP RUN 
-           END-IF
-
-           PERFORM CHECK-HAS-LETTER
-               IF WS-HAS-LETTER = "N"
-                   MOVE "Error: Degree cannot be numbers only. Exiting program" TO WS-OUT-LINE
-                   PERFORM PRINT-LINE
-                   PERFORM CLOSE-FILES
-                   STOP RUN 
-               END-IF
-
-           MOVE WS-TOKEN TO WS-EDU-DEGREE(WS-J, WS-I)
-
-           *>University/College
-           MOVE "University/College:" TO WS-PROMPT
-           PERFORM PRINT-PROMPT-AND-READ
-
-           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "DONE"
-              SUBTRACT 1 FROM WS-PROF-EXP-COUNT(WS-J)
-              MOVE "Warning: Education is incomplete, your profile will not display this. Moving to next prompt." TO WS-OUT-LINE
-              PERFORM PRINT-LINE
-              CONTINUE
-           END-IF
-
-           COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
-
-           IF WS-LEN = 0 
-               MOVE "Error: University/College is required. Exiting program." TO WS-OUT-LINE
-               PERFORM PRINT-LINE
-               PERFORM CLOSE-FILES
-               STOP RUN
-           END-IF 
-
-           IF WS-LEN > 50
-               MOVE "Error: University/College cannot exceed 50 characters. Exiting program." TO WS-OUT-LINE
-               PERFORM PRINT-LINE
-               PERFORM CLOSE-FILES
-               STOP RUN 
-           END-IF
-
-           PERFORM CHECK-HAS-LETTER
-               IF WS-HAS-LETTER = "N"
-                   MOVE "Error: University/College cannot be numbers only. Exiting program" TO WS-OUT-LINE
-                   PERFORM PRINT-LINE
-                   PERFORM CLOSE-FILES
-                   STOP RUN 
-               END-IF
-           MOVE WS-TOKEN TO WS-EDU-SCHOOL(WS-J, WS-I)
-
-           *> Years
-           MOVE "Years Attended:" TO WS-PROMPT
-           PERFORM PRINT-PROMPT-AND-READ
-
-           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "DONE"
-              SUBTRACT 1 FROM WS-PROF-EXP-COUNT(WS-J)
-              MOVE "Warning: Education is incomplete, your profile will not display this. Moving to next prompt." TO WS-OUT-LINE
-              PERFORM PRINT-LINE
-              CONTINUE
-           END-IF
-
-           MOVE "Y" TO WS-VALID
-           PERFORM VALIDATE-YEARS-RANGE
-           
-           IF WS-VALID = "N" AND FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) NOT = "DONE"
-               MOVE "Error: Years Attended must be in YYYY-YYYY format (digits only). Exiting program."
-                   TO WS-OUT-LINE
-               PERFORM PRINT-LINE
-               PERFORM CLOSE-FILES
-               STOP RUN
-           END-IF
-           MOVE WS-TOKEN TO WS-EDU-YEARS(WS-J, WS-I)
-    END-PERFORM  
-
-    IF WS-PROF-EXP-COUNT(WS-J) = 3
-       MOVE "Note: Maximum of 3 experiences reached." TO WS-OUT-LINE
-       PERFORM PRINT-LINE
-    END-IF     
-      
-    PERFORM SAVE-PROFILES
-
-    MOVE "Profile saved." TO WS-OUT-LINE
-    PERFORM PRINT-LINE
-
-    MOVE "Press 'X' to return to menu." TO WS-PROMPT
-    PERFORM PRINT-PROMPT-AND-READ
-
-    MOVE "-------------------" TO WS-OUT-LINE
-    PERFORM PRINT-LINE
-
-    EXIT PARAGRAPH.
-
-
-VIEW-PROFILE.
-    PERFORM FIND-PROFILE-IDX
-
-    IF WS-J = 0
-        MOVE "No profile found for this user." TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        EXIT PARAGRAPH
-    END-IF
-
-    MOVE "----- PROFILE -----" TO WS-OUT-LINE
-    PERFORM PRINT-LINE
-
-    *> Name
-    MOVE SPACES TO WS-OUT-LINE
-    STRING "Name: "
-           FUNCTION TRIM(WS-PROF-FNAME(WS-J)) " "
-           FUNCTION TRIM(WS-PROF-LNAME(WS-J))
-      INTO WS-OUT-LINE
-    END-STRING
-    PERFORM PRINT-LINE
-
-    *> Graduation Year (numeric)
-    MOVE SPACES TO WS-OUT-LINE
-    STRING "Graduation Year: "
-           WS-PROF-GRAD(WS-J)
-      INTO WS-OUT-LINE
-    END-STRING
-    PERFORM PRINT-LINE
-
-    *> Major
-    MOVE SPACES TO WS-OUT-LINE
-    STRING "Major: "
-           FUNCTION TRIM(WS-PROF-MAJOR(WS-J))
-      INTO WS-OUT-LINE
-    END-STRING
-    PERFORM PRINT-LINE
-
-    *> University
-    MOVE SPACES TO WS-OUT-LINE
-    STRING "University: "
-           FUNCTION TRIM(WS-PROF-UNIV(WS-J))
-      INTO WS-OUT-LINE
-    END-STRING
-    PERFORM PRINT-LINE
-
-    *> About
-    MOVE SPACES TO WS-OUT-LINE
-    STRING "About: "
-           FUNCTION TRIM(WS-PROF-ABOUT(WS-J))
-      INTO WS-OUT-LINE
-    END-STRING
-    PERFORM PRINT-LINE
-
-    *> Experience
-    MOVE SPACES TO WS-OUT-LINE
-    STRING "Experience: "
-      INTO WS-OUT-LINE
-    END-STRING
-    PERFORM PRINT-LINE
-
-    IF WS-PROF-EXP-COUNT(WS-J) > 0
-       PERFORM VARYING WS-K FROM 1 BY 1 
-       UNTIL WS-K > WS-PROF-EXP-COUNT(WS-J)
-
-       MOVE SPACES TO WS-OUT-LINE
-       STRING "    Title: " FUNCTION TRIM(WS-EXP-TITLE(WS-J, WS-K))
-         INTO WS-OUT-LINE
-       END-STRING
-       PERFORM PRINT-LINE
-
-       MOVE SPACES TO WS-OUT-LINE
-       STRING "    Company: " FUNCTION TRIM(WS-EXP-COMP(WS-J, WS-K))
-         INTO WS-OUT-LINE
-       END-STRING
-       PERFORM PRINT-LINE
-
-       MOVE SPACES TO WS-OUT-LINE
-       STRING "    Dates: " FUNCTION TRIM(WS-EXP-DATES(WS-J, WS-K))
-         INTO WS-OUT-LINE
-       END-STRING
-       PERFORM PRINT-LINE
-
-       MOVE SPACES TO WS-OUT-LINE
-       STRING "    Description: " FUNCTION TRIM(WS-EXP-DESC(WS-J, WS-K))
-         INTO WS-OUT-LINE
-       END-STRING
-       PERFORM PRINT-LINE
-     END-PERFORM 
-    END-IF
-
-    *> Education
-    MOVE SPACES TO WS-OUT-LINE
-    STRING "Education: "
-      INTO WS-OUT-LINE
-    END-STRING
-    PERFORM PRINT-LINE
-
-    IF WS-PROF-EXP-COUNT(WS-J) > 0
-       PERFORM VARYING WS-K FROM 1 BY 1 
-       UNTIL WS-K > WS-PROF-EXP-COUNT(WS-J)
-
-       MOVE SPACES TO WS-OUT-LINE
-       STRING "    Degree: " FUNCTION TRIM(WS-EDU-DEGREE(WS-J, WS-K))
-         INTO WS-OUT-LINE
-       END-STRING
-       PERFORM PRINT-LINE
-
-       MOVE SPACES TO WS-OUT-LINE
-       STRING "    School: " FUNCTION TRIM(WS-EDU-SCHOOL(WS-J, WS-K))
-         INTO WS-OUT-LINE
-       END-STRING
-       PERFORM PRINT-LINE
-
-       MOVE SPACES TO WS-OUT-LINE
-       STRING "    Years: " FUNCTION TRIM(WS-EDU-YEARS(WS-J, WS-K))
-         INTO WS-OUT-LINE
-       END-STRING
-       PERFORM PRINT-LINE
-
-     END-PERFORM 
-    END-IF
-
-    MOVE "-------------------" TO WS-OUT-LINE
-    PERFORM PRINT-LINE
-
-    EXIT PARAGRAPH.
-
-SEARCH-USER.
-    MOVE "Enter the full name of the person you are looking for:"
-        TO WS-PROMPT
-    MOVE "X" TO WS-DEST-KIND
-    PERFORM PRINT-PROMPT-AND-READ
-
-    MOVE FUNCTION TRIM(WS-TOKEN) TO WS-SEARCH-NAME
-    MOVE 0 TO WS-SEARCH-IDX
-    MOVE "N" TO WS-FOUND
-
-    PERFORM VARYING WS-I FROM 1 BY 1
-        UNTIL WS-I > WS-PROF-COUNT OR WS-FOUND = "Y"
-
-        MOVE SPACES TO WS-FULL-NAME
-        STRING FUNCTION TRIM(WS-PROF-FNAME(WS-I))
-               " "
-               FUNCTION TRIM(WS-PROF-LNAME(WS-I))
-          INTO WS-FULL-NAME
-        END-STRING
-
-        IF FUNCTION TRIM(WS-FULL-NAME) =
-           FUNCTION TRIM(WS-SEARCH-NAME)
-            MOVE "Y" TO WS-FOUND
-            MOVE WS-I TO WS-SEARCH-IDX
-        END-IF
-    END-PERFORM
-
-    IF WS-FOUND = "Y"
-        PERFORM DISPLAY-FOUND-PROFILE
-    ELSE
-        MOVE "No one by that name could be found."
-            TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-    END-IF.
-
-DISPLAY-FOUND-PROFILE.
-    MOVE "--- Found User Profile ---" TO WS-OUT-LINE
-    PERFORM PRINT-LINE
-
-    *> Name
-    MOVE SPACES TO WS-OUT-LINE
-    STRING "Name: "
-           FUNCTION TRIM(WS-PROF-FNAME(WS-SEARCH-IDX)) " "
-           FUNCTION TRIM(WS-PROF-LNAME(WS-SEARCH-IDX))
-      INTO WS-OUT-LINE
-    END-STRING
-    PERFORM PRINT-LINE
-
-    *> University
-    MOVE SPACES TO WS-OUT-LINE
-    STRING "University: "
-           FUNCTION TRIM(WS-PROF-UNIV(WS-SEARCH-IDX))
-      INTO WS-OUT-LINE
-    END-STRING
-    PERFORM PRINT-LINE
-
-    *> Major
-    MOVE SPACES TO WS-OUT-LINE
-    STRING "Major: "
-           FUNCTION TRIM(WS-PROF-MAJOR(WS-SEARCH-IDX))
-      INTO WS-OUT-LINE
-    END-STRING
-    PERFORM PRINT-LINE
-
-    *> Graduation Year
-    MOVE SPACES TO WS-OUT-LINE
-    STRING "Graduation Year: "
-           WS-PROF-GRAD(WS-SEARCH-IDX)
-      INTO WS-OUT-LINE
-    END-STRING
-    PERFORM PRINT-LINE
-
-    *> About Me
-    MOVE SPACES TO WS-OUT-LINE
-    STRING "About Me: "
-           FUNCTION TRIM(WS-PROF-ABOUT(WS-SEARCH-IDX))
-      INTO WS-OUT-LINE
-    END-STRING
-    PERFORM PRINT-LINE
-
-    *> Experience
-    IF WS-PROF-EXP-COUNT(WS-SEARCH-IDX) = 0
-        MOVE "Experience: None" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-    ELSE
-        MOVE "Experience:" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        PERFORM VARYING WS-K FROM 1 BY 1
-            UNTIL WS-K > WS-PROF-EXP-COUNT(WS-SEARCH-IDX)
-
-            MOVE SPACES TO WS-OUT-LINE
-            STRING "    Title: " FUNCTION TRIM(WS-EXP-TITLE(WS-SEARCH-IDX, WS-K))
-              INTO WS-OUT-LINE
-            END-STRING
-            PERFORM PRINT-LINE
-
-            MOVE SPACES TO WS-OUT-LINE
-            STRING "    Company: " FUNCTION TRIM(WS-EXP-COMP(WS-SEARCH-IDX, WS-K))
-              INTO WS-OUT-LINE
-            END-STRING
-            PERFORM PRINT-LINE
-
-            MOVE SPACES TO WS-OUT-LINE
-            STRING "    Dates: " FUNCTION TRIM(WS-EXP-DATES(WS-SEARCH-IDX, WS-K))
-              INTO WS-OUT-LINE
-            END-STRING
-            PERFORM PRINT-LINE
-
-            MOVE SPACES TO WS-OUT-LINE
-            STRING "    Description: " FUNCTION TRIM(WS-EXP-DESC(WS-SEARCH-IDX, WS-K))
-              INTO WS-OUT-LINE
-            END-STRING
-            PERFORM PRINT-LINE
-        END-PERFORM
-    END-IF
-
-    *> Education
-    IF WS-PROF-EDU-COUNT(WS-SEARCH-IDX) = 0
-        MOVE "Education: None" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-    ELSE
-        MOVE "Education:" TO WS-OUT-LINE
-        PERFORM PRINT-LINE
-        PERFORM VARYING WS-K FROM 1 BY 1
-            UNTIL WS-K > WS-PROF-EDU-COUNT(WS-SEARCH-IDX)
-
-            MOVE SPACES TO WS-OUT-LINE
-            STRING "    Degree: " FUNCTION TRIM(WS-EDU-DEGREE(WS-SEARCH-IDX, WS-K))
-              INTO WS-OUT-LINE
-            END-STRING
-            PERFORM PRINT-LINE
-
-            MOVE SPACES TO WS-OUT-LINE
-            STRING "    School: " FUNCTION TRIM(WS-EDU-SCHOOL(WS-SEARCH-IDX, WS-K))
-              INTO WS-OUT-LINE
-            END-STRING
-            PERFORM PRINT-LINE
-
-            MOVE SPACES TO WS-OUT-LINE
-            STRING "    Years: " FUNCTION TRIM(WS-EDU-YEARS(WS-SEARCH-IDX, WS-K))
-              INTO WS-OUT-LINE
-            END-STRING
-            PERFORM PRINT-LINE
-        END-PERFORM
-    END-IF
-
-    MOVE "------------------------" TO WS-OUT-LINE
-    PERFORM PRINT-LINE.
-
-
-PRINT-PROMPT-AND-READ.
-    MOVE WS-PROMPT TO WS-OUT-LINE
-    PERFORM PRINT-LINE
-
-    PERFORM GET-NEXT-INPUT
-
-    *> echo the user's input token
-    MOVE WS-TOKEN TO WS-OUT-LINE
-    PERFORM PRINT-LINE
-
-    EVALUATE WS-DEST-KIND
-        WHEN "M"
-            MOVE WS-TOKEN(1:1) TO WS-MENU-CHOICE
-        WHEN "U"
-            MOVE WS-TOKEN TO WS-USER-IN
-        WHEN "P"
-            MOVE WS-TOKEN TO WS-PASS-IN
-        WHEN OTHER
-            CONTINUE
-    END-EVALUATE.
-
-GET-NEXT-INPUT.
-    READ IN-FILE
-        AT END
-            MOVE "Y" TO WS-IN-EOF
-            PERFORM EXIT-AT-EOF
-        NOT AT END
-            MOVE IN-REC TO WS-TOKEN
-    END-READ.
-
-EXIT-AT-EOF.
-    MOVE "Input file ended. Exiting program." TO WS-OUT-LINE
-    PERFORM PRINT-LINE
-    PERFORM CLOSE-FILES
-    STOP RUN.
-
-PRINT-LINE.
-    DISPLAY WS-OUT-LINE
-    MOVE WS-OUT-LINE TO OUT-REC
-    WRITE OUT-REC.
-
-CLOSE-FILES.
-    CLOSE IN-FILE
-    CLOSE OUT-FILE.
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. InCollege.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT IN-FILE ASSIGN TO WS-IN-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUT-FILE ASSIGN TO WS-OUT-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+*> Indexed on the username so an account/profile save or password
+*> change only has to touch that one row's key instead of rewriting
+*> the whole file, and so the in-memory WS-ACC-TABLE/WS-PROF-TABLE
+*> OCCURS limit isn't the ceiling on how many rows the file can hold.
+    SELECT ACC-FILE ASSIGN TO "data/InCollege-Accounts.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ACC-USER
+        FILE STATUS IS WS-ACC-STATUS.
+
+    SELECT PROF-FILE ASSIGN TO "data/InCollege-Profiles.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS PROF-USER
+        FILE STATUS IS WS-PROF-STATUS.
+
+    SELECT ACC-CONFIG-FILE ASSIGN TO "data/InCollege-Config.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONFIG-STATUS.
+
+    SELECT WAITLIST-FILE ASSIGN TO "data/InCollege-Waitlist.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-WAITLIST-STATUS.
+
+    SELECT JOB-FILE ASSIGN TO "data/InCollege-Jobs.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-JOB-STATUS.
+
+    SELECT APPLICATION-FILE ASSIGN TO "data/InCollege-Applications.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-APP-STATUS.
+
+    SELECT CONN-FILE ASSIGN TO "data/InCollege-Connections.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONN-STATUS.
+
+    SELECT MESSAGE-FILE ASSIGN TO "data/InCollege-Messages.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MSG-STATUS.
+
+    SELECT MESSAGE-SEQ-FILE ASSIGN TO "data/InCollege-MessageSeq.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MSG-SEQ-STATUS.
+
+    SELECT CONN-HISTORY-FILE ASSIGN TO "data/InCollege-ConnectionHistory.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONN-HIST-STATUS.
+
+    SELECT AUDIT-LOG-FILE ASSIGN TO "data/InCollege-AuditLog.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "data/InCollege-Checkpoint.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+
+    SELECT UNIVERSITY-FILE ASSIGN TO "data/InCollege-Universities.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-UNIV-FILE-STATUS.
+
+    SELECT SKILLS-FILE ASSIGN TO "data/InCollege-Skills.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SKILLS-STATUS.
+
+    SELECT LOCKOUT-FILE ASSIGN TO "data/InCollege-Lockouts.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOCKOUT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  IN-FILE.
+01  IN-REC                 PIC X(500).
+
+FD  OUT-FILE.
+01  OUT-REC                PIC X(200).
+
+FD  ACC-FILE.
+01  ACC-REC.
+    05 ACC-USER            PIC X(20).
+    05 ACC-PASS            PIC X(12).
+    05 ACC-PASS-DATE       PIC X(10).
+    05 ACC-ACCT-TYPE       PIC X(01).
+    05 ACC-LAST-LOGIN      PIC X(10).
+
+FD  ACC-CONFIG-FILE.
+01  ACC-CONFIG-REC.
+    05 ACC-CONFIG-ACCT-CAP  PIC 9(3).
+    05 ACC-CONFIG-PROF-CAP  PIC 9(3).
+
+FD  WAITLIST-FILE.
+01  WAITLIST-REC            PIC X(80).
+
+FD  JOB-FILE.
+01  JOB-REC.
+    05 JOB-ID               PIC X(10).
+    05 JOB-TITLE-FILE       PIC X(40).
+    05 JOB-EMPLOYER-FILE    PIC X(40).
+    05 JOB-LOCATION-FILE    PIC X(40).
+    05 JOB-SALARY-FILE      PIC X(20).
+    05 JOB-MAJOR-FILE       PIC X(20).
+    05 JOB-STATUS-FILE      PIC X(10).
+    05 JOB-DESC-FILE        PIC X(200).
+
+*> Bytes 171-1552 snapshot the applicant's profile as of the moment
+*> they applied (name/university/major, then About/Experience/
+*> Education in the same shape PROF-FILE stores them), so a later
+*> profile edit cannot rewrite what an employer already reviewed.
+FD  APPLICATION-FILE.
+01  APPLICATION-REC         PIC X(1552).
+
+*> Connections are kept as fixed-position fields with literal "|"
+*> bytes written between them (same hybrid shape as APPLICATION-REC),
+*> the shape the connections paragraphs folded in from SendRequest.cob/
+*> ViewNetwork.cob/ViewRequests.cob address CONN-SENDER/CONN-RECIPIENT/
+*> CONN-STATUS by name.
+FD  CONN-FILE.
+01  CONN-REC.
+    05 CONN-SENDER          PIC X(20).
+    05 FILLER               PIC X(01).
+    05 CONN-RECIPIENT       PIC X(20).
+    05 FILLER               PIC X(01).
+    05 CONN-STATUS          PIC X(20).
+
+*> Messages: flat record addressed by byte offset (sender, recipient,
+*> content, timestamp, status), extended with a message id and a
+*> parent-message id so a reply can be threaded under the message it
+*> answers.
+FD  MESSAGE-FILE.
+01  MESSAGE-REC              PIC X(300).
+
+*> Holds a single persisted monotonic counter: the next message id to
+*> hand out. Kept separate from MESSAGE-FILE itself so archiving rows
+*> out of MESSAGE-FILE (ArchiveOldMessages) never changes what id the
+*> next new message gets -- ids are never reused.
+FD  MESSAGE-SEQ-FILE.
+01  MESSAGE-SEQ-REC.
+    05 MSEQ-NEXT-ID          PIC 9(10).
+
+*> Append-only audit trail of every CONN-FILE status transition
+*> (request sent, accepted, rejected, cancelled, removed). Never
+*> rewritten -- only ever opened EXTEND and appended to.
+FD  CONN-HISTORY-FILE.
+01  CONN-HISTORY-REC.
+    05 CH-SENDER            PIC X(20).
+    05 FILLER               PIC X(01).
+    05 CH-RECIPIENT         PIC X(20).
+    05 FILLER               PIC X(01).
+    05 CH-OLD-STATUS        PIC X(20).
+    05 FILLER               PIC X(01).
+    05 CH-NEW-STATUS        PIC X(20).
+    05 FILLER               PIC X(01).
+    05 CH-TIMESTAMP         PIC X(20).
+
+*> Cross-cutting audit trail: one line per login success/failure,
+*> account creation, and profile save. Never rewritten -- only ever
+*> opened EXTEND and appended to, same shape as CONN-HISTORY-FILE.
+FD  AUDIT-LOG-FILE.
+01  AUDIT-LOG-REC.
+    05 AUDIT-EVENT          PIC X(20).
+    05 FILLER               PIC X(01).
+    05 AUDIT-USER           PIC X(20).
+    05 FILLER               PIC X(01).
+    05 AUDIT-DETAIL         PIC X(40).
+    05 FILLER               PIC X(01).
+    05 AUDIT-TIMESTAMP      PIC X(20).
+
+FD  PROF-FILE.
+01  PROF-REC.
+    05 PROF-USER           PIC X(20).
+    05 PROF-FNAME          PIC X(20).
+    05 PROF-LNAME          PIC X(20).
+    05 PROF-UNIV           PIC X(30).
+    05 PROF-MAJOR          PIC X(20).
+    05 PROF-GRAD           PIC 9(4).
+    05 PROF-ABOUT          PIC X(200).
+
+    05 PROF-EXP-COUNT      PIC 9.
+    05 PROF-EXPERIENCE OCCURS 3 TIMES.
+        10 PROF-EXP-TITLE  PIC X(50).
+        10 PROF-EXP-COMP   PIC X(50).
+        10 PROF-EXP-DATES  PIC X(30).
+        10 PROF-EXP-DESC   PIC X(100).
+
+    05 PROF-EDU-COUNT      PIC 9.
+    05 PROF-EDUCATION OCCURS 3 TIMES.
+        10 PROF-EDU-DEGREE PIC X(50).
+        10 PROF-EDU-SCHOOL PIC X(50).
+        10 PROF-EDU-YEARS  PIC X(20).
+
+*> Checkpoint of an in-progress profile edit, periodically rewritten
+*> as CREATE-OR-EDIT-ACCOUNT captures each field/experience/education
+*> entry, so a driver transcript that runs out mid-flow doesn't
+*> discard everything the user already typed. Holds at most one row
+*> -- the profile currently being edited -- and is cleared once that
+*> profile is actually saved to PROF-FILE.
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-REC.
+    05 CKPT-USER           PIC X(20).
+    05 CKPT-FNAME          PIC X(20).
+    05 CKPT-LNAME          PIC X(20).
+    05 CKPT-UNIV           PIC X(30).
+    05 CKPT-MAJOR          PIC X(20).
+    05 CKPT-GRAD           PIC 9(4).
+    05 CKPT-ABOUT          PIC X(200).
+
+    05 CKPT-EXP-COUNT      PIC 9.
+    05 CKPT-EXPERIENCE OCCURS 3 TIMES.
+        10 CKPT-EXP-TITLE  PIC X(50).
+        10 CKPT-EXP-COMP   PIC X(50).
+        10 CKPT-EXP-DATES  PIC X(30).
+        10 CKPT-EXP-DESC   PIC X(100).
+
+    05 CKPT-EDU-COUNT      PIC 9.
+    05 CKPT-EDUCATION OCCURS 3 TIMES.
+        10 CKPT-EDU-DEGREE PIC X(50).
+        10 CKPT-EDU-SCHOOL PIC X(50).
+        10 CKPT-EDU-YEARS  PIC X(20).
+
+*> Canonical list of school names so roster/reconciliation reports can
+*> group Education entries by school instead of by whatever spelling
+*> the user happened to type.
+FD  UNIVERSITY-FILE.
+01  UNIVERSITY-REC          PIC X(50).
+
+*> One row per skill a student has marked complete -- VIEW-PROFILE and
+*> DISPLAY-FOUND-PROFILE read this to show a Skills section alongside
+*> Experience and Education.
+FD  SKILLS-FILE.
+01  SKILLS-REC.
+    05 SKILL-USER            PIC X(20).
+    05 FILLER                PIC X(01).
+    05 SKILL-NUMBER          PIC 9(01).
+    05 FILLER                PIC X(01).
+    05 SKILL-TITLE-FILE      PIC X(30).
+    05 FILLER                PIC X(01).
+    05 SKILL-DATE            PIC X(10).
+
+*> One row per username that has ever failed a login, tracking a
+*> consecutive-failure count and the date it most recently tripped
+*> the lockout threshold.
+FD  LOCKOUT-FILE.
+01  LOCKOUT-REC.
+    05 LOCKOUT-USER          PIC X(20).
+    05 FILLER                PIC X(01).
+    05 LOCKOUT-FAIL-COUNT    PIC 9(02).
+    05 FILLER                PIC X(01).
+    05 LOCKOUT-DATE          PIC X(10).
+
+WORKING-STORAGE SECTION.
+
+*> IN-FILE/OUT-FILE names default to the week-3 driver transcript but
+*> can be overridden by command-line argument so a nightly batch
+*> window can drive the program against any scripted transcript
+*> without editing the source per scenario.
+01  WS-IN-FILENAME             PIC X(100)
+        VALUE "tests/week3/jawaad/TC-EE-10.txt".
+01  WS-OUT-FILENAME            PIC X(100)
+        VALUE "tests/week3/jawaad/TC-EE-10-Output.txt".
+01  WS-ARG-COUNT               PIC 9(2) VALUE 0.
+01  WS-CKPT-STATUS             PIC XX VALUE "00".
+01  WS-UNIV-FILE-STATUS        PIC XX VALUE "00".
+
+01  WS-FLAGS.
+    05 WS-IN-EOF           PIC X VALUE "N".
+    05 WS-ACC-EOF          PIC X VALUE "N".
+    05 WS-DONE             PIC X VALUE "N".
+    05 WS-CKPT-EOF         PIC X VALUE "N".
+
+01  WS-ACC-STATUS           PIC XX VALUE "00".
+
+01  WS-CURR-USER            PIC X(20) VALUE SPACES.
+
+01  WS-INPUT.
+    05 WS-TOKEN             PIC X(300) VALUE SPACES.
+    05 WS-MENU-CHOICE       PIC X VALUE SPACE.
+    05 WS-USER-IN           PIC X(20) VALUE SPACES.
+    05 WS-PASS-IN           PIC X(12) VALUE SPACES.
+
+01  WS-OUTPUT.
+    05 WS-OUT-LINE          PIC X(200) VALUE SPACES.
+
+01  WS-PROMPT               PIC X(200) VALUE SPACES.
+01  WS-DEST-KIND            PIC X VALUE SPACE.
+
+01  WS-CONFIG-STATUS         PIC XX VALUE "00".
+01  WS-WAITLIST-STATUS       PIC XX VALUE "00".
+01  WS-ACCT-CAP-LIMIT        PIC 9(3) VALUE 5.
+01  WS-PROF-CAP-LIMIT        PIC 9(3) VALUE 5.
+01  WS-RAW-DATE              PIC X(21) VALUE SPACES.
+01  WS-WAITLIST-TS           PIC X(20) VALUE SPACES.
+01  WS-TODAY-DATE            PIC X(10) VALUE SPACES.
+01  WS-DATE-NUM-TEXT         PIC X(08) VALUE SPACES.
+01  WS-TODAY-NUM             PIC 9(08) VALUE 0.
+01  WS-PASS-DATE-NUM         PIC 9(08) VALUE 0.
+01  WS-PASS-AGE-DAYS         PIC 9(05) VALUE 0.
+01  WS-PASS-ROTATION-DAYS    PIC 9(03) VALUE 090.
+01  WS-MENU-NUM              PIC 9(2) VALUE 0.
+01  WS-MENU-MAX              PIC 9(2) VALUE 0.
+
+01  WS-JOB-STATUS             PIC XX VALUE "00".
+01  WS-APP-STATUS             PIC XX VALUE "00".
+
+01  WS-JOB-FLAGS.
+    05 WS-BROWSE-EOF          PIC X VALUE "N".
+    05 WS-JOB-EOF             PIC X VALUE "N".
+    05 WS-APP-EOF             PIC X VALUE "N".
+    05 WS-APP-FOUND           PIC X VALUE "N".
+
+01  WS-DISPLAY-COUNT          PIC 9(3) VALUE 0.
+01  WS-USER-CHOICE            PIC 9(3) VALUE 0.
+01  WS-CURRENT-COUNT          PIC 9(3) VALUE 0.
+
+01  WS-SELECTED-JOB.
+    05 WS-SEL-ID              PIC X(10).
+    05 WS-SEL-TITLE           PIC X(40).
+    05 WS-SEL-EMPLOYER        PIC X(40).
+    05 WS-SEL-LOCATION        PIC X(40).
+    05 WS-SEL-SALARY          PIC X(20).
+    05 WS-SEL-DESC            PIC X(200).
+
+01  WS-APP-TEMP-REC           PIC X(1552).
+01  WS-APP-TEMP-USER          PIC X(20).
+01  WS-APP-TEMP-TITLE         PIC X(40).
+01  WS-APP-TEMP-EMPLOYER      PIC X(40).
+01  WS-APP-TEMP-LOCATION      PIC X(40).
+01  WS-APP-TEMP-STATUS        PIC X(20).
+01  WS-MY-APP-COUNT           PIC 9(3) VALUE 0.
+
+01  WS-APP-TABLE-COUNT        PIC 9(3) VALUE 0.
+01  WS-APP-TABLE.
+    05 WS-APP-ROW OCCURS 200 TIMES.
+        10 WS-APP-T-USER      PIC X(20).
+        10 WS-APP-T-TITLE     PIC X(40).
+        10 WS-APP-T-EMPLOYER  PIC X(40).
+        10 WS-APP-T-LOCATION  PIC X(40).
+        10 WS-APP-T-STATUS    PIC X(20).
+        10 WS-APP-T-FNAME     PIC X(30).
+        10 WS-APP-T-LNAME     PIC X(30).
+        10 WS-APP-T-UNIV      PIC X(40).
+        10 WS-APP-T-MAJOR     PIC X(30).
+        10 WS-APP-T-ABOUT     PIC X(200).
+        10 WS-APP-T-EXP-COUNT PIC 9.
+        10 WS-APP-T-EXP OCCURS 3 TIMES.
+            15 WS-APP-T-EXP-TITLE PIC X(50).
+            15 WS-APP-T-EXP-COMP  PIC X(50).
+            15 WS-APP-T-EXP-DATES PIC X(30).
+            15 WS-APP-T-EXP-DESC  PIC X(100).
+        10 WS-APP-T-EDU-COUNT PIC 9.
+        10 WS-APP-T-EDU OCCURS 3 TIMES.
+            15 WS-APP-T-EDU-DEGREE PIC X(50).
+            15 WS-APP-T-EDU-SCHOOL PIC X(50).
+            15 WS-APP-T-EDU-YEARS  PIC X(20).
+
+01  WS-MY-APP-ROW-IDX OCCURS 200 TIMES PIC 9(3) VALUE 0.
+
+01  WS-JOB-FILTER-MODE        PIC X VALUE SPACE.
+01  WS-JOB-FILTER-TEXT        PIC X(40) VALUE SPACES.
+
+*> ---------------------------------------------------------------
+*> Connections (accept/reject/network) support, folded in from
+*> SendRequest.cob/ViewNetwork.cob/ViewRequests.cob.
+*> ---------------------------------------------------------------
+01  WS-CONN-STATUS            PIC XX VALUE "00".
+01  WS-CONN-HIST-STATUS       PIC XX VALUE "00".
+01  WS-CONN-EOF               PIC X VALUE "N".
+01  WS-CONNECTION-FOUND       PIC X VALUE "N".
+01  WS-CONN-REQUEST-COUNT     PIC 9(3) VALUE 0.
+01  WS-CONN-IDX               PIC 9(3) VALUE 0.
+01  WS-BANNER-REQ-COUNT       PIC 9(3) VALUE 0.
+01  WS-BANNER-MSG-COUNT       PIC 9(3) VALUE 0.
+01  WS-FRIEND-USER            PIC X(20) VALUE SPACES.
+01  WS-FRIEND-IDX             PIC 9(3) VALUE 0.
+01  WS-NET-COUNT              PIC 9(3) VALUE 0.
+01  WS-CH-SENDER              PIC X(20) VALUE SPACES.
+01  WS-CH-RECIPIENT           PIC X(20) VALUE SPACES.
+01  WS-CH-OLD-STATUS          PIC X(20) VALUE SPACES.
+01  WS-CH-NEW-STATUS          PIC X(20) VALUE SPACES.
+01  WS-CH-TIMESTAMP           PIC X(20) VALUE SPACES.
+01  WS-NETWORK-ROW-IDX OCCURS 25 TIMES PIC 9(3) VALUE 0.
+01  WS-OUTGOING-COUNT         PIC 9(3) VALUE 0.
+01  WS-OUTGOING-ROW-IDX OCCURS 25 TIMES PIC 9(3) VALUE 0.
+
+*> ---------------------------------------------------------------
+*> Cross-cutting audit log (logins, account creation, profile saves).
+*> ---------------------------------------------------------------
+01  WS-AUDIT-STATUS            PIC XX VALUE "00".
+01  WS-AUDIT-EVENT             PIC X(20) VALUE SPACES.
+01  WS-AUDIT-USER              PIC X(20) VALUE SPACES.
+01  WS-AUDIT-DETAIL            PIC X(40) VALUE SPACES.
+01  WS-AUDIT-TIMESTAMP         PIC X(20) VALUE SPACES.
+
+01  WS-CONNECTIONS.
+    05 WS-CONN-COUNT          PIC 9(3) VALUE 0.
+    05 WS-CONN-TABLE OCCURS 25 TIMES.
+        10 WS-CSENDER         PIC X(20).
+        10 WS-CRECIPIENT      PIC X(20).
+        10 WS-CSTATUS         PIC X(20).
+
+*> ---------------------------------------------------------------
+*> Messaging support, folded in from SendMessage.cob/ViewMessages.cob.
+*> MESSAGE-REC is loaded into WS-MSG-TABLE (same load-all/rewrite-all
+*> shape already used for connections and applications) so a message
+*> can be marked READ, threaded, or deleted in place.
+*> ---------------------------------------------------------------
+01  WS-MSG-STATUS             PIC XX VALUE "00".
+01  WS-MSG-SEQ-STATUS         PIC XX VALUE "00".
+01  WS-EXIT-MSG-MENU          PIC X VALUE "N".
+01  WS-MSG-RECIPIENT          PIC X(20) VALUE SPACES.
+01  WS-MSG-CONTENT            PIC X(200) VALUE SPACES.
+01  WS-MSG-TIMESTAMP          PIC X(20) VALUE SPACES.
+01  WS-MSG-REPLY-PARENT-ID    PIC X(10) VALUE "0000000000".
+01  WS-MSG-VIEW-EOF           PIC X VALUE "N".
+01  WS-MSG-DISPLAY-COUNT      PIC 9(3) VALUE 0.
+
+01  WS-MSG-TABLE-COUNT        PIC 9(3) VALUE 0.
+01  WS-MSG-TABLE.
+    05 WS-MSG-ROW OCCURS 200 TIMES.
+        10 WS-MT-SENDER       PIC X(20).
+        10 WS-MT-RECIPIENT    PIC X(20).
+        10 WS-MT-CONTENT      PIC X(200).
+        10 WS-MT-TS           PIC X(20).
+        10 WS-MT-STATUS       PIC X(04).
+        10 WS-MT-ID           PIC X(10).
+        10 WS-MT-PARENT       PIC X(10).
+        10 WS-MT-DELETED      PIC X(01).
+
+01  WS-MY-MSG-ROW-IDX OCCURS 200 TIMES PIC 9(3) VALUE 0.
+01  WS-MSG-NEXT-ID            PIC 9(10) VALUE 0.
+01  WS-MT-ID-NUM              PIC 9(10) VALUE 0.
+
+01  WS-ACCOUNTS.
+    05 WS-ACC-COUNT         PIC 9(3) VALUE 0.
+    05 WS-ACC-TABLE OCCURS 200 TIMES.
+        10 WS-ACC-USER      PIC X(20).
+        10 WS-ACC-PASS      PIC X(12).
+        10 WS-ACC-PASS-DATE PIC X(10).
+        10 WS-ACC-ACCT-TYPE PIC X(01) VALUE "S".
+        10 WS-ACC-LAST-LOGIN PIC X(10) VALUE SPACES.
+
+*> ---------------------------------------------------------------
+*> Brute-force lockout tracking (LOCKOUT-FILE): a consecutive
+*> failed-login counter per username, same load-all/rewrite-all
+*> shape as WS-CONNECTIONS. Once WS-MAX-FAILED-ATTEMPTS consecutive
+*> failures land on the same calendar day, the account is locked for
+*> the rest of that day; any successful login clears the counter.
+*> ---------------------------------------------------------------
+01  WS-LOCKOUT-STATUS          PIC XX VALUE "00".
+01  WS-LOCKOUT-EOF             PIC X VALUE "N".
+01  WS-ACCOUNT-LOCKED          PIC X VALUE "N".
+01  WS-MAX-FAILED-ATTEMPTS     PIC 9(02) VALUE 05.
+01  WS-LOCKOUT-IDX             PIC 9(3) VALUE 0.
+01  WS-LOCKOUTS.
+    05 WS-LOCKOUT-COUNT        PIC 9(3) VALUE 0.
+    05 WS-LOCKOUT-TABLE OCCURS 200 TIMES.
+        10 WS-LOCK-USER         PIC X(20).
+        10 WS-LOCK-FAIL-COUNT   PIC 9(02).
+        10 WS-LOCK-DATE         PIC X(10).
+
+01  WS-TEMP.
+    05 WS-I                 PIC 9(3) VALUE 0.
+    05 WS-J                 PIC 9(3) VALUE 0.
+
+    05 WS-CANCEL-ITEM       PIC X VALUE "N".
+
+    05 WS-HAS-LETTER        PIC X VALUE "N".
+    05 WS-CH                PIC X VALUE SPACE.
+
+    05 WS-YEAR1             PIC 9(4) VALUE 0.
+    05 WS-YEAR2             PIC 9(4) VALUE 0.
+
+
+    05 WS-K                 PIC 9(3) VALUE 0.
+    05 WS-FOUND             PIC X VALUE "N".
+    05 WS-VALID             PIC X VALUE "N".
+    05 WS-LEN               PIC 9(3) VALUE 0.
+    05 WS-HAS-UPPER         PIC X VALUE "N".
+    05 WS-HAS-DIGIT         PIC X VALUE "N".
+    05 WS-HAS-SPECIAL       PIC X VALUE "N".
+    05 WS-CHAR              PIC X VALUE SPACE.
+
+01  WS-PROF-STATUS           PIC XX VALUE "00".
+01  WS-PROF-EOF               PIC X VALUE "N".
+
+01  WS-PROFILES.
+    05 WS-PROF-COUNT         PIC 9(3) VALUE 0.
+    05 WS-PROF-TABLE OCCURS 200 TIMES.
+       10 WS-PROF-USER       PIC X(30).
+       10 WS-PROF-FNAME      PIC X(30).
+       10 WS-PROF-LNAME      PIC X(30).
+       10 WS-PROF-UNIV       PIC X(40).
+       10 WS-PROF-MAJOR      PIC X(30).
+       10 WS-PROF-GRAD       PIC 9(4).
+       10 WS-PROF-ABOUT      PIC X(200).
+
+       10 WS-PROF-EXP-COUNT  PIC 9.
+       10 WS-PROF-EXP OCCURS 3 TIMES.
+          15 WS-EXP-TITLE    PIC X(50).
+          15 WS-EXP-COMP     PIC X(50).
+          15 WS-EXP-DATES    PIC X(30).
+          15 WS-EXP-DESC     PIC X(100).
+
+       10 WS-PROF-EDU-COUNT  PIC 9.
+       10 WS-PROF-EDU OCCURS 3 TIMES.
+          15 WS-EDU-DEGREE   PIC X(50).
+          15 WS-EDU-SCHOOL   PIC X(50).
+          15 WS-EDU-YEARS    PIC X(20).
+
+01  WS-SEARCH.
+    05 WS-SEARCH-NAME      PIC X(120) VALUE SPACES.
+    05 WS-FULL-NAME        PIC X(120) VALUE SPACES.
+    05 WS-SEARCH-IDX       PIC 9(3) VALUE 0.
+    05 WS-SEARCH-MATCH-COUNT            PIC 9(3) VALUE 0.
+    05 WS-SEARCH-MATCH-IDX OCCURS 200 TIMES PIC 9(3) VALUE 0.
+    05 WS-SEARCH-PICK                   PIC 9(3) VALUE 0.
+
+01  WS-UNIV-COUNT           PIC 9(3) VALUE 0.
+01  WS-UNIVERSITY-TABLE OCCURS 100 TIMES PIC X(50) VALUE SPACES.
+01  WS-UNIV-PICK            PIC 9(3) VALUE 0.
+
+01  WS-SKILLS-STATUS         PIC XX VALUE "00".
+01  WS-SKILL-EOF             PIC X VALUE "N".
+01  WS-SKILL-QUERY-USER      PIC X(20) VALUE SPACES.
+
+*> The five-slot catalog that used to just print "under construction"
+*> for every slot, now backed by a one-line outline per skill.
+01  WS-SKILL-CATALOG.
+    05 WS-SKILL-ROW OCCURS 5 TIMES.
+        10 WS-SKILL-TITLE    PIC X(30).
+        10 WS-SKILL-OUTLINE  PIC X(80).
+
+01  WS-SKILL-DONE            PIC X OCCURS 5 TIMES VALUE "N".
+01  WS-SKILL-DATE-DONE       PIC X(10) OCCURS 5 TIMES VALUE SPACES.
+
+
+PROCEDURE DIVISION.
+
+MAIN.
+    PERFORM INIT-FILES
+    PERFORM LOAD-ACCOUNTS
+    PERFORM LOAD-PROFILES
+    PERFORM LOAD-UNIVERSITIES
+    PERFORM RESTORE-CHECKPOINT
+    PERFORM MENU-LOOP
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+INIT-FILES.
+    *> Driver input/output file names: take the command-line arguments
+    *> if given, otherwise fall back to the WS-IN-FILENAME/
+    *> WS-OUT-FILENAME defaults set above.
+    ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+    IF WS-ARG-COUNT > 0
+        DISPLAY 1 UPON ARGUMENT-NUMBER
+        ACCEPT WS-IN-FILENAME FROM ARGUMENT-VALUE
+    END-IF
+    IF WS-ARG-COUNT > 1
+        DISPLAY 2 UPON ARGUMENT-NUMBER
+        ACCEPT WS-OUT-FILENAME FROM ARGUMENT-VALUE
+    END-IF
+
+    OPEN INPUT IN-FILE
+    OPEN OUTPUT OUT-FILE
+
+    *> Accounts file: try read existing; if missing, create empty
+    OPEN INPUT ACC-FILE
+    IF WS-ACC-STATUS = "35"
+        CLOSE ACC-FILE
+        OPEN OUTPUT ACC-FILE
+        CLOSE ACC-FILE
+        OPEN INPUT ACC-FILE
+        MOVE "00" TO WS-ACC-STATUS
+    END-IF.
+
+    *> Profiles file: try read existing; if missing, create empty
+    OPEN INPUT PROF-FILE
+    IF WS-PROF-STATUS = "35"
+       CLOSE PROF-FILE
+       OPEN OUTPUT PROF-FILE
+       CLOSE PROF-FILE
+    ELSE
+        CLOSE PROF-FILE
+    END-IF.
+
+    *> Job listings file: try read existing; if missing, create empty
+    OPEN INPUT JOB-FILE
+    IF WS-JOB-STATUS = "35"
+        CLOSE JOB-FILE
+        OPEN OUTPUT JOB-FILE
+        CLOSE JOB-FILE
+    ELSE
+        CLOSE JOB-FILE
+    END-IF.
+
+    *> Connections file: try read existing; if missing, create empty
+    OPEN INPUT CONN-FILE
+    IF WS-CONN-STATUS = "35"
+        CLOSE CONN-FILE
+        OPEN OUTPUT CONN-FILE
+        CLOSE CONN-FILE
+    ELSE
+        CLOSE CONN-FILE
+    END-IF.
+
+    *> Messages file: try read existing; if missing, create empty
+    OPEN INPUT MESSAGE-FILE
+    IF WS-MSG-STATUS = "35"
+        CLOSE MESSAGE-FILE
+        OPEN OUTPUT MESSAGE-FILE
+        CLOSE MESSAGE-FILE
+    ELSE
+        CLOSE MESSAGE-FILE
+    END-IF.
+
+    *> Connection history log: try read existing; if missing, create empty
+    OPEN INPUT CONN-HISTORY-FILE
+    IF WS-CONN-HIST-STATUS = "35"
+        CLOSE CONN-HISTORY-FILE
+        OPEN OUTPUT CONN-HISTORY-FILE
+        CLOSE CONN-HISTORY-FILE
+    ELSE
+        CLOSE CONN-HISTORY-FILE
+    END-IF.
+
+    *> Audit log: try read existing; if missing, create empty
+    OPEN INPUT AUDIT-LOG-FILE
+    IF WS-AUDIT-STATUS = "35"
+        CLOSE AUDIT-LOG-FILE
+        OPEN OUTPUT AUDIT-LOG-FILE
+        CLOSE AUDIT-LOG-FILE
+    ELSE
+        CLOSE AUDIT-LOG-FILE
+    END-IF.
+
+    *> Checkpoint file: try read existing; if missing, create empty
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CKPT-STATUS = "35"
+        CLOSE CHECKPOINT-FILE
+        OPEN OUTPUT CHECKPOINT-FILE
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+    *> Skill completions file: try read existing; if missing, create empty
+    OPEN INPUT SKILLS-FILE
+    IF WS-SKILLS-STATUS = "35"
+        CLOSE SKILLS-FILE
+        OPEN OUTPUT SKILLS-FILE
+        CLOSE SKILLS-FILE
+    ELSE
+        CLOSE SKILLS-FILE
+    END-IF.
+
+    PERFORM INIT-SKILL-CATALOG
+    PERFORM LOAD-ACCOUNT-CAPS.
+
+*> ---------------------------------------------------------------
+*> INIT-SKILL-CATALOG
+*>   Each "Skill N" slot on the menu now has a real one-line course
+*>   outline instead of printing "This feature is under construction."
+*> ---------------------------------------------------------------
+INIT-SKILL-CATALOG.
+    MOVE "Resume Writing"         TO WS-SKILL-TITLE(1)
+    MOVE "Craft a one-page resume that survives an applicant-tracking scan."
+        TO WS-SKILL-OUTLINE(1)
+
+    MOVE "Technical Interviewing" TO WS-SKILL-TITLE(2)
+    MOVE "Practice whiteboard problem-solving and talk-through technique."
+        TO WS-SKILL-OUTLINE(2)
+
+    MOVE "Excel Fundamentals"     TO WS-SKILL-TITLE(3)
+    MOVE "Pivot tables, lookups, and charting for an internship-ready resume."
+        TO WS-SKILL-OUTLINE(3)
+
+    MOVE "Public Speaking"        TO WS-SKILL-TITLE(4)
+    MOVE "Structure and deliver a five-minute presentation with confidence."
+        TO WS-SKILL-OUTLINE(4)
+
+    MOVE "Time Management"        TO WS-SKILL-TITLE(5)
+    MOVE "Prioritize a course load and job search without burning out."
+        TO WS-SKILL-OUTLINE(5).
+
+LOAD-ACCOUNT-CAPS.
+    *> Account/profile ceilings come from a control record instead of
+    *> being baked into the program, so ops can raise them without a
+    *> recompile. Default both caps to 5 if the control file is missing.
+    MOVE 5 TO WS-ACCT-CAP-LIMIT
+    MOVE 5 TO WS-PROF-CAP-LIMIT
+
+    OPEN INPUT ACC-CONFIG-FILE
+    IF WS-CONFIG-STATUS = "35"
+        CLOSE ACC-CONFIG-FILE
+        MOVE 005 TO ACC-CONFIG-ACCT-CAP
+        MOVE 005 TO ACC-CONFIG-PROF-CAP
+        OPEN OUTPUT ACC-CONFIG-FILE
+        WRITE ACC-CONFIG-REC
+        CLOSE ACC-CONFIG-FILE
+    ELSE
+        READ ACC-CONFIG-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE ACC-CONFIG-ACCT-CAP TO WS-ACCT-CAP-LIMIT
+                MOVE ACC-CONFIG-PROF-CAP TO WS-PROF-CAP-LIMIT
+        END-READ
+        CLOSE ACC-CONFIG-FILE
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> LOAD-UNIVERSITIES
+*>   Reads the canonical school list into WS-UNIVERSITY-TABLE so the
+*>   Education section can offer a pick list instead of freehand text.
+*>   Seeds the file with a starter list of schools the first time it
+*>   is missing, the same way LOAD-ACCOUNT-CAPS seeds ACC-CONFIG-FILE.
+*> ---------------------------------------------------------------
+LOAD-UNIVERSITIES.
+    MOVE 0 TO WS-UNIV-COUNT
+
+    OPEN INPUT UNIVERSITY-FILE
+    IF WS-UNIV-FILE-STATUS = "35"
+        CLOSE UNIVERSITY-FILE
+        OPEN OUTPUT UNIVERSITY-FILE
+        MOVE "Arizona State University"       TO UNIVERSITY-REC
+        WRITE UNIVERSITY-REC
+        MOVE "Boston University"              TO UNIVERSITY-REC
+        WRITE UNIVERSITY-REC
+        MOVE "Florida State University"       TO UNIVERSITY-REC
+        WRITE UNIVERSITY-REC
+        MOVE "Georgia Institute of Technology" TO UNIVERSITY-REC
+        WRITE UNIVERSITY-REC
+        MOVE "Harvard University"             TO UNIVERSITY-REC
+        WRITE UNIVERSITY-REC
+        MOVE "New York University"            TO UNIVERSITY-REC
+        WRITE UNIVERSITY-REC
+        MOVE "Ohio State University"          TO UNIVERSITY-REC
+        WRITE UNIVERSITY-REC
+        MOVE "Purdue University"              TO UNIVERSITY-REC
+        WRITE UNIVERSITY-REC
+        MOVE "Stanford University"            TO UNIVERSITY-REC
+        WRITE UNIVERSITY-REC
+        MOVE "University of Central Florida"  TO UNIVERSITY-REC
+        WRITE UNIVERSITY-REC
+        MOVE "University of Florida"          TO UNIVERSITY-REC
+        WRITE UNIVERSITY-REC
+        MOVE "University of Michigan"         TO UNIVERSITY-REC
+        WRITE UNIVERSITY-REC
+        MOVE "University of Texas at Austin"  TO UNIVERSITY-REC
+        WRITE UNIVERSITY-REC
+        CLOSE UNIVERSITY-FILE
+        OPEN INPUT UNIVERSITY-FILE
+    END-IF
+
+    MOVE "N" TO WS-DONE
+    PERFORM UNTIL WS-DONE = "Y"
+        READ UNIVERSITY-FILE
+            AT END
+                MOVE "Y" TO WS-DONE
+            NOT AT END
+                IF WS-UNIV-COUNT < 100
+                    ADD 1 TO WS-UNIV-COUNT
+                    MOVE UNIVERSITY-REC TO WS-UNIVERSITY-TABLE(WS-UNIV-COUNT)
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE UNIVERSITY-FILE
+    MOVE "N" TO WS-DONE.
+
+LOAD-ACCOUNTS.
+    MOVE 0 TO WS-ACC-COUNT
+    MOVE "N" TO WS-ACC-EOF
+
+    PERFORM UNTIL WS-ACC-EOF = "Y"
+        READ ACC-FILE NEXT RECORD
+            AT END
+                MOVE "Y" TO WS-ACC-EOF
+            NOT AT END
+                IF WS-ACC-COUNT < 200
+                    ADD 1 TO WS-ACC-COUNT
+                    MOVE ACC-USER      TO WS-ACC-USER(WS-ACC-COUNT)
+                    MOVE ACC-PASS      TO WS-ACC-PASS(WS-ACC-COUNT)
+                    MOVE ACC-PASS-DATE TO WS-ACC-PASS-DATE(WS-ACC-COUNT)
+                    MOVE ACC-ACCT-TYPE TO WS-ACC-ACCT-TYPE(WS-ACC-COUNT)
+                    MOVE ACC-LAST-LOGIN TO WS-ACC-LAST-LOGIN(WS-ACC-COUNT)
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ACC-FILE.
+ 
+LOAD-PROFILES.
+    MOVE 0 TO WS-PROF-COUNT
+    MOVE "N" TO WS-PROF-EOF
+
+    OPEN INPUT PROF-FILE
+
+    PERFORM UNTIL WS-PROF-EOF = "Y"
+        READ PROF-FILE NEXT RECORD
+            AT END
+                MOVE "Y" TO WS-PROF-EOF
+            NOT AT END
+                IF WS-PROF-COUNT < 200
+                    ADD 1 TO WS-PROF-COUNT
+                    MOVE PROF-USER      TO WS-PROF-USER(WS-PROF-COUNT)
+                    MOVE PROF-FNAME     TO WS-PROF-FNAME(WS-PROF-COUNT)
+                    MOVE PROF-LNAME     TO WS-PROF-LNAME(WS-PROF-COUNT)
+                    MOVE PROF-GRAD      TO WS-PROF-GRAD(WS-PROF-COUNT)
+                    MOVE PROF-MAJOR     TO WS-PROF-MAJOR(WS-PROF-COUNT)
+                    MOVE PROF-UNIV      TO WS-PROF-UNIV(WS-PROF-COUNT)
+                    MOVE PROF-ABOUT     TO WS-PROF-ABOUT(WS-PROF-COUNT)
+
+                    MOVE PROF-EXP-COUNT
+                        TO WS-PROF-EXP-COUNT(WS-PROF-COUNT)
+                    MOVE PROF-EDU-COUNT
+                        TO WS-PROF-EDU-COUNT(WS-PROF-COUNT)
+
+                    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 3
+                        MOVE PROF-EXP-TITLE(WS-J)
+                            TO WS-EXP-TITLE(WS-PROF-COUNT, WS-J)
+                        MOVE PROF-EXP-COMP(WS-J)
+                            TO WS-EXP-COMP(WS-PROF-COUNT, WS-J)
+                        MOVE PROF-EXP-DATES(WS-J)
+                            TO WS-EXP-DATES(WS-PROF-COUNT, WS-J)
+                        MOVE PROF-EXP-DESC(WS-J)
+                            TO WS-EXP-DESC(WS-PROF-COUNT, WS-J)
+
+                        MOVE PROF-EDU-DEGREE(WS-J)
+                            TO WS-EDU-DEGREE(WS-PROF-COUNT, WS-J)
+                        MOVE PROF-EDU-SCHOOL(WS-J)
+                            TO WS-EDU-SCHOOL(WS-PROF-COUNT, WS-J)
+                        MOVE PROF-EDU-YEARS(WS-J)
+                            TO WS-EDU-YEARS(WS-PROF-COUNT, WS-J)
+                    END-PERFORM
+      
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE PROF-FILE.
+
+*> ---------------------------------------------------------------
+*> RESTORE-CHECKPOINT
+*>   If a prior run ended with an in-progress profile edit still
+*>   checkpointed, fold it into WS-PROF-TABLE and save it to PROF-FILE
+*>   right away so the answers already typed aren't silently lost --
+*>   then clear the checkpoint. Called once at startup, after
+*>   LOAD-PROFILES.
+*> ---------------------------------------------------------------
+RESTORE-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CKPT-STATUS = "35"
+        CLOSE CHECKPOINT-FILE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "N" TO WS-CKPT-EOF
+    READ CHECKPOINT-FILE
+        AT END
+            MOVE "Y" TO WS-CKPT-EOF
+    END-READ
+    CLOSE CHECKPOINT-FILE
+
+    IF WS-CKPT-EOF = "Y" OR CKPT-USER = SPACES
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE 0 TO WS-J
+    PERFORM VARYING WS-I FROM 1 BY 1
+        UNTIL WS-I > WS-PROF-COUNT OR WS-J > 0
+        IF WS-PROF-USER(WS-I) = CKPT-USER
+            MOVE WS-I TO WS-J
+        END-IF
+    END-PERFORM
+
+    IF WS-J = 0
+        ADD 1 TO WS-PROF-COUNT
+        MOVE WS-PROF-COUNT TO WS-J
+        MOVE CKPT-USER TO WS-PROF-USER(WS-J)
+    END-IF
+
+    MOVE CKPT-FNAME     TO WS-PROF-FNAME(WS-J)
+    MOVE CKPT-LNAME     TO WS-PROF-LNAME(WS-J)
+    MOVE CKPT-UNIV      TO WS-PROF-UNIV(WS-J)
+    MOVE CKPT-MAJOR     TO WS-PROF-MAJOR(WS-J)
+    MOVE CKPT-GRAD      TO WS-PROF-GRAD(WS-J)
+    MOVE CKPT-ABOUT     TO WS-PROF-ABOUT(WS-J)
+    MOVE CKPT-EXP-COUNT TO WS-PROF-EXP-COUNT(WS-J)
+    MOVE CKPT-EDU-COUNT TO WS-PROF-EDU-COUNT(WS-J)
+
+    PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 3
+        MOVE CKPT-EXP-TITLE(WS-K) TO WS-EXP-TITLE(WS-J, WS-K)
+        MOVE CKPT-EXP-COMP(WS-K)  TO WS-EXP-COMP(WS-J, WS-K)
+        MOVE CKPT-EXP-DATES(WS-K) TO WS-EXP-DATES(WS-J, WS-K)
+        MOVE CKPT-EXP-DESC(WS-K)  TO WS-EXP-DESC(WS-J, WS-K)
+
+        MOVE CKPT-EDU-DEGREE(WS-K) TO WS-EDU-DEGREE(WS-J, WS-K)
+        MOVE CKPT-EDU-SCHOOL(WS-K) TO WS-EDU-SCHOOL(WS-J, WS-K)
+        MOVE CKPT-EDU-YEARS(WS-K)  TO WS-EDU-YEARS(WS-J, WS-K)
+    END-PERFORM
+
+    PERFORM SAVE-PROFILE-ROW
+
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Resumed an in-progress profile edit for "
+           FUNCTION TRIM(CKPT-USER)
+           " from the last checkpoint."
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    PERFORM CLEAR-CHECKPOINT.
+
+MENU-LOOP.
+    PERFORM UNTIL WS-DONE = "Y"
+        MOVE "Welcome to InCollege" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "Please choose an option:" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "1) Log In" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "2) Create New Account" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+
+        MOVE "Enter choice (1 or 2):" TO WS-PROMPT
+        MOVE "M" TO WS-DEST-KIND
+        PERFORM PRINT-PROMPT-AND-READ
+
+        EVALUATE WS-MENU-CHOICE
+            WHEN "1"
+                PERFORM LOGIN-FLOW
+            WHEN "2"
+                PERFORM CREATE-ACCOUNT-FLOW
+            WHEN OTHER
+                MOVE "Invalid selection. Please try again." TO WS-OUT-LINE
+                PERFORM PRINT-LINE
+        END-EVALUATE
+    END-PERFORM.
+
+LOGIN-FLOW.
+    MOVE "N" TO WS-FOUND
+    PERFORM UNTIL WS-FOUND = "Y"
+        MOVE "Username:" TO WS-PROMPT
+        MOVE "U" TO WS-DEST-KIND
+        PERFORM PRINT-PROMPT-AND-READ
+
+        MOVE "Password:" TO WS-PROMPT
+        MOVE "P" TO WS-DEST-KIND
+        PERFORM PRINT-PROMPT-AND-READ
+
+        PERFORM CHECK-CREDENTIALS
+
+        IF WS-FOUND = "Y"
+            MOVE "You have successfully logged in" TO WS-OUT-LINE
+            MOVE WS-USER-IN TO WS-CURR-USER
+            PERFORM PRINT-LINE
+
+            MOVE "LOGIN-SUCCESS" TO WS-AUDIT-EVENT
+            MOVE WS-USER-IN      TO WS-AUDIT-USER
+            MOVE SPACES          TO WS-AUDIT-DETAIL
+            PERFORM LOG-AUDIT-EVENT
+
+            PERFORM CHECK-PASSWORD-AGE
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING "Welcome, "
+                   FUNCTION TRIM(WS-USER-IN)
+                   "!"
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+
+            PERFORM SHOW-LOGIN-BANNER
+
+            IF WS-ACC-ACCT-TYPE(WS-J) = "E"
+                PERFORM EMPLOYER-MENU
+            ELSE
+                PERFORM POST-LOGIN-MENU
+            END-IF
+
+            EXIT PARAGRAPH
+        ELSE
+            IF WS-ACCOUNT-LOCKED = "Y"
+                MOVE "This account is temporarily locked due to repeated failed logins. Please try again later."
+                    TO WS-OUT-LINE
+                PERFORM PRINT-LINE
+
+                MOVE "LOGIN-LOCKED" TO WS-AUDIT-EVENT
+                MOVE WS-USER-IN      TO WS-AUDIT-USER
+                MOVE SPACES          TO WS-AUDIT-DETAIL
+                PERFORM LOG-AUDIT-EVENT
+            ELSE
+                MOVE "Incorrect username/password, please try again" TO WS-OUT-LINE
+                PERFORM PRINT-LINE
+
+                MOVE "LOGIN-FAILURE" TO WS-AUDIT-EVENT
+                MOVE WS-USER-IN      TO WS-AUDIT-USER
+                MOVE SPACES          TO WS-AUDIT-DETAIL
+                PERFORM LOG-AUDIT-EVENT
+            END-IF
+        END-IF
+    END-PERFORM.
+
+*> ---------------------------------------------------------------
+*> SHOW-LOGIN-BANNER
+*>   Tells the user right after login how many connection requests
+*>   are waiting on them and how many messages they haven't read
+*>   yet, so CONN-FILE/MESSAGE-FILE activity isn't invisible until
+*>   they happen to open those screens on their own.
+*> ---------------------------------------------------------------
+SHOW-LOGIN-BANNER.
+    MOVE 0 TO WS-BANNER-REQ-COUNT
+    MOVE 0 TO WS-BANNER-MSG-COUNT
+
+    PERFORM LOAD-ALL-CONNECTIONS
+    PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+            UNTIL WS-CONN-IDX > WS-CONN-COUNT
+        IF WS-CRECIPIENT(WS-CONN-IDX) = WS-CURR-USER
+                AND WS-CSTATUS(WS-CONN-IDX) = "PENDING"
+            ADD 1 TO WS-BANNER-REQ-COUNT
+        END-IF
+    END-PERFORM
+
+    PERFORM LOAD-ALL-MESSAGES
+    PERFORM VARYING WS-I FROM 1 BY 1
+            UNTIL WS-I > WS-MSG-TABLE-COUNT
+        IF WS-MT-RECIPIENT(WS-I) = WS-CURR-USER
+                AND WS-MT-STATUS(WS-I) NOT = "READ"
+                AND WS-MT-DELETED(WS-I) NOT = "Y"
+            ADD 1 TO WS-BANNER-MSG-COUNT
+        END-IF
+    END-PERFORM
+
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "You have " DELIMITED BY SIZE
+           WS-BANNER-REQ-COUNT DELIMITED BY SIZE
+           " new connection request(s) and " DELIMITED BY SIZE
+           WS-BANNER-MSG-COUNT DELIMITED BY SIZE
+           " unread message(s)." DELIMITED BY SIZE
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE.
+
+CREATE-ACCOUNT-FLOW.
+    MOVE "Create a username:" TO WS-PROMPT
+    MOVE "U" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    IF WS-ACC-COUNT >= WS-ACCT-CAP-LIMIT
+        PERFORM ADD-TO-WAITLIST
+        MOVE "All permitted accounts have been created, please come back later"
+            TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM CHECK-USERNAME-UNIQUE
+    IF WS-FOUND = "Y"
+        MOVE "That username already exists. Please try again." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Create a password (8-12 chars, 1 uppercase, 1 digit, 1 special):"
+        TO WS-PROMPT
+    MOVE "P" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    PERFORM VALIDATE-PASSWORD
+
+    IF WS-VALID = "N"
+        MOVE "Password does not meet requirements. Please try again." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "N" TO WS-VALID
+    PERFORM UNTIL WS-VALID = "Y"
+        MOVE "Account type - Student or Employer? (S/E):" TO WS-PROMPT
+        MOVE "X" TO WS-DEST-KIND
+        PERFORM PRINT-PROMPT-AND-READ
+
+        IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "S"
+           OR FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "E"
+            MOVE "Y" TO WS-VALID
+        ELSE
+            MOVE "Error: Enter S for Student or E for Employer." TO WS-OUT-LINE
+            PERFORM PRINT-LINE
+        END-IF
+    END-PERFORM
+
+    ADD 1 TO WS-ACC-COUNT
+    MOVE WS-USER-IN TO WS-ACC-USER(WS-ACC-COUNT)
+    MOVE WS-PASS-IN TO WS-ACC-PASS(WS-ACC-COUNT)
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN))
+        TO WS-ACC-ACCT-TYPE(WS-ACC-COUNT)
+
+    PERFORM FORMAT-TODAY-DATE
+    MOVE WS-TODAY-DATE TO WS-ACC-PASS-DATE(WS-ACC-COUNT)
+
+    MOVE WS-ACC-COUNT TO WS-J
+    PERFORM SAVE-ACCOUNT-ROW
+
+    MOVE "ACCOUNT-CREATED" TO WS-AUDIT-EVENT
+    MOVE WS-USER-IN        TO WS-AUDIT-USER
+    MOVE SPACES            TO WS-AUDIT-DETAIL
+    PERFORM LOG-AUDIT-EVENT
+
+    MOVE "Account created successfully." TO WS-OUT-LINE
+    PERFORM PRINT-LINE.
+
+ADD-TO-WAITLIST.
+    *> Overflow signups are captured here (instead of discarded) so
+    *> ops can provision them once the account cap is raised.
+    MOVE FUNCTION CURRENT-DATE TO WS-RAW-DATE
+    MOVE SPACES TO WS-WAITLIST-TS
+    STRING WS-RAW-DATE(1:4) "-"
+           WS-RAW-DATE(5:2) "-"
+           WS-RAW-DATE(7:2) " "
+           WS-RAW-DATE(9:2) ":"
+           WS-RAW-DATE(11:2) ":"
+           WS-RAW-DATE(13:2)
+      INTO WS-WAITLIST-TS
+    END-STRING
+
+    OPEN EXTEND WAITLIST-FILE
+    IF WS-WAITLIST-STATUS = "35"
+        OPEN OUTPUT WAITLIST-FILE
+        CLOSE WAITLIST-FILE
+        OPEN EXTEND WAITLIST-FILE
+    END-IF
+
+    MOVE SPACES TO WAITLIST-REC
+    STRING FUNCTION TRIM(WS-USER-IN) DELIMITED BY SIZE
+           "|" DELIMITED BY SIZE
+           WS-WAITLIST-TS DELIMITED BY SIZE
+      INTO WAITLIST-REC
+    END-STRING
+    WRITE WAITLIST-REC
+    CLOSE WAITLIST-FILE.
+
+CHECK-CREDENTIALS.
+    MOVE "N" TO WS-FOUND
+    MOVE "N" TO WS-ACCOUNT-LOCKED
+    PERFORM FORMAT-TODAY-DATE
+    PERFORM CHECK-ACCOUNT-LOCKOUT
+    IF WS-ACCOUNT-LOCKED = "Y"
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM VARYING WS-I FROM 1 BY 1
+        UNTIL WS-I > WS-ACC-COUNT OR WS-FOUND = "Y"
+        IF WS-USER-IN = WS-ACC-USER(WS-I)
+           AND WS-PASS-IN = WS-ACC-PASS(WS-I)
+            MOVE "Y" TO WS-FOUND
+            MOVE WS-I TO WS-J
+        END-IF
+    END-PERFORM
+
+    IF WS-FOUND = "Y"
+        MOVE WS-TODAY-DATE TO WS-ACC-LAST-LOGIN(WS-J)
+        PERFORM SAVE-ACCOUNT-ROW
+        PERFORM CLEAR-FAILED-LOGIN-ATTEMPTS
+    ELSE
+        PERFORM RECORD-FAILED-LOGIN-ATTEMPT
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> CHECK-ACCOUNT-LOCKOUT
+*>   Sets WS-ACCOUNT-LOCKED to "Y" when WS-USER-IN already has
+*>   WS-MAX-FAILED-ATTEMPTS (or more) consecutive failures logged for
+*>   today in LOCKOUT-FILE. Must run after FORMAT-TODAY-DATE.
+*> ---------------------------------------------------------------
+CHECK-ACCOUNT-LOCKOUT.
+    MOVE "N" TO WS-ACCOUNT-LOCKED
+    PERFORM LOAD-ALL-LOCKOUTS
+    PERFORM FIND-LOCKOUT-ROW
+    IF WS-LOCKOUT-IDX > 0
+        IF WS-LOCK-FAIL-COUNT(WS-LOCKOUT-IDX) NOT < WS-MAX-FAILED-ATTEMPTS
+           AND WS-LOCK-DATE(WS-LOCKOUT-IDX) = WS-TODAY-DATE
+            MOVE "Y" TO WS-ACCOUNT-LOCKED
+        END-IF
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> RECORD-FAILED-LOGIN-ATTEMPT
+*>   Bumps WS-USER-IN's consecutive-failure count in LOCKOUT-FILE
+*>   (creating its row the first time), stamping today's date once
+*>   the count reaches WS-MAX-FAILED-ATTEMPTS so CHECK-ACCOUNT-LOCKOUT
+*>   locks the account for the remainder of the day.
+*> ---------------------------------------------------------------
+RECORD-FAILED-LOGIN-ATTEMPT.
+    PERFORM LOAD-ALL-LOCKOUTS
+    PERFORM FIND-LOCKOUT-ROW
+    IF WS-LOCKOUT-IDX = 0 AND WS-LOCKOUT-COUNT < 200
+        ADD 1 TO WS-LOCKOUT-COUNT
+        MOVE WS-LOCKOUT-COUNT TO WS-LOCKOUT-IDX
+        MOVE WS-USER-IN        TO WS-LOCK-USER(WS-LOCKOUT-IDX)
+        MOVE 0                 TO WS-LOCK-FAIL-COUNT(WS-LOCKOUT-IDX)
+        MOVE SPACES            TO WS-LOCK-DATE(WS-LOCKOUT-IDX)
+    END-IF
+
+    IF WS-LOCKOUT-IDX > 0
+        ADD 1 TO WS-LOCK-FAIL-COUNT(WS-LOCKOUT-IDX)
+        IF WS-LOCK-FAIL-COUNT(WS-LOCKOUT-IDX) NOT < WS-MAX-FAILED-ATTEMPTS
+            MOVE WS-TODAY-DATE TO WS-LOCK-DATE(WS-LOCKOUT-IDX)
+            MOVE "Y"            TO WS-ACCOUNT-LOCKED
+        END-IF
+        PERFORM SAVE-ALL-LOCKOUTS
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> CLEAR-FAILED-LOGIN-ATTEMPTS
+*>   Resets WS-USER-IN's consecutive-failure count after a
+*>   successful login.
+*> ---------------------------------------------------------------
+CLEAR-FAILED-LOGIN-ATTEMPTS.
+    PERFORM FIND-LOCKOUT-ROW
+    IF WS-LOCKOUT-IDX > 0
+        MOVE 0      TO WS-LOCK-FAIL-COUNT(WS-LOCKOUT-IDX)
+        MOVE SPACES TO WS-LOCK-DATE(WS-LOCKOUT-IDX)
+        PERFORM SAVE-ALL-LOCKOUTS
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> FIND-LOCKOUT-ROW
+*>   Scans the in-memory lockout table (already loaded by
+*>   LOAD-ALL-LOCKOUTS) for WS-USER-IN. Leaves WS-LOCKOUT-IDX at the
+*>   matching row, or 0 if no row exists yet for this username.
+*> ---------------------------------------------------------------
+FIND-LOCKOUT-ROW.
+    MOVE 0 TO WS-LOCKOUT-IDX
+    PERFORM VARYING WS-I FROM 1 BY 1
+        UNTIL WS-I > WS-LOCKOUT-COUNT OR WS-LOCKOUT-IDX > 0
+        IF FUNCTION TRIM(WS-LOCK-USER(WS-I)) = FUNCTION TRIM(WS-USER-IN)
+            MOVE WS-I TO WS-LOCKOUT-IDX
+        END-IF
+    END-PERFORM.
+
+*> ---------------------------------------------------------------
+*> LOAD-ALL-LOCKOUTS / SAVE-ALL-LOCKOUTS
+*>   Same load-all/rewrite-all shape as LOAD-ALL-CONNECTIONS /
+*>   SAVE-CONNECTIONS.
+*> ---------------------------------------------------------------
+LOAD-ALL-LOCKOUTS.
+    MOVE 0 TO WS-LOCKOUT-COUNT
+    MOVE "N" TO WS-LOCKOUT-EOF
+
+    OPEN INPUT LOCKOUT-FILE
+    IF WS-LOCKOUT-STATUS NOT = "35"
+        PERFORM UNTIL WS-LOCKOUT-EOF = "Y"
+            READ LOCKOUT-FILE
+                AT END
+                    MOVE "Y" TO WS-LOCKOUT-EOF
+                NOT AT END
+                    IF LOCKOUT-USER NOT = SPACES AND WS-LOCKOUT-COUNT < 200
+                        ADD 1 TO WS-LOCKOUT-COUNT
+                        MOVE LOCKOUT-USER       TO WS-LOCK-USER(WS-LOCKOUT-COUNT)
+                        MOVE LOCKOUT-FAIL-COUNT TO WS-LOCK-FAIL-COUNT(WS-LOCKOUT-COUNT)
+                        MOVE LOCKOUT-DATE       TO WS-LOCK-DATE(WS-LOCKOUT-COUNT)
+                    END-IF
+            END-READ
+        END-PERFORM
+    END-IF
+    CLOSE LOCKOUT-FILE.
+
+SAVE-ALL-LOCKOUTS.
+    OPEN OUTPUT LOCKOUT-FILE
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LOCKOUT-COUNT
+        MOVE SPACES TO LOCKOUT-REC
+        MOVE WS-LOCK-USER(WS-I)       TO LOCKOUT-USER
+        MOVE WS-LOCK-FAIL-COUNT(WS-I) TO LOCKOUT-FAIL-COUNT
+        MOVE WS-LOCK-DATE(WS-I)       TO LOCKOUT-DATE
+        MOVE "|" TO LOCKOUT-REC(21:1)
+        MOVE "|" TO LOCKOUT-REC(24:1)
+        WRITE LOCKOUT-REC
+    END-PERFORM
+    CLOSE LOCKOUT-FILE.
+
+CHECK-USERNAME-UNIQUE.
+    MOVE "N" TO WS-FOUND
+    PERFORM VARYING WS-I FROM 1 BY 1
+        UNTIL WS-I > WS-ACC-COUNT OR WS-FOUND = "Y"
+        IF WS-USER-IN = WS-ACC-USER(WS-I)
+            MOVE "Y" TO WS-FOUND
+        END-IF
+    END-PERFORM.
+
+VALIDATE-PASSWORD.
+    MOVE "Y" TO WS-VALID
+    MOVE "N" TO WS-HAS-UPPER
+    MOVE "N" TO WS-HAS-DIGIT
+    MOVE "N" TO WS-HAS-SPECIAL
+
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-PASS-IN))
+
+    IF WS-LEN < 8 OR WS-LEN > 12
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-LEN
+        MOVE WS-PASS-IN(WS-J:1) TO WS-CHAR
+
+        IF WS-CHAR >= "A" AND WS-CHAR <= "Z"
+            MOVE "Y" TO WS-HAS-UPPER
+        END-IF
+
+        IF WS-CHAR >= "0" AND WS-CHAR <= "9"
+            MOVE "Y" TO WS-HAS-DIGIT
+        END-IF
+
+        IF (WS-CHAR = "!" OR WS-CHAR = "@" OR WS-CHAR = "#" OR WS-CHAR = "$"
+         OR WS-CHAR = "%" OR WS-CHAR = "^" OR WS-CHAR = "&" OR WS-CHAR = "*"
+         OR WS-CHAR = "-" OR WS-CHAR = "_" OR WS-CHAR = "+")
+            MOVE "Y" TO WS-HAS-SPECIAL
+        END-IF
+    END-PERFORM
+
+    IF WS-HAS-UPPER = "N" OR WS-HAS-DIGIT = "N" OR WS-HAS-SPECIAL = "N"
+        MOVE "N" TO WS-VALID
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> FORMAT-TODAY-DATE
+*>   Sets WS-TODAY-DATE to today's date as YYYY-MM-DD, for the
+*>   password-age stamp recorded on ACC-FILE.
+*> ---------------------------------------------------------------
+FORMAT-TODAY-DATE.
+    MOVE FUNCTION CURRENT-DATE TO WS-RAW-DATE
+    MOVE SPACES TO WS-TODAY-DATE
+    STRING WS-RAW-DATE(1:4) "-"
+           WS-RAW-DATE(5:2) "-"
+           WS-RAW-DATE(7:2)
+      INTO WS-TODAY-DATE
+    END-STRING.
+
+*> ---------------------------------------------------------------
+*> SAVE-ACCOUNT-ROW
+*>   Writes or updates a single ACC-FILE row (WS-ACC-TABLE(WS-J)) by
+*>   key, now that ACC-FILE is ORGANIZATION INDEXED keyed on ACC-USER
+*>   -- a new account or a password change only touches its own row
+*>   instead of rewriting every other user's row. REWRITE is tried
+*>   first (the common update case); if the key isn't there yet, WRITE
+*>   inserts it.
+*> ---------------------------------------------------------------
+SAVE-ACCOUNT-ROW.
+    MOVE WS-ACC-USER(WS-J)      TO ACC-USER
+    MOVE WS-ACC-PASS(WS-J)      TO ACC-PASS
+    MOVE WS-ACC-PASS-DATE(WS-J) TO ACC-PASS-DATE
+    MOVE WS-ACC-ACCT-TYPE(WS-J) TO ACC-ACCT-TYPE
+    MOVE WS-ACC-LAST-LOGIN(WS-J) TO ACC-LAST-LOGIN
+
+    OPEN I-O ACC-FILE
+    REWRITE ACC-REC
+    IF WS-ACC-STATUS NOT = "00"
+        WRITE ACC-REC
+    END-IF
+    CLOSE ACC-FILE.
+
+*> ---------------------------------------------------------------
+*> CHANGE-PASSWORD-FLOW
+*>   Self-service password change, reachable from POST-LOGIN-MENU.
+*>   Re-uses VALIDATE-PASSWORD's complexity rule, then calls
+*>   SAVE-ACCOUNT-ROW to REWRITE the single matching ACC-FILE row
+*>   (indexed by ACC-USER) the same way account creation does.
+*> ---------------------------------------------------------------
+CHANGE-PASSWORD-FLOW.
+    MOVE "----- CHANGE PASSWORD -----" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    MOVE "N" TO WS-FOUND
+    PERFORM VARYING WS-I FROM 1 BY 1
+        UNTIL WS-I > WS-ACC-COUNT OR WS-FOUND = "Y"
+        IF WS-ACC-USER(WS-I) = WS-CURR-USER
+            MOVE "Y" TO WS-FOUND
+            MOVE WS-I TO WS-J
+        END-IF
+    END-PERFORM
+
+    IF WS-FOUND = "N"
+        MOVE "Unable to locate your account. Please try again later."
+            TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Enter your current password:" TO WS-PROMPT
+    MOVE "P" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    IF WS-PASS-IN NOT = WS-ACC-PASS(WS-J)
+        MOVE "Current password is incorrect." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Enter your new password:" TO WS-PROMPT
+    MOVE "P" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    PERFORM VALIDATE-PASSWORD
+    IF WS-VALID = "N"
+        MOVE "New password does not meet the complexity requirements."
+            TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE WS-PASS-IN TO WS-ACC-PASS(WS-J)
+    PERFORM FORMAT-TODAY-DATE
+    MOVE WS-TODAY-DATE TO WS-ACC-PASS-DATE(WS-J)
+    PERFORM SAVE-ACCOUNT-ROW
+
+    MOVE "Your password has been updated." TO WS-OUT-LINE
+    PERFORM PRINT-LINE.
+
+*> ---------------------------------------------------------------
+*> CHECK-PASSWORD-AGE
+*>   Called right after a successful login (WS-J is the matching
+*>   ACC-FILE row, set by CHECK-CREDENTIALS). Compares ACC-PASS-DATE
+*>   against today and, once WS-PASS-ROTATION-DAYS have passed,
+*>   forces the user to set a new password (same complexity rule as
+*>   VALIDATE-PASSWORD) before continuing on to the post-login menu.
+*>   Accounts with no recorded password date (pre-existing data)
+*>   are left alone rather than forced to rotate on the next login.
+*> ---------------------------------------------------------------
+CHECK-PASSWORD-AGE.
+    IF WS-ACC-PASS-DATE(WS-J) = SPACES
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM FORMAT-TODAY-DATE
+
+    MOVE SPACES TO WS-DATE-NUM-TEXT
+    STRING WS-TODAY-DATE(1:4) WS-TODAY-DATE(6:2) WS-TODAY-DATE(9:2)
+      INTO WS-DATE-NUM-TEXT
+    END-STRING
+    MOVE WS-DATE-NUM-TEXT TO WS-TODAY-NUM
+
+    MOVE SPACES TO WS-DATE-NUM-TEXT
+    STRING WS-ACC-PASS-DATE(WS-J)(1:4) WS-ACC-PASS-DATE(WS-J)(6:2)
+           WS-ACC-PASS-DATE(WS-J)(9:2)
+      INTO WS-DATE-NUM-TEXT
+    END-STRING
+    MOVE WS-DATE-NUM-TEXT TO WS-PASS-DATE-NUM
+
+    COMPUTE WS-PASS-AGE-DAYS =
+        FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM) -
+        FUNCTION INTEGER-OF-DATE(WS-PASS-DATE-NUM)
+
+    IF WS-PASS-AGE-DAYS >= WS-PASS-ROTATION-DAYS
+        MOVE SPACES TO WS-OUT-LINE
+        STRING "Your password is "
+               WS-PASS-AGE-DAYS
+               " days old. For security, please set a new password."
+          INTO WS-OUT-LINE
+        END-STRING
+        PERFORM PRINT-LINE
+
+        MOVE "N" TO WS-VALID
+        PERFORM UNTIL WS-VALID = "Y"
+            MOVE "Create a new password (8-12 chars, 1 uppercase, 1 digit, 1 special):"
+                TO WS-PROMPT
+            MOVE "P" TO WS-DEST-KIND
+            PERFORM PRINT-PROMPT-AND-READ
+
+            PERFORM VALIDATE-PASSWORD
+            IF WS-VALID = "N"
+                MOVE "Password does not meet requirements. Please try again."
+                    TO WS-OUT-LINE
+                PERFORM PRINT-LINE
+            END-IF
+        END-PERFORM
+
+        MOVE WS-PASS-IN    TO WS-ACC-PASS(WS-J)
+        MOVE WS-TODAY-DATE TO WS-ACC-PASS-DATE(WS-J)
+        PERFORM SAVE-ACCOUNT-ROW
+
+        MOVE "Your password has been updated." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> Job search/apply flow, reachable from POST-LOGIN-MENU option 3.
+*> ---------------------------------------------------------------
+BROWSE-JOBS.
+    MOVE "--- Available Job Listings ---" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    PERFORM PROMPT-JOB-FILTER
+
+    MOVE 0 TO WS-DISPLAY-COUNT
+    MOVE "N" TO WS-BROWSE-EOF
+
+    OPEN INPUT JOB-FILE
+    PERFORM UNTIL WS-BROWSE-EOF = "Y"
+        READ JOB-FILE
+            AT END
+                MOVE "Y" TO WS-BROWSE-EOF
+            NOT AT END
+                PERFORM CHECK-JOB-FILTER-MATCH
+                IF WS-VALID = "Y"
+                    ADD 1 TO WS-DISPLAY-COUNT
+                    MOVE SPACES TO WS-OUT-LINE
+                    STRING WS-DISPLAY-COUNT ". "
+                           FUNCTION TRIM(JOB-TITLE-FILE) " at "
+                           FUNCTION TRIM(JOB-EMPLOYER-FILE)
+                      INTO WS-OUT-LINE
+                    END-STRING
+                    PERFORM PRINT-LINE
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE JOB-FILE
+
+    IF WS-DISPLAY-COUNT = 0
+        MOVE "No jobs matched your filter." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+    ELSE
+        PERFORM GET-SELECTION
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> PROMPT-JOB-FILTER
+*>   Asks how to narrow the listing before it is printed: by keyword
+*>   (matched against title or employer), by location, by the user's
+*>   own major, or no filter at all.
+*> ---------------------------------------------------------------
+PROMPT-JOB-FILTER.
+    MOVE SPACE TO WS-JOB-FILTER-MODE
+    MOVE SPACES TO WS-JOB-FILTER-TEXT
+
+    MOVE "1. Keyword (title or employer)" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    MOVE "2. Location" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    MOVE "3. My major" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    MOVE "4. Show all postings" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    MOVE "Filter the job listing by:" TO WS-PROMPT
+    MOVE "N" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    EVALUATE WS-TOKEN(1:1)
+        WHEN "1"
+            MOVE "K" TO WS-JOB-FILTER-MODE
+            MOVE "Enter keyword:" TO WS-PROMPT
+            MOVE "N" TO WS-DEST-KIND
+            PERFORM PRINT-PROMPT-AND-READ
+            MOVE WS-TOKEN TO WS-JOB-FILTER-TEXT
+        WHEN "2"
+            MOVE "L" TO WS-JOB-FILTER-MODE
+            MOVE "Enter location:" TO WS-PROMPT
+            MOVE "N" TO WS-DEST-KIND
+            PERFORM PRINT-PROMPT-AND-READ
+            MOVE WS-TOKEN TO WS-JOB-FILTER-TEXT
+        WHEN "3"
+            MOVE "M" TO WS-JOB-FILTER-MODE
+            PERFORM FIND-PROFILE-IDX
+            IF WS-J > 0
+                MOVE WS-PROF-MAJOR(WS-J) TO WS-JOB-FILTER-TEXT
+            END-IF
+        WHEN OTHER
+            MOVE SPACE TO WS-JOB-FILTER-MODE
+    END-EVALUATE.
+
+*> ---------------------------------------------------------------
+*> CHECK-JOB-FILTER-MATCH
+*>   Sets WS-VALID = "Y" when the JOB-FILE record just read satisfies
+*>   the filter chosen in PROMPT-JOB-FILTER (or when no filter was
+*>   chosen at all).
+*> ---------------------------------------------------------------
+CHECK-JOB-FILTER-MATCH.
+    MOVE "Y" TO WS-VALID
+
+    IF FUNCTION TRIM(JOB-STATUS-FILE) = "RETIRED"
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    EVALUATE WS-JOB-FILTER-MODE
+        WHEN "K"
+            IF FUNCTION TRIM(WS-JOB-FILTER-TEXT) NOT = SPACES
+                IF JOB-TITLE-FILE NOT = WS-JOB-FILTER-TEXT
+                  AND JOB-EMPLOYER-FILE NOT = WS-JOB-FILTER-TEXT
+                    MOVE "N" TO WS-VALID
+                END-IF
+            END-IF
+        WHEN "L"
+            IF FUNCTION TRIM(WS-JOB-FILTER-TEXT) NOT = SPACES
+              AND JOB-LOCATION-FILE NOT = WS-JOB-FILTER-TEXT
+                MOVE "N" TO WS-VALID
+            END-IF
+        WHEN "M"
+            IF FUNCTION TRIM(WS-JOB-FILTER-TEXT) NOT = SPACES
+              AND JOB-MAJOR-FILE NOT = WS-JOB-FILTER-TEXT
+                MOVE "N" TO WS-VALID
+            END-IF
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+GET-SELECTION.
+    MOVE "Enter job number to view details, or 0 to go back:" TO WS-PROMPT
+    MOVE "N" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    IF FUNCTION TEST-NUMVAL(WS-TOKEN) NOT = 0
+        MOVE "Invalid input. Please enter a number." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+    ELSE
+        MOVE FUNCTION NUMVAL(WS-TOKEN) TO WS-USER-CHOICE
+
+        IF WS-USER-CHOICE = 0
+            CONTINUE
+        ELSE IF WS-USER-CHOICE < 0 OR WS-USER-CHOICE > WS-DISPLAY-COUNT
+            MOVE SPACES TO WS-OUT-LINE
+            STRING "Invalid choice. Enter a number between 0 and "
+                   DELIMITED BY SIZE
+                   WS-DISPLAY-COUNT
+                   DELIMITED BY SIZE
+                   "."
+                   DELIMITED BY SIZE
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+        ELSE
+            PERFORM VIEW-JOB-DETAILS
+        END-IF
+    END-IF.
+
+VIEW-JOB-DETAILS.
+    MOVE 0 TO WS-CURRENT-COUNT
+    MOVE "N" TO WS-JOB-EOF
+    OPEN INPUT JOB-FILE
+    PERFORM UNTIL WS-JOB-EOF = "Y" OR WS-CURRENT-COUNT = WS-USER-CHOICE
+        READ JOB-FILE
+            AT END MOVE "Y" TO WS-JOB-EOF
+            NOT AT END
+                PERFORM CHECK-JOB-FILTER-MATCH
+                IF WS-VALID = "Y"
+                    ADD 1 TO WS-CURRENT-COUNT
+                    IF WS-CURRENT-COUNT = WS-USER-CHOICE
+                        MOVE JOB-ID            TO WS-SEL-ID
+                        MOVE JOB-TITLE-FILE    TO WS-SEL-TITLE
+                        MOVE JOB-DESC-FILE     TO WS-SEL-DESC
+                        MOVE JOB-EMPLOYER-FILE TO WS-SEL-EMPLOYER
+                        MOVE JOB-LOCATION-FILE TO WS-SEL-LOCATION
+                        MOVE JOB-SALARY-FILE   TO WS-SEL-SALARY
+
+                        PERFORM APPLY-FOR-JOB-PROMPT
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE JOB-FILE.
+
+APPLY-FOR-JOB-PROMPT.
+    MOVE "--- Job Details ---" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Title: " FUNCTION TRIM(WS-SEL-TITLE)
+        INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Employer: " FUNCTION TRIM(WS-SEL-EMPLOYER)
+        INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Location: " FUNCTION TRIM(WS-SEL-LOCATION)
+        INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Salary: " FUNCTION TRIM(WS-SEL-SALARY)
+        INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Description: " FUNCTION TRIM(WS-SEL-DESC)
+        INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+    MOVE "1. Apply for this Job" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    MOVE "2. Back to Job List" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    MOVE "Enter your choice:" TO WS-PROMPT
+    MOVE "N" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    IF WS-TOKEN = "1"
+        PERFORM APPLY-TO-JOB
+    ELSE IF WS-TOKEN = "2"
+        MOVE "Returning to job list..." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+    ELSE
+        MOVE "Invalid choice. Please enter 1 or 2." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+    END-IF.
+
+*> Links the current user to the job currently held in WS-SELECTED-JOB.
+APPLY-TO-JOB.
+    MOVE "N" TO WS-APP-FOUND
+    MOVE "N" TO WS-APP-EOF
+
+    OPEN INPUT APPLICATION-FILE
+
+    IF WS-APP-STATUS = "00"
+        PERFORM UNTIL WS-APP-EOF = "Y"
+            READ APPLICATION-FILE INTO WS-APP-TEMP-REC
+                AT END
+                    MOVE "Y" TO WS-APP-EOF
+                NOT AT END
+                    MOVE WS-APP-TEMP-REC (1:20)   TO WS-APP-TEMP-USER
+                    MOVE WS-APP-TEMP-REC (22:40)  TO WS-APP-TEMP-TITLE
+                    MOVE WS-APP-TEMP-REC (65:40)  TO WS-APP-TEMP-EMPLOYER
+                    MOVE WS-APP-TEMP-REC (150:20) TO WS-APP-TEMP-STATUS
+
+                    IF FUNCTION TRIM(WS-APP-TEMP-USER) = FUNCTION TRIM(WS-CURR-USER)
+                      AND FUNCTION TRIM(WS-APP-TEMP-TITLE) = FUNCTION TRIM(WS-SEL-TITLE)
+                      AND FUNCTION TRIM(WS-APP-TEMP-EMPLOYER) = FUNCTION TRIM(WS-SEL-EMPLOYER)
+                      AND FUNCTION TRIM(WS-APP-TEMP-STATUS) NOT = "Withdrawn"
+                        MOVE "Y" TO WS-APP-FOUND
+                        MOVE "Y" TO WS-APP-EOF
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE APPLICATION-FILE
+    END-IF
+
+    IF WS-APP-FOUND = "Y"
+        MOVE "You have already applied to this job." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    OPEN EXTEND APPLICATION-FILE
+
+    IF WS-APP-STATUS = "35"
+        OPEN OUTPUT APPLICATION-FILE
+        CLOSE APPLICATION-FILE
+        OPEN EXTEND APPLICATION-FILE
+    END-IF
+
+    IF WS-APP-STATUS NOT = "00"
+        MOVE "Error saving application." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM FIND-PROFILE-IDX
+
+    MOVE SPACES TO APPLICATION-REC
+    MOVE WS-CURR-USER    TO APPLICATION-REC (1:20)
+    MOVE WS-SEL-TITLE    TO APPLICATION-REC (22:40)
+    MOVE WS-SEL-EMPLOYER TO APPLICATION-REC (65:40)
+    MOVE WS-SEL-LOCATION TO APPLICATION-REC (110:40)
+    MOVE "Submitted"     TO APPLICATION-REC (150:20)
+
+    IF WS-J > 0
+        MOVE WS-PROF-FNAME(WS-J) TO APPLICATION-REC (171:30)
+        MOVE WS-PROF-LNAME(WS-J) TO APPLICATION-REC (201:30)
+        MOVE WS-PROF-UNIV(WS-J)  TO APPLICATION-REC (231:40)
+        MOVE WS-PROF-MAJOR(WS-J) TO APPLICATION-REC (271:30)
+        MOVE WS-PROF-ABOUT(WS-J) TO APPLICATION-REC (301:200)
+        MOVE WS-PROF-EXP-COUNT(WS-J) TO APPLICATION-REC (501:1)
+
+        MOVE WS-EXP-TITLE(WS-J, 1) TO APPLICATION-REC (502:50)
+        MOVE WS-EXP-COMP(WS-J, 1)  TO APPLICATION-REC (552:50)
+        MOVE WS-EXP-DATES(WS-J, 1) TO APPLICATION-REC (602:30)
+        MOVE WS-EXP-DESC(WS-J, 1)  TO APPLICATION-REC (632:100)
+
+        MOVE WS-EXP-TITLE(WS-J, 2) TO APPLICATION-REC (732:50)
+        MOVE WS-EXP-COMP(WS-J, 2)  TO APPLICATION-REC (782:50)
+        MOVE WS-EXP-DATES(WS-J, 2) TO APPLICATION-REC (832:30)
+        MOVE WS-EXP-DESC(WS-J, 2)  TO APPLICATION-REC (862:100)
+
+        MOVE WS-EXP-TITLE(WS-J, 3) TO APPLICATION-REC (962:50)
+        MOVE WS-EXP-COMP(WS-J, 3)  TO APPLICATION-REC (1012:50)
+        MOVE WS-EXP-DATES(WS-J, 3) TO APPLICATION-REC (1062:30)
+        MOVE WS-EXP-DESC(WS-J, 3)  TO APPLICATION-REC (1092:100)
+
+        MOVE WS-PROF-EDU-COUNT(WS-J) TO APPLICATION-REC (1192:1)
+
+        MOVE WS-EDU-DEGREE(WS-J, 1) TO APPLICATION-REC (1193:50)
+        MOVE WS-EDU-SCHOOL(WS-J, 1) TO APPLICATION-REC (1243:50)
+        MOVE WS-EDU-YEARS(WS-J, 1)  TO APPLICATION-REC (1293:20)
+
+        MOVE WS-EDU-DEGREE(WS-J, 2) TO APPLICATION-REC (1313:50)
+        MOVE WS-EDU-SCHOOL(WS-J, 2) TO APPLICATION-REC (1363:50)
+        MOVE WS-EDU-YEARS(WS-J, 2)  TO APPLICATION-REC (1413:20)
+
+        MOVE WS-EDU-DEGREE(WS-J, 3) TO APPLICATION-REC (1433:50)
+        MOVE WS-EDU-SCHOOL(WS-J, 3) TO APPLICATION-REC (1483:50)
+        MOVE WS-EDU-YEARS(WS-J, 3)  TO APPLICATION-REC (1533:20)
+    END-IF
+
+    WRITE APPLICATION-REC
+    CLOSE APPLICATION-FILE
+
+    MOVE SPACES TO WS-OUT-LINE
+    STRING
+        "Your application for " DELIMITED BY SIZE
+        WS-SEL-TITLE DELIMITED BY SPACE
+        " at " DELIMITED BY SIZE
+        WS-SEL-EMPLOYER DELIMITED BY SPACE
+        " has been submitted." DELIMITED BY SIZE
+    INTO WS-OUT-LINE
+    END-STRING
+
+    PERFORM PRINT-LINE.
+
+*> ---------------------------------------------------------------
+*> LOAD-ALL-APPLICATIONS
+*>   Reads every APPLICATION-FILE row into WS-APP-TABLE (up to 200
+*>   entries), the same load-all pattern SAVE-CONNECTIONS uses for
+*>   CONN-FILE, so a withdrawal can rewrite the file afterward.
+*> ---------------------------------------------------------------
+LOAD-ALL-APPLICATIONS.
+    MOVE 0 TO WS-APP-TABLE-COUNT
+    MOVE "N" TO WS-APP-EOF
+
+    OPEN INPUT APPLICATION-FILE
+    IF WS-APP-STATUS NOT = "35"
+        PERFORM UNTIL WS-APP-EOF = "Y"
+            READ APPLICATION-FILE INTO WS-APP-TEMP-REC
+                AT END
+                    MOVE "Y" TO WS-APP-EOF
+                NOT AT END
+                    IF WS-APP-TABLE-COUNT < 200
+                        ADD 1 TO WS-APP-TABLE-COUNT
+                        MOVE WS-APP-TEMP-REC (1:20)   TO WS-APP-T-USER(WS-APP-TABLE-COUNT)
+                        MOVE WS-APP-TEMP-REC (22:40)  TO WS-APP-T-TITLE(WS-APP-TABLE-COUNT)
+                        MOVE WS-APP-TEMP-REC (65:40)  TO WS-APP-T-EMPLOYER(WS-APP-TABLE-COUNT)
+                        MOVE WS-APP-TEMP-REC (110:40) TO WS-APP-T-LOCATION(WS-APP-TABLE-COUNT)
+                        MOVE WS-APP-TEMP-REC (150:20) TO WS-APP-T-STATUS(WS-APP-TABLE-COUNT)
+                        MOVE WS-APP-TEMP-REC (171:30) TO WS-APP-T-FNAME(WS-APP-TABLE-COUNT)
+                        MOVE WS-APP-TEMP-REC (201:30) TO WS-APP-T-LNAME(WS-APP-TABLE-COUNT)
+                        MOVE WS-APP-TEMP-REC (231:40) TO WS-APP-T-UNIV(WS-APP-TABLE-COUNT)
+                        MOVE WS-APP-TEMP-REC (271:30) TO WS-APP-T-MAJOR(WS-APP-TABLE-COUNT)
+                        MOVE WS-APP-TEMP-REC (301:200) TO WS-APP-T-ABOUT(WS-APP-TABLE-COUNT)
+                        MOVE WS-APP-TEMP-REC (501:1)  TO WS-APP-T-EXP-COUNT(WS-APP-TABLE-COUNT)
+
+                        MOVE WS-APP-TEMP-REC (502:50)  TO WS-APP-T-EXP-TITLE(WS-APP-TABLE-COUNT, 1)
+                        MOVE WS-APP-TEMP-REC (552:50)  TO WS-APP-T-EXP-COMP(WS-APP-TABLE-COUNT, 1)
+                        MOVE WS-APP-TEMP-REC (602:30)  TO WS-APP-T-EXP-DATES(WS-APP-TABLE-COUNT, 1)
+                        MOVE WS-APP-TEMP-REC (632:100) TO WS-APP-T-EXP-DESC(WS-APP-TABLE-COUNT, 1)
+
+                        MOVE WS-APP-TEMP-REC (732:50)  TO WS-APP-T-EXP-TITLE(WS-APP-TABLE-COUNT, 2)
+                        MOVE WS-APP-TEMP-REC (782:50)  TO WS-APP-T-EXP-COMP(WS-APP-TABLE-COUNT, 2)
+                        MOVE WS-APP-TEMP-REC (832:30)  TO WS-APP-T-EXP-DATES(WS-APP-TABLE-COUNT, 2)
+                        MOVE WS-APP-TEMP-REC (862:100) TO WS-APP-T-EXP-DESC(WS-APP-TABLE-COUNT, 2)
+
+                        MOVE WS-APP-TEMP-REC (962:50)   TO WS-APP-T-EXP-TITLE(WS-APP-TABLE-COUNT, 3)
+                        MOVE WS-APP-TEMP-REC (1012:50)  TO WS-APP-T-EXP-COMP(WS-APP-TABLE-COUNT, 3)
+                        MOVE WS-APP-TEMP-REC (1062:30)  TO WS-APP-T-EXP-DATES(WS-APP-TABLE-COUNT, 3)
+                        MOVE WS-APP-TEMP-REC (1092:100) TO WS-APP-T-EXP-DESC(WS-APP-TABLE-COUNT, 3)
+
+                        MOVE WS-APP-TEMP-REC (1192:1) TO WS-APP-T-EDU-COUNT(WS-APP-TABLE-COUNT)
+
+                        MOVE WS-APP-TEMP-REC (1193:50) TO WS-APP-T-EDU-DEGREE(WS-APP-TABLE-COUNT, 1)
+                        MOVE WS-APP-TEMP-REC (1243:50) TO WS-APP-T-EDU-SCHOOL(WS-APP-TABLE-COUNT, 1)
+                        MOVE WS-APP-TEMP-REC (1293:20) TO WS-APP-T-EDU-YEARS(WS-APP-TABLE-COUNT, 1)
+
+                        MOVE WS-APP-TEMP-REC (1313:50) TO WS-APP-T-EDU-DEGREE(WS-APP-TABLE-COUNT, 2)
+                        MOVE WS-APP-TEMP-REC (1363:50) TO WS-APP-T-EDU-SCHOOL(WS-APP-TABLE-COUNT, 2)
+                        MOVE WS-APP-TEMP-REC (1413:20) TO WS-APP-T-EDU-YEARS(WS-APP-TABLE-COUNT, 2)
+
+                        MOVE WS-APP-TEMP-REC (1433:50) TO WS-APP-T-EDU-DEGREE(WS-APP-TABLE-COUNT, 3)
+                        MOVE WS-APP-TEMP-REC (1483:50) TO WS-APP-T-EDU-SCHOOL(WS-APP-TABLE-COUNT, 3)
+                        MOVE WS-APP-TEMP-REC (1533:20) TO WS-APP-T-EDU-YEARS(WS-APP-TABLE-COUNT, 3)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE APPLICATION-FILE
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> SAVE-APPLICATIONS
+*>   Rewrites APPLICATION-FILE from WS-APP-TABLE.
+*> ---------------------------------------------------------------
+SAVE-APPLICATIONS.
+    OPEN OUTPUT APPLICATION-FILE
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-APP-TABLE-COUNT
+        MOVE SPACES TO APPLICATION-REC
+        MOVE WS-APP-T-USER(WS-I)     TO APPLICATION-REC (1:20)
+        MOVE WS-APP-T-TITLE(WS-I)    TO APPLICATION-REC (22:40)
+        MOVE WS-APP-T-EMPLOYER(WS-I) TO APPLICATION-REC (65:40)
+        MOVE WS-APP-T-LOCATION(WS-I) TO APPLICATION-REC (110:40)
+        MOVE WS-APP-T-STATUS(WS-I)   TO APPLICATION-REC (150:20)
+        MOVE WS-APP-T-FNAME(WS-I)    TO APPLICATION-REC (171:30)
+        MOVE WS-APP-T-LNAME(WS-I)    TO APPLICATION-REC (201:30)
+        MOVE WS-APP-T-UNIV(WS-I)     TO APPLICATION-REC (231:40)
+        MOVE WS-APP-T-MAJOR(WS-I)    TO APPLICATION-REC (271:30)
+        MOVE WS-APP-T-ABOUT(WS-I)    TO APPLICATION-REC (301:200)
+        MOVE WS-APP-T-EXP-COUNT(WS-I) TO APPLICATION-REC (501:1)
+
+        MOVE WS-APP-T-EXP-TITLE(WS-I, 1) TO APPLICATION-REC (502:50)
+        MOVE WS-APP-T-EXP-COMP(WS-I, 1)  TO APPLICATION-REC (552:50)
+        MOVE WS-APP-T-EXP-DATES(WS-I, 1) TO APPLICATION-REC (602:30)
+        MOVE WS-APP-T-EXP-DESC(WS-I, 1)  TO APPLICATION-REC (632:100)
+
+        MOVE WS-APP-T-EXP-TITLE(WS-I, 2) TO APPLICATION-REC (732:50)
+        MOVE WS-APP-T-EXP-COMP(WS-I, 2)  TO APPLICATION-REC (782:50)
+        MOVE WS-APP-T-EXP-DATES(WS-I, 2) TO APPLICATION-REC (832:30)
+        MOVE WS-APP-T-EXP-DESC(WS-I, 2)  TO APPLICATION-REC (862:100)
+
+        MOVE WS-APP-T-EXP-TITLE(WS-I, 3) TO APPLICATION-REC (962:50)
+        MOVE WS-APP-T-EXP-COMP(WS-I, 3)  TO APPLICATION-REC (1012:50)
+        MOVE WS-APP-T-EXP-DATES(WS-I, 3) TO APPLICATION-REC (1062:30)
+        MOVE WS-APP-T-EXP-DESC(WS-I, 3)  TO APPLICATION-REC (1092:100)
+
+        MOVE WS-APP-T-EDU-COUNT(WS-I) TO APPLICATION-REC (1192:1)
+
+        MOVE WS-APP-T-EDU-DEGREE(WS-I, 1) TO APPLICATION-REC (1193:50)
+        MOVE WS-APP-T-EDU-SCHOOL(WS-I, 1) TO APPLICATION-REC (1243:50)
+        MOVE WS-APP-T-EDU-YEARS(WS-I, 1)  TO APPLICATION-REC (1293:20)
+
+        MOVE WS-APP-T-EDU-DEGREE(WS-I, 2) TO APPLICATION-REC (1313:50)
+        MOVE WS-APP-T-EDU-SCHOOL(WS-I, 2) TO APPLICATION-REC (1363:50)
+        MOVE WS-APP-T-EDU-YEARS(WS-I, 2)  TO APPLICATION-REC (1413:20)
+
+        MOVE WS-APP-T-EDU-DEGREE(WS-I, 3) TO APPLICATION-REC (1433:50)
+        MOVE WS-APP-T-EDU-SCHOOL(WS-I, 3) TO APPLICATION-REC (1483:50)
+        MOVE WS-APP-T-EDU-YEARS(WS-I, 3)  TO APPLICATION-REC (1533:20)
+        WRITE APPLICATION-REC
+    END-PERFORM
+    CLOSE APPLICATION-FILE.
+
+*> ---------------------------------------------------------------
+*> MY-APPLICATIONS-SCREEN
+*>   Lists every application belonging to the current user along with
+*>   its tracked status (Submitted/Under Review/Interview/Rejected/
+*>   Hired/Withdrawn), and offers a withdraw action on a still-active
+*>   one.
+*> ---------------------------------------------------------------
+MY-APPLICATIONS-SCREEN.
+    MOVE "--- My Applications ---" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    PERFORM LOAD-ALL-APPLICATIONS
+
+    MOVE 0 TO WS-MY-APP-COUNT
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-APP-TABLE-COUNT
+        IF FUNCTION TRIM(WS-APP-T-USER(WS-I)) = FUNCTION TRIM(WS-CURR-USER)
+            ADD 1 TO WS-MY-APP-COUNT
+            MOVE WS-I TO WS-MY-APP-ROW-IDX(WS-MY-APP-COUNT)
+            MOVE SPACES TO WS-OUT-LINE
+            STRING WS-MY-APP-COUNT ". "
+                   FUNCTION TRIM(WS-APP-T-TITLE(WS-I)) " at "
+                   FUNCTION TRIM(WS-APP-T-EMPLOYER(WS-I))
+                   " - " FUNCTION TRIM(WS-APP-T-STATUS(WS-I))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+        END-IF
+    END-PERFORM
+
+    IF WS-MY-APP-COUNT = 0
+        MOVE "You have not applied to any jobs yet." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Enter a number to withdraw that application, or 0 to go back:"
+        TO WS-PROMPT
+    MOVE "N" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    IF FUNCTION TEST-NUMVAL(WS-TOKEN) NOT = 0
+        MOVE "Invalid input. Please enter a number." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE FUNCTION NUMVAL(WS-TOKEN) TO WS-USER-CHOICE
+    IF WS-USER-CHOICE = 0
+        EXIT PARAGRAPH
+    END-IF
+
+    IF WS-USER-CHOICE < 0 OR WS-USER-CHOICE > WS-MY-APP-COUNT
+        MOVE "Invalid choice." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE WS-MY-APP-ROW-IDX(WS-USER-CHOICE) TO WS-J
+
+    IF FUNCTION TRIM(WS-APP-T-STATUS(WS-J)) = "Withdrawn"
+        MOVE "That application has already been withdrawn." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Withdrawn" TO WS-APP-T-STATUS(WS-J)
+    PERFORM SAVE-APPLICATIONS
+
+    MOVE "Your application has been withdrawn." TO WS-OUT-LINE
+    PERFORM PRINT-LINE.
+
+*> ---------------------------------------------------------------
+*> Connection requests, folded in from SendRequest.cob. Reached from
+*> DISPLAY-FOUND-PROFILE (search hit) and from POST-LOGIN-MENU.
+*> ---------------------------------------------------------------
+SEND-CONNECTION-REQUEST.
+    MOVE "Y" TO WS-VALID
+
+    PERFORM CHECK-CONNECTION-EXISTS
+
+    IF WS-VALID = "N"
+        EXIT PARAGRAPH
+    END-IF
+
+    OPEN EXTEND CONN-FILE
+    IF WS-CONN-STATUS = "35"
+        OPEN OUTPUT CONN-FILE
+        CLOSE CONN-FILE
+        OPEN EXTEND CONN-FILE
+    END-IF
+
+    MOVE SPACES TO CONN-REC
+    MOVE WS-CURR-USER TO CONN-SENDER
+    MOVE WS-PROF-USER(WS-SEARCH-IDX) TO CONN-RECIPIENT
+    MOVE "PENDING" TO CONN-STATUS
+    MOVE "|" TO CONN-REC(21:1)
+    MOVE "|" TO CONN-REC(42:1)
+    WRITE CONN-REC
+    CLOSE CONN-FILE
+
+    MOVE WS-CURR-USER TO WS-CH-SENDER
+    MOVE WS-PROF-USER(WS-SEARCH-IDX) TO WS-CH-RECIPIENT
+    MOVE SPACES TO WS-CH-OLD-STATUS
+    MOVE "PENDING" TO WS-CH-NEW-STATUS
+    PERFORM LOG-CONNECTION-HISTORY
+
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Connection request sent to "
+           FUNCTION TRIM(WS-PROF-FNAME(WS-SEARCH-IDX)) " "
+           FUNCTION TRIM(WS-PROF-LNAME(WS-SEARCH-IDX)) "."
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE.
+
+CHECK-CONNECTION-EXISTS.
+    MOVE "Y" TO WS-VALID
+    MOVE "N" TO WS-CONN-EOF
+    OPEN INPUT CONN-FILE
+
+    IF WS-CONN-STATUS NOT = "00" AND WS-CONN-STATUS NOT = "35"
+        MOVE "Error opening connections file." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        CLOSE CONN-FILE
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    IF WS-CONN-STATUS = "35"
+        *> File doesn't exist yet, no connections
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM UNTIL WS-CONN-EOF = "Y"
+        READ CONN-FILE
+            AT END
+                MOVE "Y" TO WS-CONN-EOF
+            NOT AT END
+                *> Check if we already sent them a pending request
+                IF CONN-SENDER = WS-CURR-USER AND
+                   CONN-RECIPIENT = WS-PROF-USER(WS-SEARCH-IDX)
+                   AND CONN-STATUS = "PENDING"
+                    MOVE "You have already sent a connection request to this user." TO WS-OUT-LINE
+                    PERFORM PRINT-LINE
+                    MOVE "N" TO WS-VALID
+                    MOVE "Y" TO WS-CONN-EOF
+                END-IF
+                *> Check if they already sent us a pending request
+                IF CONN-SENDER = WS-PROF-USER(WS-SEARCH-IDX)
+                   AND CONN-RECIPIENT = WS-CURR-USER
+                   AND CONN-STATUS = "PENDING"
+                    MOVE "This user has already sent you a connection request." TO WS-OUT-LINE
+                    PERFORM PRINT-LINE
+                    MOVE "N" TO WS-VALID
+                    MOVE "Y" TO WS-CONN-EOF
+                END-IF
+                *> Check if already connected
+                IF (CONN-SENDER = WS-CURR-USER AND
+                    CONN-RECIPIENT = WS-PROF-USER(WS-SEARCH-IDX)
+                    AND CONN-STATUS = "ACCEPTED")
+                    OR
+                   (CONN-SENDER = WS-PROF-USER(WS-SEARCH-IDX)
+                    AND CONN-RECIPIENT = WS-CURR-USER
+                    AND CONN-STATUS = "ACCEPTED")
+                    MOVE "You are already connected with this user." TO WS-OUT-LINE
+                    PERFORM PRINT-LINE
+                    MOVE "N" TO WS-VALID
+                    MOVE "Y" TO WS-CONN-EOF
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE CONN-FILE.
+
+*> ---------------------------------------------------------------
+*> LOG-CONNECTION-HISTORY
+*>   Appends one row to the append-only CONNECTION-HISTORY log. The
+*>   caller sets WS-CH-SENDER/WS-CH-RECIPIENT/WS-CH-OLD-STATUS/
+*>   WS-CH-NEW-STATUS before performing this; it is never rewritten
+*>   or pruned, unlike CONN-FILE itself.
+*> ---------------------------------------------------------------
+LOG-CONNECTION-HISTORY.
+    MOVE FUNCTION CURRENT-DATE TO WS-RAW-DATE
+    MOVE SPACES TO WS-CH-TIMESTAMP
+    STRING WS-RAW-DATE(1:4) "-"
+           WS-RAW-DATE(5:2) "-"
+           WS-RAW-DATE(7:2) " "
+           WS-RAW-DATE(9:2) ":"
+           WS-RAW-DATE(11:2) ":"
+           WS-RAW-DATE(13:2)
+      INTO WS-CH-TIMESTAMP
+    END-STRING
+
+    OPEN EXTEND CONN-HISTORY-FILE
+    IF WS-CONN-HIST-STATUS = "35"
+        OPEN OUTPUT CONN-HISTORY-FILE
+        CLOSE CONN-HISTORY-FILE
+        OPEN EXTEND CONN-HISTORY-FILE
+    END-IF
+
+    MOVE SPACES TO CONN-HISTORY-REC
+    MOVE WS-CH-SENDER      TO CH-SENDER
+    MOVE WS-CH-RECIPIENT   TO CH-RECIPIENT
+    MOVE WS-CH-OLD-STATUS  TO CH-OLD-STATUS
+    MOVE WS-CH-NEW-STATUS  TO CH-NEW-STATUS
+    MOVE WS-CH-TIMESTAMP   TO CH-TIMESTAMP
+    WRITE CONN-HISTORY-REC
+    CLOSE CONN-HISTORY-FILE.
+
+*> ---------------------------------------------------------------
+*> LOG-AUDIT-EVENT
+*>   Appends one line to AUDIT-LOG-FILE. Caller sets WS-AUDIT-EVENT/
+*>   WS-AUDIT-USER/WS-AUDIT-DETAIL before calling. Used for login
+*>   success/failure, account creation, and profile saves so those
+*>   can be investigated independently of the live ACC-FILE/PROF-FILE.
+*> ---------------------------------------------------------------
+LOG-AUDIT-EVENT.
+    MOVE FUNCTION CURRENT-DATE TO WS-RAW-DATE
+    MOVE SPACES TO WS-AUDIT-TIMESTAMP
+    STRING WS-RAW-DATE(1:4) "-"
+           WS-RAW-DATE(5:2) "-"
+           WS-RAW-DATE(7:2) " "
+           WS-RAW-DATE(9:2) ":"
+           WS-RAW-DATE(11:2) ":"
+           WS-RAW-DATE(13:2)
+      INTO WS-AUDIT-TIMESTAMP
+    END-STRING
+
+    OPEN EXTEND AUDIT-LOG-FILE
+    IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-LOG-FILE
+        CLOSE AUDIT-LOG-FILE
+        OPEN EXTEND AUDIT-LOG-FILE
+    END-IF
+
+    MOVE SPACES TO AUDIT-LOG-REC
+    MOVE WS-AUDIT-EVENT     TO AUDIT-EVENT
+    MOVE WS-AUDIT-USER      TO AUDIT-USER
+    MOVE WS-AUDIT-DETAIL    TO AUDIT-DETAIL
+    MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP
+    WRITE AUDIT-LOG-REC
+    CLOSE AUDIT-LOG-FILE.
+
+*> ---------------------------------------------------------------
+*> Network view, folded in from ViewNetwork.cob.
+*> ---------------------------------------------------------------
+VIEW-NETWORK.
+    MOVE 0 TO WS-NET-COUNT
+    MOVE "----- YOUR NETWORK -----" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    MOVE " " TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    PERFORM READ-ESTABLISHED-CONNECTIONS
+
+    IF WS-NET-COUNT = 0
+        MOVE "You have no established connections in your network." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE " " TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Enter a number to remove that connection, or 0 to go back:"
+        TO WS-PROMPT
+    MOVE "N" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    IF FUNCTION TEST-NUMVAL(WS-TOKEN) NOT = 0
+        MOVE "------------------------" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE FUNCTION NUMVAL(WS-TOKEN) TO WS-USER-CHOICE
+    IF WS-USER-CHOICE > 0 AND WS-USER-CHOICE NOT > WS-NET-COUNT
+        MOVE WS-NETWORK-ROW-IDX(WS-USER-CHOICE) TO WS-CONN-IDX
+        MOVE WS-CSENDER(WS-CONN-IDX)    TO WS-CH-SENDER
+        MOVE WS-CRECIPIENT(WS-CONN-IDX) TO WS-CH-RECIPIENT
+        MOVE "ACCEPTED" TO WS-CH-OLD-STATUS
+        MOVE "REMOVED" TO WS-CH-NEW-STATUS
+        MOVE "REMOVED" TO WS-CSTATUS(WS-CONN-IDX)
+        PERFORM LOG-CONNECTION-HISTORY
+        PERFORM SAVE-CONNECTIONS
+        MOVE "Connection removed." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+    END-IF
+
+    MOVE "------------------------" TO WS-OUT-LINE
+    PERFORM PRINT-LINE.
+
+READ-ESTABLISHED-CONNECTIONS.
+    PERFORM LOAD-ALL-CONNECTIONS
+
+    PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+        UNTIL WS-CONN-IDX > WS-CONN-COUNT
+        PERFORM PROCESS-ONE-NETWORK-ROW
+    END-PERFORM.
+
+PROCESS-ONE-NETWORK-ROW.
+    *> Only consider established connections
+    IF WS-CSTATUS(WS-CONN-IDX) NOT = "ACCEPTED"
+        EXIT PARAGRAPH
+    END-IF
+
+    *> Is the current user part of this connection?
+    IF WS-CSENDER(WS-CONN-IDX) = WS-CURR-USER
+        MOVE WS-CRECIPIENT(WS-CONN-IDX) TO WS-FRIEND-USER
+    ELSE
+        IF WS-CRECIPIENT(WS-CONN-IDX) = WS-CURR-USER
+            MOVE WS-CSENDER(WS-CONN-IDX) TO WS-FRIEND-USER
+        ELSE
+            EXIT PARAGRAPH
+        END-IF
+    END-IF
+
+    *> At this point, WS-FRIEND-USER holds the username of the connected user
+    PERFORM FIND-FRIEND-PROFILE
+
+    ADD 1 TO WS-NET-COUNT
+    MOVE WS-CONN-IDX TO WS-NETWORK-ROW-IDX(WS-NET-COUNT)
+
+    IF WS-FRIEND-IDX > 0
+        *> We found a profile; print full info
+        MOVE SPACES TO WS-OUT-LINE
+        STRING WS-NET-COUNT ". Connected with: "
+               FUNCTION TRIM(WS-PROF-FNAME(WS-FRIEND-IDX)) " "
+               FUNCTION TRIM(WS-PROF-LNAME(WS-FRIEND-IDX))
+               " (University: "
+               FUNCTION TRIM(WS-PROF-UNIV(WS-FRIEND-IDX))
+               ", Major: "
+               FUNCTION TRIM(WS-PROF-MAJOR(WS-FRIEND-IDX))
+               ")"
+          INTO WS-OUT-LINE
+        END-STRING
+        PERFORM PRINT-LINE
+    ELSE
+        *> No profile created yet; show username only
+        MOVE SPACES TO WS-OUT-LINE
+        STRING WS-NET-COUNT ". Connected with username: "
+               FUNCTION TRIM(WS-FRIEND-USER)
+               " (no profile information available)"
+          INTO WS-OUT-LINE
+        END-STRING
+        PERFORM PRINT-LINE
+    END-IF
+
+    MOVE " " TO WS-OUT-LINE
+    PERFORM PRINT-LINE.
+
+FIND-FRIEND-PROFILE.
+    MOVE 0 TO WS-FRIEND-IDX
+    PERFORM VARYING WS-I FROM 1 BY 1
+        UNTIL WS-I > WS-PROF-COUNT OR WS-FRIEND-IDX > 0
+        IF WS-PROF-USER(WS-I) = WS-FRIEND-USER
+            MOVE WS-I TO WS-FRIEND-IDX
+        END-IF
+    END-PERFORM.
+
+*> ---------------------------------------------------------------
+*> Pending connection requests, folded in from ViewRequests.cob.
+*> ---------------------------------------------------------------
+*> ---------------------------------------------------------------
+*> CONNECTION-REQUESTS-MENU
+*>   Front door for POST-LOGIN-MENU option 8: incoming requests
+*>   (accept/reject) and outgoing requests (view/cancel).
+*> ---------------------------------------------------------------
+CONNECTION-REQUESTS-MENU.
+    MOVE "N" TO WS-EXIT-MSG-MENU
+
+    PERFORM UNTIL WS-EXIT-MSG-MENU = "Y"
+        MOVE " " TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "--- Connection Requests ---" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "1. Requests sent to me" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "2. Requests I have sent" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "3. Back to Main Menu" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+
+        MOVE "Enter your choice:" TO WS-PROMPT
+        MOVE "N" TO WS-DEST-KIND
+        PERFORM PRINT-PROMPT-AND-READ
+
+        EVALUATE WS-TOKEN(1:1)
+            WHEN "1"
+                PERFORM VIEW-PENDING-REQUESTS
+            WHEN "2"
+                PERFORM VIEW-OUTGOING-REQUESTS
+            WHEN "3"
+                MOVE "Y" TO WS-EXIT-MSG-MENU
+            WHEN OTHER
+                MOVE "Invalid choice. Please enter 1, 2, or 3."
+                    TO WS-OUT-LINE
+                PERFORM PRINT-LINE
+        END-EVALUATE
+    END-PERFORM.
+
+VIEW-PENDING-REQUESTS.
+    MOVE "--- Pending Connection Requests ---" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    MOVE " " TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    PERFORM LOAD-ALL-CONNECTIONS
+
+    MOVE 0 TO WS-CONN-REQUEST-COUNT
+
+    PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+        UNTIL WS-CONN-IDX > WS-CONN-COUNT
+        IF WS-CRECIPIENT(WS-CONN-IDX) = WS-CURR-USER
+           AND WS-CSTATUS(WS-CONN-IDX) = "PENDING"
+            ADD 1 TO WS-CONN-REQUEST-COUNT
+            PERFORM PROCESS-PENDING-REQUEST
+        END-IF
+    END-PERFORM
+
+    IF WS-CONN-REQUEST-COUNT = 0
+        MOVE "You have no pending connection requests." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE " " TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+    END-IF
+
+    PERFORM SAVE-CONNECTIONS.
+
+LOAD-ALL-CONNECTIONS.
+    MOVE 0 TO WS-CONN-COUNT
+    MOVE "N" TO WS-CONN-EOF
+
+    OPEN INPUT CONN-FILE
+
+    IF WS-CONN-STATUS NOT = "00" AND WS-CONN-STATUS NOT = "35"
+        MOVE "Error opening connections file." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        CLOSE CONN-FILE
+        EXIT PARAGRAPH
+    END-IF
+
+    *> Status 35 = file not found; nothing to load
+    IF WS-CONN-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM UNTIL WS-CONN-EOF = "Y"
+        READ CONN-FILE
+            AT END
+                MOVE "Y" TO WS-CONN-EOF
+            NOT AT END
+                IF WS-CONN-COUNT < 25
+                    ADD 1 TO WS-CONN-COUNT
+                    MOVE CONN-SENDER    TO WS-CSENDER(WS-CONN-COUNT)
+                    MOVE CONN-RECIPIENT TO WS-CRECIPIENT(WS-CONN-COUNT)
+                    MOVE CONN-STATUS    TO WS-CSTATUS(WS-CONN-COUNT)
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE CONN-FILE.
+
+PROCESS-PENDING-REQUEST.
+    *> Show who sent the request (once, outside the retry loop)
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Request from: " DELIMITED BY SIZE
+           WS-CSENDER(WS-CONN-IDX) DELIMITED BY " "
+           INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    *> Loop until the user enters a valid choice (1 or 2)
+    MOVE "N" TO WS-VALID
+    PERFORM UNTIL WS-VALID = "Y"
+        MOVE "1. Accept" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "2. Reject" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+
+        MOVE SPACES TO WS-PROMPT
+        STRING "Enter your choice for " DELIMITED BY SIZE
+               WS-CSENDER(WS-CONN-IDX) DELIMITED BY " "
+               ":" DELIMITED BY SIZE
+               INTO WS-PROMPT
+        END-STRING
+        MOVE "M" TO WS-DEST-KIND
+        PERFORM PRINT-PROMPT-AND-READ
+
+        *> Reject input that is not exactly one character (e.g. "10", "1ABCD")
+        COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
+        IF WS-LEN NOT = 1
+            MOVE "Invalid choice. Please enter 1 or 2." TO WS-OUT-LINE
+            PERFORM PRINT-LINE
+        ELSE
+            EVALUATE WS-MENU-CHOICE
+                WHEN "1"
+                    MOVE "ACCEPTED" TO WS-CSTATUS(WS-CONN-IDX)
+                    MOVE WS-CSENDER(WS-CONN-IDX)    TO WS-CH-SENDER
+                    MOVE WS-CRECIPIENT(WS-CONN-IDX) TO WS-CH-RECIPIENT
+                    MOVE "PENDING" TO WS-CH-OLD-STATUS
+                    MOVE "ACCEPTED" TO WS-CH-NEW-STATUS
+                    PERFORM LOG-CONNECTION-HISTORY
+                    MOVE SPACES TO WS-OUT-LINE
+                    STRING "Connection request from " DELIMITED BY SIZE
+                           WS-CSENDER(WS-CONN-IDX) DELIMITED BY " "
+                           " accepted." DELIMITED BY SIZE
+                           INTO WS-OUT-LINE
+                    END-STRING
+                    PERFORM PRINT-LINE
+                    MOVE "Y" TO WS-VALID
+                WHEN "2"
+                    MOVE "REJECTED" TO WS-CSTATUS(WS-CONN-IDX)
+                    MOVE WS-CSENDER(WS-CONN-IDX)    TO WS-CH-SENDER
+                    MOVE WS-CRECIPIENT(WS-CONN-IDX) TO WS-CH-RECIPIENT
+                    MOVE "PENDING" TO WS-CH-OLD-STATUS
+                    MOVE "REJECTED" TO WS-CH-NEW-STATUS
+                    PERFORM LOG-CONNECTION-HISTORY
+                    MOVE SPACES TO WS-OUT-LINE
+                    STRING "Connection request from " DELIMITED BY SIZE
+                           WS-CSENDER(WS-CONN-IDX) DELIMITED BY " "
+                           " rejected." DELIMITED BY SIZE
+                           INTO WS-OUT-LINE
+                    END-STRING
+                    PERFORM PRINT-LINE
+                    MOVE "Y" TO WS-VALID
+                WHEN OTHER
+                    MOVE "Invalid choice. Please enter 1 or 2." TO WS-OUT-LINE
+                    PERFORM PRINT-LINE
+            END-EVALUATE
+        END-IF
+    END-PERFORM.
+
+SAVE-CONNECTIONS.
+    OPEN OUTPUT CONN-FILE
+    PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+        UNTIL WS-CONN-IDX > WS-CONN-COUNT
+        IF WS-CSTATUS(WS-CONN-IDX) NOT = "REJECTED"
+           AND WS-CSTATUS(WS-CONN-IDX) NOT = "CANCELLED"
+           AND WS-CSTATUS(WS-CONN-IDX) NOT = "REMOVED"
+            MOVE SPACES TO CONN-REC
+            MOVE WS-CSENDER(WS-CONN-IDX)    TO CONN-SENDER
+            MOVE WS-CRECIPIENT(WS-CONN-IDX) TO CONN-RECIPIENT
+            MOVE WS-CSTATUS(WS-CONN-IDX)    TO CONN-STATUS
+            MOVE "|" TO CONN-REC(21:1)
+            MOVE "|" TO CONN-REC(42:1)
+            WRITE CONN-REC
+        END-IF
+    END-PERFORM
+    CLOSE CONN-FILE.
+
+*> ---------------------------------------------------------------
+*> VIEW-OUTGOING-REQUESTS
+*>   Requests the current user sent that are still PENDING. Offers
+*>   to cancel one, the same way VIEW-PENDING-REQUESTS offers to
+*>   accept/reject an incoming one. A cancelled request is dropped
+*>   from CONN-FILE by SAVE-CONNECTIONS, same as a rejected one.
+*> ---------------------------------------------------------------
+VIEW-OUTGOING-REQUESTS.
+    MOVE "--- Requests I Have Sent ---" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    MOVE " " TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    PERFORM LOAD-ALL-CONNECTIONS
+
+    MOVE 0 TO WS-OUTGOING-COUNT
+    PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+        UNTIL WS-CONN-IDX > WS-CONN-COUNT
+        IF WS-CSENDER(WS-CONN-IDX) = WS-CURR-USER
+           AND WS-CSTATUS(WS-CONN-IDX) = "PENDING"
+            ADD 1 TO WS-OUTGOING-COUNT
+            MOVE WS-CONN-IDX TO WS-OUTGOING-ROW-IDX(WS-OUTGOING-COUNT)
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING WS-OUTGOING-COUNT ". To: "
+                   FUNCTION TRIM(WS-CRECIPIENT(WS-CONN-IDX))
+                   " (pending)"
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+        END-IF
+    END-PERFORM
+
+    IF WS-OUTGOING-COUNT = 0
+        MOVE "You have no outstanding connection requests." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE " " TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Enter a number to cancel that request, or 0 to go back:"
+        TO WS-PROMPT
+    MOVE "N" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    IF FUNCTION TEST-NUMVAL(WS-TOKEN) NOT = 0
+        MOVE "Invalid input. Please enter a number." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE FUNCTION NUMVAL(WS-TOKEN) TO WS-USER-CHOICE
+    IF WS-USER-CHOICE = 0
+        EXIT PARAGRAPH
+    END-IF
+
+    IF WS-USER-CHOICE < 0 OR WS-USER-CHOICE > WS-OUTGOING-COUNT
+        MOVE "Invalid choice." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE WS-OUTGOING-ROW-IDX(WS-USER-CHOICE) TO WS-CONN-IDX
+    MOVE WS-CSENDER(WS-CONN-IDX)    TO WS-CH-SENDER
+    MOVE WS-CRECIPIENT(WS-CONN-IDX) TO WS-CH-RECIPIENT
+    MOVE "PENDING" TO WS-CH-OLD-STATUS
+    MOVE "CANCELLED" TO WS-CH-NEW-STATUS
+    MOVE "CANCELLED" TO WS-CSTATUS(WS-CONN-IDX)
+    PERFORM LOG-CONNECTION-HISTORY
+    PERFORM SAVE-CONNECTIONS
+
+    MOVE "Connection request cancelled." TO WS-OUT-LINE
+    PERFORM PRINT-LINE.
+
+*> ---------------------------------------------------------------
+*> Messaging, folded in from SendMessage.cob/ViewMessages.cob and
+*> extended with a message id / parent-message id so a reply threads
+*> under the message it answers (shown indented in VIEW-MY-MESSAGES).
+*> ---------------------------------------------------------------
+MESSAGING-MENU.
+    MOVE "N" TO WS-EXIT-MSG-MENU
+
+    PERFORM UNTIL WS-EXIT-MSG-MENU = "Y"
+        MOVE " " TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "--- Messages Menu ---" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "1. Send a New Message" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "2. View My Messages" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "3. View Sent Messages" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "4. Back to Main Menu" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+
+        MOVE "Enter your choice:" TO WS-PROMPT
+        MOVE "N" TO WS-DEST-KIND
+        PERFORM PRINT-PROMPT-AND-READ
+
+        EVALUATE WS-TOKEN(1:1)
+            WHEN "1"
+                MOVE "0000000000" TO WS-MSG-REPLY-PARENT-ID
+                PERFORM SEND-MESSAGE-FLOW
+            WHEN "2"
+                PERFORM VIEW-MY-MESSAGES
+            WHEN "3"
+                PERFORM VIEW-SENT-MESSAGES
+            WHEN "4"
+                MOVE "Y" TO WS-EXIT-MSG-MENU
+            WHEN OTHER
+                MOVE "Invalid choice. Please enter 1, 2, 3, or 4."
+                    TO WS-OUT-LINE
+                PERFORM PRINT-LINE
+        END-EVALUATE
+    END-PERFORM.
+
+CHECK-CONNECTION-VALIDITY.
+    MOVE "N" TO WS-CONNECTION-FOUND
+    MOVE "N" TO WS-CONN-EOF
+
+    OPEN INPUT CONN-FILE
+
+    PERFORM UNTIL WS-CONN-EOF = "Y" OR WS-CONNECTION-FOUND = "Y"
+        READ CONN-FILE
+            AT END
+                MOVE "Y" TO WS-CONN-EOF
+            NOT AT END
+                *> Check both directions of the connection
+                IF (CONN-SENDER = WS-CURR-USER AND
+                    CONN-RECIPIENT = WS-MSG-RECIPIENT) OR
+                   (CONN-SENDER = WS-MSG-RECIPIENT AND
+                    CONN-RECIPIENT = WS-CURR-USER)
+
+                    *> Requirement: Must be an ACCEPTED connection
+                    IF CONN-STATUS = "ACCEPTED"
+                        MOVE "Y" TO WS-CONNECTION-FOUND
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE CONN-FILE.
+
+SEND-MESSAGE-FLOW.
+    MOVE "Enter recipient's username (must be a connection):" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    MOVE "Username:" TO WS-PROMPT
+    MOVE "N" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    *> Reject blank username
+    IF FUNCTION TRIM(WS-TOKEN, TRAILING) = SPACES
+        MOVE "Error: Username cannot be blank." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    *> Reject input longer than 20 characters (overflow guard)
+    IF FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN, TRAILING)) > 20
+        MOVE "Error: Username cannot exceed 20 characters." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE WS-TOKEN TO WS-MSG-RECIPIENT
+
+    *> Reject purely numeric usernames
+    IF FUNCTION TRIM(WS-MSG-RECIPIENT, TRAILING) IS NUMERIC
+        MOVE "Error: Username cannot be purely numeric." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    *> Trigger the gatekeeper
+    PERFORM CHECK-CONNECTION-VALIDITY
+
+    IF WS-CONNECTION-FOUND = "Y"
+        PERFORM GET-MESSAGE-CONTENT
+    ELSE
+        MOVE "Error: You can only message users you are connected with." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+    END-IF.
+
+GET-MESSAGE-CONTENT.
+    MOVE "Enter your message (max 200 chars):" TO WS-PROMPT
+    MOVE "X" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    IF FUNCTION TRIM(WS-TOKEN, TRAILING) = SPACES
+        MOVE "Error: Message cannot be blank." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE WS-TOKEN TO WS-MSG-CONTENT
+    PERFORM SAVE-MESSAGE
+
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Message sent to "
+           FUNCTION TRIM(WS-MSG-RECIPIENT)
+           " successfully!"
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE.
+
+*> ---------------------------------------------------------------
+*> SAVE-MESSAGE
+*>   Loads the message table, appends the new message (stamped with
+*>   the next message id and, when replying, the parent id left in
+*>   WS-MSG-REPLY-PARENT-ID by the caller), and rewrites the file --
+*>   same load-all/rewrite-all shape as SAVE-CONNECTIONS.
+*> ---------------------------------------------------------------
+SAVE-MESSAGE.
+    MOVE FUNCTION CURRENT-DATE TO WS-RAW-DATE
+
+    MOVE SPACES TO WS-MSG-TIMESTAMP
+    STRING WS-RAW-DATE(1:4) "-"
+           WS-RAW-DATE(5:2) "-"
+           WS-RAW-DATE(7:2) " "
+           WS-RAW-DATE(9:2) ":"
+           WS-RAW-DATE(11:2) ":"
+           WS-RAW-DATE(13:2)
+      INTO WS-MSG-TIMESTAMP
+    END-STRING
+
+    PERFORM LOAD-ALL-MESSAGES
+
+    PERFORM GET-NEXT-MESSAGE-ID
+    ADD 1 TO WS-MSG-TABLE-COUNT
+
+    MOVE WS-CURR-USER       TO WS-MT-SENDER(WS-MSG-TABLE-COUNT)
+    MOVE WS-MSG-RECIPIENT   TO WS-MT-RECIPIENT(WS-MSG-TABLE-COUNT)
+    MOVE WS-MSG-CONTENT     TO WS-MT-CONTENT(WS-MSG-TABLE-COUNT)
+    MOVE WS-MSG-TIMESTAMP   TO WS-MT-TS(WS-MSG-TABLE-COUNT)
+    MOVE SPACES             TO WS-MT-STATUS(WS-MSG-TABLE-COUNT)
+    MOVE WS-MSG-NEXT-ID     TO WS-MT-ID(WS-MSG-TABLE-COUNT)
+    MOVE WS-MSG-REPLY-PARENT-ID TO WS-MT-PARENT(WS-MSG-TABLE-COUNT)
+    MOVE "N"                TO WS-MT-DELETED(WS-MSG-TABLE-COUNT)
+
+    PERFORM SAVE-ALL-MESSAGES.
+
+*> ---------------------------------------------------------------
+*> LOAD-ALL-MESSAGES / SAVE-ALL-MESSAGES
+*>   Same load-all/rewrite-all pattern as applications and
+*>   connections. Blank/seed records (sender field = SPACES) are
+*>   skipped on load, the same way ViewMessages.cob always did.
+*> ---------------------------------------------------------------
+LOAD-ALL-MESSAGES.
+    MOVE 0 TO WS-MSG-TABLE-COUNT
+    MOVE "N" TO WS-MSG-VIEW-EOF
+
+    OPEN INPUT MESSAGE-FILE
+    IF WS-MSG-STATUS NOT = "35"
+        PERFORM UNTIL WS-MSG-VIEW-EOF = "Y"
+            READ MESSAGE-FILE
+                AT END
+                    MOVE "Y" TO WS-MSG-VIEW-EOF
+                NOT AT END
+                    IF MESSAGE-REC(1:20) NOT = SPACES
+                        IF WS-MSG-TABLE-COUNT < 200
+                            ADD 1 TO WS-MSG-TABLE-COUNT
+                            MOVE MESSAGE-REC(1:20)
+                                TO WS-MT-SENDER(WS-MSG-TABLE-COUNT)
+                            MOVE MESSAGE-REC(22:20)
+                                TO WS-MT-RECIPIENT(WS-MSG-TABLE-COUNT)
+                            MOVE MESSAGE-REC(43:200)
+                                TO WS-MT-CONTENT(WS-MSG-TABLE-COUNT)
+                            MOVE MESSAGE-REC(244:20)
+                                TO WS-MT-TS(WS-MSG-TABLE-COUNT)
+                            MOVE MESSAGE-REC(265:4)
+                                TO WS-MT-STATUS(WS-MSG-TABLE-COUNT)
+                            MOVE MESSAGE-REC(270:10)
+                                TO WS-MT-ID(WS-MSG-TABLE-COUNT)
+                            MOVE MESSAGE-REC(281:10)
+                                TO WS-MT-PARENT(WS-MSG-TABLE-COUNT)
+                            MOVE MESSAGE-REC(292:1)
+                                TO WS-MT-DELETED(WS-MSG-TABLE-COUNT)
+                            IF WS-MT-DELETED(WS-MSG-TABLE-COUNT) NOT = "Y"
+                                MOVE "N" TO WS-MT-DELETED(WS-MSG-TABLE-COUNT)
+                            END-IF
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+    END-IF
+    CLOSE MESSAGE-FILE.
+
+SAVE-ALL-MESSAGES.
+    OPEN OUTPUT MESSAGE-FILE
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-MSG-TABLE-COUNT
+        MOVE SPACES TO MESSAGE-REC
+        MOVE WS-MT-SENDER(WS-I)    TO MESSAGE-REC(1:20)
+        MOVE "|"                  TO MESSAGE-REC(21:1)
+        MOVE WS-MT-RECIPIENT(WS-I) TO MESSAGE-REC(22:20)
+        MOVE "|"                  TO MESSAGE-REC(42:1)
+        MOVE WS-MT-CONTENT(WS-I)  TO MESSAGE-REC(43:200)
+        MOVE "|"                  TO MESSAGE-REC(243:1)
+        MOVE WS-MT-TS(WS-I)       TO MESSAGE-REC(244:20)
+        MOVE "|"                  TO MESSAGE-REC(264:1)
+        MOVE WS-MT-STATUS(WS-I)   TO MESSAGE-REC(265:4)
+        MOVE "|"                  TO MESSAGE-REC(269:1)
+        MOVE WS-MT-ID(WS-I)       TO MESSAGE-REC(270:10)
+        MOVE "|"                  TO MESSAGE-REC(280:1)
+        MOVE WS-MT-PARENT(WS-I)   TO MESSAGE-REC(281:10)
+        MOVE "|"                  TO MESSAGE-REC(291:1)
+        MOVE WS-MT-DELETED(WS-I)  TO MESSAGE-REC(292:1)
+        WRITE MESSAGE-REC
+    END-PERFORM
+    CLOSE MESSAGE-FILE.
+
+*> ---------------------------------------------------------------
+*> GET-NEXT-MESSAGE-ID
+*>   Hands out the next message id from MESSAGE-SEQ-FILE, a single
+*>   persisted counter that is never reset by trimming MESSAGE-FILE
+*>   down (e.g. ArchiveOldMessages moving old read rows out to
+*>   history) -- unlike deriving the id from the live row count, a
+*>   persisted counter can never be reused once assigned. Leaves the
+*>   assigned id in WS-MSG-NEXT-ID and advances the counter on disk.
+*> ---------------------------------------------------------------
+GET-NEXT-MESSAGE-ID.
+    OPEN INPUT MESSAGE-SEQ-FILE
+    IF WS-MSG-SEQ-STATUS = "35"
+        CLOSE MESSAGE-SEQ-FILE
+        PERFORM BOOTSTRAP-MESSAGE-SEQ
+    ELSE
+        READ MESSAGE-SEQ-FILE
+            AT END
+                MOVE 0 TO WS-MSG-NEXT-ID
+            NOT AT END
+                MOVE MSEQ-NEXT-ID TO WS-MSG-NEXT-ID
+        END-READ
+        CLOSE MESSAGE-SEQ-FILE
+        IF WS-MSG-NEXT-ID = 0
+            PERFORM BOOTSTRAP-MESSAGE-SEQ
+        END-IF
+    END-IF
+
+    OPEN OUTPUT MESSAGE-SEQ-FILE
+    COMPUTE MSEQ-NEXT-ID = WS-MSG-NEXT-ID + 1
+    WRITE MESSAGE-SEQ-REC
+    CLOSE MESSAGE-SEQ-FILE.
+
+*> ---------------------------------------------------------------
+*> BOOTSTRAP-MESSAGE-SEQ
+*>   Covers the one-time case where MESSAGE-SEQ-FILE does not exist
+*>   yet (first run after this change): seeds WS-MSG-NEXT-ID one past
+*>   the highest id already on MESSAGE-FILE, so no existing message
+*>   id is ever reused.
+*> ---------------------------------------------------------------
+BOOTSTRAP-MESSAGE-SEQ.
+    MOVE 0 TO WS-MSG-NEXT-ID
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-MSG-TABLE-COUNT
+        MOVE WS-MT-ID(WS-I) TO WS-MT-ID-NUM
+        IF WS-MT-ID-NUM > WS-MSG-NEXT-ID
+            MOVE WS-MT-ID-NUM TO WS-MSG-NEXT-ID
+        END-IF
+    END-PERFORM
+    ADD 1 TO WS-MSG-NEXT-ID.
+
+*> ---------------------------------------------------------------
+*> VIEW-MY-MESSAGES
+*>   Lists each top-level message (no parent) addressed to the
+*>   current user, followed immediately by any replies to it (from
+*>   either party), indented. Marks every listed message READ, then
+*>   offers to reply to one of them.
+*> ---------------------------------------------------------------
+VIEW-MY-MESSAGES.
+    MOVE "--- Your Messages ---" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    PERFORM LOAD-ALL-MESSAGES
+
+    MOVE 0 TO WS-MSG-DISPLAY-COUNT
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-MSG-TABLE-COUNT
+        IF WS-MT-RECIPIENT(WS-I) = WS-CURR-USER
+          AND FUNCTION TRIM(WS-MT-PARENT(WS-I)) = "0000000000"
+          AND WS-MT-DELETED(WS-I) NOT = "Y"
+            ADD 1 TO WS-MSG-DISPLAY-COUNT
+            MOVE WS-I TO WS-MY-MSG-ROW-IDX(WS-MSG-DISPLAY-COUNT)
+            MOVE "READ" TO WS-MT-STATUS(WS-I)
+
+            IF WS-MSG-DISPLAY-COUNT > 1
+                MOVE "---" TO WS-OUT-LINE
+                PERFORM PRINT-LINE
+            END-IF
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING WS-MSG-DISPLAY-COUNT ". From: "
+                   FUNCTION TRIM(WS-MT-SENDER(WS-I))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING "   Message: " FUNCTION TRIM(WS-MT-CONTENT(WS-I))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING "   Sent: " FUNCTION TRIM(WS-MT-TS(WS-I))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+
+            PERFORM PRINT-THREAD-REPLIES
+        END-IF
+    END-PERFORM
+
+    IF WS-MSG-DISPLAY-COUNT = 0
+        MOVE "You have no messages at this time." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM SAVE-ALL-MESSAGES
+
+    MOVE " " TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    MOVE "1. Reply to a message" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    MOVE "2. Delete a message" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    MOVE "3. Back" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    MOVE "Enter your choice:" TO WS-PROMPT
+    MOVE "N" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    EVALUATE WS-TOKEN(1:1)
+        WHEN "1"
+            PERFORM SELECT-MY-MESSAGE-ROW
+            IF WS-J > 0
+                PERFORM REPLY-TO-MESSAGE
+            END-IF
+        WHEN "2"
+            PERFORM SELECT-MY-MESSAGE-ROW
+            IF WS-J > 0
+                MOVE "Y" TO WS-MT-DELETED(WS-J)
+                PERFORM SAVE-ALL-MESSAGES
+                MOVE "Message deleted." TO WS-OUT-LINE
+                PERFORM PRINT-LINE
+            END-IF
+        WHEN "3"
+            CONTINUE
+        WHEN OTHER
+            MOVE "Invalid choice." TO WS-OUT-LINE
+            PERFORM PRINT-LINE
+    END-EVALUATE
+
+    MOVE "---------------------" TO WS-OUT-LINE
+    PERFORM PRINT-LINE.
+
+*> ---------------------------------------------------------------
+*> SELECT-MY-MESSAGE-ROW
+*>   Prompts for one of the numbered messages just listed by
+*>   VIEW-MY-MESSAGES and returns its WS-MSG-TABLE row in WS-J, or
+*>   0 if the user backed out or entered an invalid number.
+*> ---------------------------------------------------------------
+SELECT-MY-MESSAGE-ROW.
+    MOVE 0 TO WS-J
+    MOVE "Enter the message number, or 0 to go back:" TO WS-PROMPT
+    MOVE "N" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    IF FUNCTION TEST-NUMVAL(WS-TOKEN) NOT = 0
+        MOVE "Invalid input. Please enter a number." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE FUNCTION NUMVAL(WS-TOKEN) TO WS-USER-CHOICE
+    IF WS-USER-CHOICE = 0
+        EXIT PARAGRAPH
+    END-IF
+
+    IF WS-USER-CHOICE < 0 OR WS-USER-CHOICE > WS-MSG-DISPLAY-COUNT
+        MOVE "Invalid choice." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE WS-MY-MSG-ROW-IDX(WS-USER-CHOICE) TO WS-J.
+
+*> ---------------------------------------------------------------
+*> VIEW-SENT-MESSAGES
+*>   Companion to VIEW-MY-MESSAGES: every message the current user
+*>   sent (root or reply), in the order sent. Sent messages are not
+*>   affected by the recipient's own delete/archive action, so none
+*>   are filtered out here.
+*> ---------------------------------------------------------------
+VIEW-SENT-MESSAGES.
+    MOVE "--- Sent Messages ---" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    PERFORM LOAD-ALL-MESSAGES
+
+    MOVE 0 TO WS-MSG-DISPLAY-COUNT
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-MSG-TABLE-COUNT
+        IF WS-MT-SENDER(WS-I) = WS-CURR-USER
+            ADD 1 TO WS-MSG-DISPLAY-COUNT
+
+            IF WS-MSG-DISPLAY-COUNT > 1
+                MOVE "---" TO WS-OUT-LINE
+                PERFORM PRINT-LINE
+            END-IF
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING WS-MSG-DISPLAY-COUNT ". To: "
+                   FUNCTION TRIM(WS-MT-RECIPIENT(WS-I))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+
+            IF FUNCTION TRIM(WS-MT-PARENT(WS-I)) NOT = "0000000000"
+                MOVE "   (a reply)" TO WS-OUT-LINE
+                PERFORM PRINT-LINE
+            END-IF
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING "   Message: " FUNCTION TRIM(WS-MT-CONTENT(WS-I))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING "   Sent: " FUNCTION TRIM(WS-MT-TS(WS-I))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+        END-IF
+    END-PERFORM
+
+    IF WS-MSG-DISPLAY-COUNT = 0
+        MOVE "You have not sent any messages yet." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+    END-IF
+
+    MOVE "---------------------" TO WS-OUT-LINE
+    PERFORM PRINT-LINE.
+
+*> ---------------------------------------------------------------
+*> PRINT-THREAD-REPLIES
+*>   WS-I must point at the root message's row in WS-MSG-TABLE.
+*>   Prints (and marks READ) every reply whose parent id matches it.
+*> ---------------------------------------------------------------
+PRINT-THREAD-REPLIES.
+    PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-MSG-TABLE-COUNT
+        IF FUNCTION TRIM(WS-MT-PARENT(WS-K)) = FUNCTION TRIM(WS-MT-ID(WS-I))
+          AND WS-MT-DELETED(WS-K) NOT = "Y"
+            IF WS-MT-RECIPIENT(WS-K) = WS-CURR-USER
+                MOVE "READ" TO WS-MT-STATUS(WS-K)
+            END-IF
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING "   > Reply from: " FUNCTION TRIM(WS-MT-SENDER(WS-K))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING "     " FUNCTION TRIM(WS-MT-CONTENT(WS-K))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+        END-IF
+    END-PERFORM.
+
+*> ---------------------------------------------------------------
+*> REPLY-TO-MESSAGE
+*>   WS-J must point at the message being replied to in WS-MSG-TABLE.
+*>   Replies always go back to whichever party did not write that
+*>   message.
+*> ---------------------------------------------------------------
+REPLY-TO-MESSAGE.
+    IF WS-MT-SENDER(WS-J) = WS-CURR-USER
+        MOVE WS-MT-RECIPIENT(WS-J) TO WS-MSG-RECIPIENT
+    ELSE
+        MOVE WS-MT-SENDER(WS-J) TO WS-MSG-RECIPIENT
+    END-IF
+
+    MOVE "Enter your reply (max 200 chars):" TO WS-PROMPT
+    MOVE "X" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    IF FUNCTION TRIM(WS-TOKEN, TRAILING) = SPACES
+        MOVE "Error: Reply cannot be blank." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE WS-TOKEN TO WS-MSG-CONTENT
+    MOVE WS-MT-ID(WS-J) TO WS-MSG-REPLY-PARENT-ID
+    PERFORM SAVE-MESSAGE
+
+    MOVE "Your reply has been sent." TO WS-OUT-LINE
+    PERFORM PRINT-LINE.
+
+*> ---------------------------------------------------------------
+*> EMPLOYER-MENU
+*>   Employer accounts don't belong on the student POST-LOGIN-MENU --
+*>   "Search for a job" and "Learn a new skill" are student features.
+*>   Job postings themselves are maintained by the back-office
+*>   JobPostingMaintenance utility (same JOB-FILE, same split the rest
+*>   of this system already uses for maintenance tasks run outside the
+*>   interactive session), so this menu just points the employer at it
+*>   and otherwise only offers account actions that apply to any user.
+*> ---------------------------------------------------------------
+EMPLOYER-MENU.
+    MOVE 0 TO WS-MENU-NUM
+    PERFORM UNTIL WS-MENU-NUM = 3
+        MOVE "1. Change password" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "2. Manage job postings (run the JobPostingMaintenance tool)"
+            TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "3. Logout" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+
+        MOVE "Enter your choice:" TO WS-PROMPT
+        MOVE "N" TO WS-DEST-KIND
+        PERFORM PRINT-PROMPT-AND-READ
+
+        MOVE 3 TO WS-MENU-MAX
+        PERFORM VALIDATE-MENU-RANGE
+        IF WS-VALID = "N"
+           MOVE "Error: Menu choice must be a number from 1 to 3. Exiting program" to WS-OUT-LINE
+           PERFORM PRINT-LINE
+           PERFORM CLOSE-FILES
+           STOP RUN
+        END-IF
+
+        MOVE FUNCTION NUMVAL(WS-TOKEN) TO WS-MENU-NUM
+
+        EVALUATE WS-MENU-NUM
+            WHEN 1
+                PERFORM CHANGE-PASSWORD-FLOW
+            WHEN 2
+                MOVE "Job postings are managed with the separate JobPostingMaintenance tool."
+                    TO WS-OUT-LINE
+                PERFORM PRINT-LINE
+            WHEN 3
+                EXIT PERFORM
+            WHEN OTHER
+                MOVE "Invalid choice. Please enter 1-3." TO WS-OUT-LINE
+                PERFORM PRINT-LINE
+        END-EVALUATE
+    END-PERFORM.
+
+POST-LOGIN-MENU.
+    MOVE 0 TO WS-MENU-NUM
+    PERFORM UNTIL WS-MENU-NUM = 11
+        MOVE "1. Create/edit my profile" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "2. View my profile" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "3. Search for a job" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "4. Find someone you know" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "5. Learn a new skill" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "6. Messages" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "7. My network" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "8. Connection requests" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "9. Change password" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "10. My applications" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        MOVE "11. Logout" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+
+        MOVE "Enter your choice:" TO WS-PROMPT
+        MOVE "N" TO WS-DEST-KIND
+        PERFORM PRINT-PROMPT-AND-READ
+
+        MOVE 11 TO WS-MENU-MAX
+        PERFORM VALIDATE-MENU-RANGE
+        IF WS-VALID = "N"
+           MOVE "Error: Menu choice must be a number from 1 to 11. Exiting program" to WS-OUT-LINE
+           PERFORM PRINT-LINE
+           PERFORM CLOSE-FILES
+           STOP RUN
+        END-IF
+
+        MOVE FUNCTION NUMVAL(WS-TOKEN) TO WS-MENU-NUM
+
+        EVALUATE WS-MENU-NUM
+            WHEN 1
+               PERFORM CREATE-OR-EDIT-ACCOUNT
+            WHEN 2
+               PERFORM VIEW-PROFILE
+            WHEN 3
+                PERFORM BROWSE-JOBS
+            WHEN 4
+                PERFORM SEARCH-USER
+            WHEN 5
+                PERFORM LEARN-A-NEW-SKILL
+            WHEN 6
+                PERFORM MESSAGING-MENU
+            WHEN 7
+                PERFORM VIEW-NETWORK
+            WHEN 8
+                PERFORM CONNECTION-REQUESTS-MENU
+            WHEN 9
+                PERFORM CHANGE-PASSWORD-FLOW
+            WHEN 10
+                PERFORM MY-APPLICATIONS-SCREEN
+            WHEN 11
+                EXIT PERFORM
+            WHEN OTHER
+                MOVE "Invalid choice. Please enter 1-11." TO WS-OUT-LINE
+                PERFORM PRINT-LINE
+        END-EVALUATE
+    END-PERFORM.
+
+LEARN-A-NEW-SKILL.
+    MOVE WS-CURR-USER TO WS-SKILL-QUERY-USER
+    PERFORM LOAD-SKILLS-FOR-USER
+
+    MOVE SPACE TO WS-MENU-CHOICE
+    PERFORM UNTIL WS-MENU-CHOICE = "6"
+        MOVE "Learn a New Skill:" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+
+        PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 5
+            MOVE SPACES TO WS-OUT-LINE
+            IF WS-SKILL-DONE(WS-K) = "Y"
+                STRING WS-K ". " FUNCTION TRIM(WS-SKILL-TITLE(WS-K))
+                       " (completed " FUNCTION TRIM(WS-SKILL-DATE-DONE(WS-K)) ")"
+                  INTO WS-OUT-LINE
+                END-STRING
+            ELSE
+                STRING WS-K ". " FUNCTION TRIM(WS-SKILL-TITLE(WS-K))
+                  INTO WS-OUT-LINE
+                END-STRING
+            END-IF
+            PERFORM PRINT-LINE
+        END-PERFORM
+
+        MOVE "6. Go Back" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+
+        MOVE "Enter your choice:" TO WS-PROMPT
+        MOVE "M" TO WS-DEST-KIND
+        PERFORM PRINT-PROMPT-AND-READ
+
+        EVALUATE WS-MENU-CHOICE
+            WHEN "1" THRU "5"
+                MOVE FUNCTION NUMVAL(WS-MENU-CHOICE) TO WS-K
+                PERFORM SHOW-SKILL-DETAIL
+            WHEN "6"
+                EXIT PERFORM
+            WHEN OTHER
+                MOVE "Invalid choice. Please enter 1-6." TO WS-OUT-LINE
+                PERFORM PRINT-LINE
+        END-EVALUATE
+    END-PERFORM.
+
+*> ---------------------------------------------------------------
+*> SHOW-SKILL-DETAIL
+*>   Prints the course outline for WS-SKILL-TITLE(WS-K) and, if not
+*>   already completed, offers to mark it done.
+*> ---------------------------------------------------------------
+SHOW-SKILL-DETAIL.
+    MOVE SPACES TO WS-OUT-LINE
+    STRING FUNCTION TRIM(WS-SKILL-TITLE(WS-K)) ": "
+           FUNCTION TRIM(WS-SKILL-OUTLINE(WS-K))
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    IF WS-SKILL-DONE(WS-K) = "Y"
+        MOVE SPACES TO WS-OUT-LINE
+        STRING "You already completed this skill on "
+               FUNCTION TRIM(WS-SKILL-DATE-DONE(WS-K))
+               "."
+          INTO WS-OUT-LINE
+        END-STRING
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Mark this skill as complete? (Y/N):" TO WS-PROMPT
+    MOVE "X" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "Y"
+        PERFORM SAVE-SKILL-COMPLETION
+        MOVE "Skill marked complete. Nice work!" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> SAVE-SKILL-COMPLETION
+*>   Appends one SKILLS-FILE row recording WS-CURR-USER finished skill
+*>   WS-K today, then updates the in-memory flags so the menu and any
+*>   profile view reflect it immediately.
+*> ---------------------------------------------------------------
+SAVE-SKILL-COMPLETION.
+    PERFORM FORMAT-TODAY-DATE
+
+    MOVE WS-CURR-USER         TO SKILL-USER
+    MOVE WS-K                 TO SKILL-NUMBER
+    MOVE WS-SKILL-TITLE(WS-K) TO SKILL-TITLE-FILE
+    MOVE WS-TODAY-DATE        TO SKILL-DATE
+
+    OPEN EXTEND SKILLS-FILE
+    IF WS-SKILLS-STATUS = "35"
+        OPEN OUTPUT SKILLS-FILE
+        CLOSE SKILLS-FILE
+        OPEN EXTEND SKILLS-FILE
+    END-IF
+    WRITE SKILLS-REC
+    CLOSE SKILLS-FILE
+
+    MOVE "Y" TO WS-SKILL-DONE(WS-K)
+    MOVE WS-TODAY-DATE TO WS-SKILL-DATE-DONE(WS-K).
+
+*> ---------------------------------------------------------------
+*> LOAD-SKILLS-FOR-USER
+*>   Resets WS-SKILL-DONE/WS-SKILL-DATE-DONE, then scans SKILLS-FILE
+*>   for rows belonging to WS-SKILL-QUERY-USER. Called both from
+*>   LEARN-A-NEW-SKILL and from any profile view that needs to show a
+*>   Skills section.
+*> ---------------------------------------------------------------
+LOAD-SKILLS-FOR-USER.
+    PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 5
+        MOVE "N" TO WS-SKILL-DONE(WS-K)
+        MOVE SPACES TO WS-SKILL-DATE-DONE(WS-K)
+    END-PERFORM
+
+    OPEN INPUT SKILLS-FILE
+    IF WS-SKILLS-STATUS = "35"
+        CLOSE SKILLS-FILE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "N" TO WS-SKILL-EOF
+    PERFORM UNTIL WS-SKILL-EOF = "Y"
+        READ SKILLS-FILE
+            AT END
+                MOVE "Y" TO WS-SKILL-EOF
+            NOT AT END
+                IF FUNCTION TRIM(SKILL-USER) = FUNCTION TRIM(WS-SKILL-QUERY-USER)
+                   AND SKILL-NUMBER >= 1 AND SKILL-NUMBER <= 5
+                    MOVE "Y" TO WS-SKILL-DONE(SKILL-NUMBER)
+                    MOVE SKILL-DATE TO WS-SKILL-DATE-DONE(SKILL-NUMBER)
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE SKILLS-FILE.
+
+*> ---------------------------------------------------------------
+*> PRINT-SKILLS-SECTION
+*>   Prints the Skills block used by both VIEW-PROFILE and
+*>   DISPLAY-FOUND-PROFILE. Call LOAD-SKILLS-FOR-USER first.
+*> ---------------------------------------------------------------
+PRINT-SKILLS-SECTION.
+    MOVE 0 TO WS-I
+    PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 5
+        IF WS-SKILL-DONE(WS-K) = "Y"
+            ADD 1 TO WS-I
+        END-IF
+    END-PERFORM
+
+    IF WS-I = 0
+        MOVE "Skills: None" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+    ELSE
+        MOVE "Skills:" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 5
+            IF WS-SKILL-DONE(WS-K) = "Y"
+                MOVE SPACES TO WS-OUT-LINE
+                STRING "    " FUNCTION TRIM(WS-SKILL-TITLE(WS-K))
+                       " (completed " FUNCTION TRIM(WS-SKILL-DATE-DONE(WS-K)) ")"
+                  INTO WS-OUT-LINE
+                END-STRING
+                PERFORM PRINT-LINE
+            END-IF
+        END-PERFORM
+    END-IF.
+
+ *> Helpers for create/edit account:
+FIND-PROFILE-IDX.
+      MOVE 0 TO WS-I
+      MOVE 0 TO WS-J
+      PERFORM VARYING WS-I FROM 1 BY 1
+       UNTIL WS-I > WS-PROF-COUNT OR WS-J > 0
+       IF WS-PROF-USER(WS-I) = WS-CURR-USER
+           MOVE WS-I TO WS-J
+       END-IF
+      END-PERFORM.
+ 
+*> ---------------------------------------------------------------
+*> SAVE-PROFILE-ROW
+*>   Writes or updates a single PROF-FILE row (WS-PROF-TABLE(WS-J))
+*>   by key, now that PROF-FILE is ORGANIZATION INDEXED keyed on
+*>   PROF-USER. REWRITE is tried first (the common edit-an-existing-
+*>   profile case); if the key isn't there yet, WRITE inserts it.
+*> ---------------------------------------------------------------
+SAVE-PROFILE-ROW.
+    MOVE WS-PROF-USER(WS-J)      TO PROF-USER
+    MOVE WS-PROF-FNAME(WS-J)     TO PROF-FNAME
+    MOVE WS-PROF-LNAME(WS-J)     TO PROF-LNAME
+    MOVE WS-PROF-GRAD(WS-J)      TO PROF-GRAD
+    MOVE WS-PROF-MAJOR(WS-J)     TO PROF-MAJOR
+    MOVE WS-PROF-UNIV(WS-J)      TO PROF-UNIV
+    MOVE WS-PROF-ABOUT(WS-J)     TO PROF-ABOUT
+    MOVE WS-PROF-EXP-COUNT(WS-J) TO PROF-EXP-COUNT
+    MOVE WS-PROF-EDU-COUNT(WS-J) TO PROF-EDU-COUNT
+
+    *> Clear experience and education slots
+    PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 3
+           MOVE SPACES TO PROF-EXP-TITLE(WS-K)
+           MOVE SPACES TO PROF-EXP-COMP(WS-K)
+           MOVE SPACES TO PROF-EXP-DATES(WS-K)
+           MOVE SPACES TO PROF-EXP-DESC(WS-K)
+
+           MOVE SPACES TO PROF-EDU-DEGREE(WS-K)
+           MOVE SPACES TO PROF-EDU-SCHOOL(WS-K)
+           MOVE SPACES TO PROF-EDU-YEARS(WS-K)
+    END-PERFORM
+
+    *> Copy experience entries
+    PERFORM VARYING WS-K FROM 1 BY 1
+           UNTIL WS-K > WS-PROF-EXP-COUNT(WS-J)
+           MOVE WS-EXP-TITLE(WS-J, WS-K) TO PROF-EXP-TITLE(WS-K)
+           MOVE WS-EXP-COMP(WS-J, WS-K)  TO PROF-EXP-COMP(WS-K)
+           MOVE WS-EXP-DATES(WS-J, WS-K) TO PROF-EXP-DATES(WS-K)
+           MOVE WS-EXP-DESC(WS-J, WS-K)  TO PROF-EXP-DESC(WS-K)
+    END-PERFORM
+
+    *> Copy education entries
+    PERFORM VARYING WS-K FROM 1 BY 1
+           UNTIL WS-K > WS-PROF-EDU-COUNT(WS-J)
+           MOVE WS-EDU-DEGREE(WS-J, WS-K) TO PROF-EDU-DEGREE(WS-K)
+           MOVE WS-EDU-SCHOOL(WS-J, WS-K) TO PROF-EDU-SCHOOL(WS-K)
+           MOVE WS-EDU-YEARS(WS-J, WS-K)  TO PROF-EDU-YEARS(WS-K)
+    END-PERFORM
+
+    OPEN I-O PROF-FILE
+    REWRITE PROF-REC
+    IF WS-PROF-STATUS NOT = "00"
+        WRITE PROF-REC
+    END-IF
+    CLOSE PROF-FILE.
+
+*> ---------------------------------------------------------------
+*> WRITE-CHECKPOINT
+*>   Snapshots the profile row currently being edited (WS-J) to
+*>   CHECKPOINT-FILE. Called after every field/experience/education
+*>   entry in CREATE-OR-EDIT-ACCOUNT so a truncated driver transcript
+*>   loses at most the answer that was in flight, not the whole
+*>   session.
+*> ---------------------------------------------------------------
+WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE SPACES TO CHECKPOINT-REC
+    MOVE WS-PROF-USER(WS-J)      TO CKPT-USER
+    MOVE WS-PROF-FNAME(WS-J)     TO CKPT-FNAME
+    MOVE WS-PROF-LNAME(WS-J)     TO CKPT-LNAME
+    MOVE WS-PROF-UNIV(WS-J)      TO CKPT-UNIV
+    MOVE WS-PROF-MAJOR(WS-J)     TO CKPT-MAJOR
+    MOVE WS-PROF-GRAD(WS-J)      TO CKPT-GRAD
+    MOVE WS-PROF-ABOUT(WS-J)     TO CKPT-ABOUT
+    MOVE WS-PROF-EXP-COUNT(WS-J) TO CKPT-EXP-COUNT
+    MOVE WS-PROF-EDU-COUNT(WS-J) TO CKPT-EDU-COUNT
+
+    PERFORM VARYING WS-K FROM 1 BY 1
+        UNTIL WS-K > WS-PROF-EXP-COUNT(WS-J)
+        MOVE WS-EXP-TITLE(WS-J, WS-K) TO CKPT-EXP-TITLE(WS-K)
+        MOVE WS-EXP-COMP(WS-J, WS-K)  TO CKPT-EXP-COMP(WS-K)
+        MOVE WS-EXP-DATES(WS-J, WS-K) TO CKPT-EXP-DATES(WS-K)
+        MOVE WS-EXP-DESC(WS-J, WS-K)  TO CKPT-EXP-DESC(WS-K)
+    END-PERFORM
+
+    PERFORM VARYING WS-K FROM 1 BY 1
+        UNTIL WS-K > WS-PROF-EDU-COUNT(WS-J)
+        MOVE WS-EDU-DEGREE(WS-J, WS-K) TO CKPT-EDU-DEGREE(WS-K)
+        MOVE WS-EDU-SCHOOL(WS-J, WS-K) TO CKPT-EDU-SCHOOL(WS-K)
+        MOVE WS-EDU-YEARS(WS-J, WS-K)  TO CKPT-EDU-YEARS(WS-K)
+    END-PERFORM
+
+    WRITE CHECKPOINT-REC
+    CLOSE CHECKPOINT-FILE.
+
+*> ---------------------------------------------------------------
+*> CLEAR-CHECKPOINT
+*>   Once a profile edit actually completes and SAVE-PROFILE-ROW has
+*>   run, the in-progress checkpoint is no longer needed.
+*> ---------------------------------------------------------------
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE.
+
+CHECK-HAS-LETTER.
+    MOVE "N" TO WS-HAS-LETTER
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-LEN
+        MOVE WS-TOKEN(WS-J:1) TO WS-CH
+        IF (WS-CH >= "A" AND WS-CH <= "Z")
+           OR (WS-CH >= "a" AND WS-CH <= "z")
+            MOVE "Y" TO WS-HAS-LETTER
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
+VALIDATE-YEARS-RANGE.
+    *> WS-TOKEN holds the input
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
+
+    IF WS-LEN NOT = 9
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    IF WS-TOKEN(5:1) NOT = "-"
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    IF WS-TOKEN(1:4) IS NOT NUMERIC
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    IF WS-TOKEN(6:4) IS NOT NUMERIC
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE WS-TOKEN(1:4) TO WS-YEAR1
+    MOVE WS-TOKEN(6:4) TO WS-YEAR2
+
+    *> optional sanity checks (recommended)
+    IF WS-YEAR1 < 1900 OR WS-YEAR1 > 2100
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    IF WS-YEAR2 < 1900 OR WS-YEAR2 > 2100
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    IF WS-YEAR2 < WS-YEAR1
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Y" TO WS-VALID.
+
+VALIDATE-MENU-1-6.
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
+
+    IF WS-LEN NOT = 1
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    IF WS-TOKEN(1:1) IS NOT NUMERIC
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    IF WS-TOKEN(1:1) < "1" OR WS-TOKEN(1:1) > "6"
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Y" TO WS-VALID.
+
+VALIDATE-MENU-RANGE.
+*> Same shape as VALIDATE-MENU-1-6, but for menus with more than nine
+*> options (so the token may be one or two digits). WS-MENU-MAX must
+*> be set by the caller before this paragraph is performed.
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
+
+    IF WS-LEN < 1 OR WS-LEN > 2
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    IF FUNCTION TRIM(WS-TOKEN) IS NOT NUMERIC
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE FUNCTION NUMVAL(WS-TOKEN) TO WS-MENU-NUM
+    IF WS-MENU-NUM < 1 OR WS-MENU-NUM > WS-MENU-MAX
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Y" TO WS-VALID.
+
+*> ---------------------------------------------------------------
+*> LIST-UNIVERSITIES
+*>   Prints the numbered WS-UNIVERSITY-TABLE pick list used by the
+*>   Education section below, so "UCF"/"U.C.F."/"University of
+*>   Central Florida" all resolve to the one canonical school name.
+*> ---------------------------------------------------------------
+LIST-UNIVERSITIES.
+    MOVE "Choose a school from the list:" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-UNIV-COUNT
+        MOVE SPACES TO WS-OUT-LINE
+        STRING WS-K
+               ") "
+               FUNCTION TRIM(WS-UNIVERSITY-TABLE(WS-K))
+          INTO WS-OUT-LINE
+        END-STRING
+        PERFORM PRINT-LINE
+    END-PERFORM.
+
+
+CREATE-OR-EDIT-ACCOUNT.
+
+    MOVE "----- CREATE/EDIT PROFILE -----" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+*> FIND EXISTING PROFILE ROW FOR THIS USER FROM OUR FILE
+    PERFORM FIND-PROFILE-IDX
+ 
+*> IF NO PROFILE EXISTS, CREATE NEW (subject to its own capacity cap,
+*> tracked independently of the account cap)
+    IF WS-J = 0
+       IF WS-PROF-COUNT < WS-PROF-CAP-LIMIT
+              ADD 1 TO WS-PROF-COUNT
+              MOVE WS-PROF-COUNT TO WS-J
+              MOVE WS-CURR-USER TO WS-PROF-USER(WS-J)
+       ELSE
+              MOVE "Your profile could not be created: profile capacity has been reached. Please try again later."
+                  TO WS-OUT-LINE
+              PERFORM PRINT-LINE
+              EXIT PARAGRAPH
+       END-IF
+    END-IF
+
+    *> First Name
+    MOVE "Enter First Name: (Required)" TO WS-PROMPT
+    MOVE "X" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+      
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
+    IF WS-LEN = 0
+        MOVE "Error: First Name is required. Exiting program" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        PERFORM CLOSE-FILES
+        STOP RUN
+    END-IF
+    IF WS-LEN > 30
+        MOVE "Error: First Name cannot exceed 30 characters. Exiting program" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        PERFORM CLOSE-FILES
+        STOP RUN
+    END-IF 
+
+    MOVE WS-TOKEN TO WS-PROF-FNAME(WS-J)
+    PERFORM WRITE-CHECKPOINT
+
+    *> Last Name
+    MOVE "Enter Last Name: (Required)" TO WS-PROMPT
+    MOVE "X" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
+    IF WS-LEN = 0
+        MOVE "Error: Last Name is required. Exiting program" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        PERFORM CLOSE-FILES
+        STOP RUN
+    END-IF
+    IF WS-LEN > 30
+        MOVE "Error: Last Name cannot exceed 30 characters. Exiting program." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        PERFORM CLOSE-FILES
+        STOP RUN
+    END-IF 
+
+    MOVE WS-TOKEN TO WS-PROF-LNAME(WS-J)
+    PERFORM WRITE-CHECKPOINT
+
+    *> University -- picked from the same canonical list used by the
+    *> Education section below, so "UCF"/"U.C.F."/"University of
+    *> Central Florida" all resolve to one school name here too.
+    PERFORM LIST-UNIVERSITIES
+    MOVE "Enter the number of your University/College: (Required)"
+        TO WS-PROMPT
+    MOVE "X" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    MOVE 0 TO WS-UNIV-PICK
+    IF FUNCTION TEST-NUMVAL(WS-TOKEN) = 0
+        MOVE FUNCTION NUMVAL(WS-TOKEN) TO WS-UNIV-PICK
+    END-IF
+
+    IF WS-UNIV-PICK = 0 OR WS-UNIV-PICK > WS-UNIV-COUNT
+        MOVE "Error: That is not one of the listed schools. Exiting program." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        PERFORM CLOSE-FILES
+        STOP RUN
+    END-IF
+
+    MOVE WS-UNIVERSITY-TABLE(WS-UNIV-PICK) TO WS-PROF-UNIV(WS-J)
+    PERFORM WRITE-CHECKPOINT
+
+    *> Major
+    MOVE "Enter Major: (Required)" TO WS-PROMPT
+    MOVE "X" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
+    IF WS-LEN = 0
+        MOVE "Error: Major is required. Exiting program." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        PERFORM CLOSE-FILES
+        STOP RUN
+    END-IF
+    IF WS-LEN > 30
+        MOVE "Error: First Name cannot exceed 30 characters. Exiting program." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        PERFORM CLOSE-FILES
+        STOP RUN
+    END-IF 
+
+    MOVE WS-TOKEN TO WS-PROF-MAJOR(WS-J)
+    PERFORM WRITE-CHECKPOINT
+
+
+    *> Graduation Year (YYYY)
+    MOVE "Enter Graduation Year (YYYY): (Required)" TO WS-PROMPT
+    MOVE "X" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
+
+    IF WS-LEN = 0
+       MOVE "Error: Graduation year is required. Exiting program." TO WS-OUT-LINE
+       PERFORM PRINT-LINE
+       PERFORM CLOSE-FILES
+       STOP RUN
+    END-IF
+
+    IF WS-LEN NOT = 4
+       MOVE "Error: Graduation year must be exactly 4 digits (YYYY). Exiting program." TO WS-OUT-LINE
+       PERFORM PRINT-LINE 
+       PERFORM CLOSE-FILES
+       STOP RUN
+    END-IF
+
+    IF FUNCTION TRIM(WS-TOKEN) IS NOT NUMERIC 
+       MOVE "Error: Graduation year must be numeric. Exiting program." TO WS-OUT-LINE
+       PERFORM PRINT-LINE
+       PERFORM CLOSE-FILES
+       STOP RUN
+    END-IF
+
+    IF WS-TOKEN < "1900" OR WS-TOKEN > "2100"
+    MOVE "Error: Graduation Year must be between 1900 and 2100." TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    PERFORM CLOSE-FILES
+    STOP RUN
+    END-IF
+
+    MOVE WS-TOKEN(1:4) TO WS-PROF-GRAD(WS-J)
+    PERFORM WRITE-CHECKPOINT
+
+    *> About (short bio)
+    MOVE "Enter About (short bio): (Optional)" TO WS-PROMPT
+    MOVE "X" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
+    IF WS-LEN > 200
+       MOVE "Error: About section cannot exceed 200 characters. Exiting program." TO WS-OUT-LINE
+       PERFORM PRINT-LINE
+       PERFORM CLOSE-FILES
+       STOP RUN   
+    END-IF 
+
+    MOVE WS-TOKEN TO WS-PROF-ABOUT(WS-J)
+    PERFORM WRITE-CHECKPOINT
+
+    *> Experience (optional, up to 3)
+    MOVE 0 TO WS-PROF-EXP-COUNT(WS-J)
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
+           MOVE "Add Experience (optional, enter DONE to finish):"
+                  TO WS-PROMPT
+           MOVE "X" TO WS-DEST-KIND
+           PERFORM PRINT-PROMPT-AND-READ
+
+           IF FUNCTION UPPER-CASE(WS-TOKEN) = "DONE"
+               EXIT PERFORM
+           END-IF
+
+
+           IF WS-TOKEN NOT = "ADD"
+           MOVE "Error: Enter ADD to add an experience or DONE to finish. Exiting program."
+               TO WS-OUT-LINE
+               PERFORM PRINT-LINE
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF
+
+           ADD 1 TO WS-PROF-EXP-COUNT(WS-J)
+
+           *> Title
+           MOVE "Experience Title:" TO WS-PROMPT
+           PERFORM PRINT-PROMPT-AND-READ
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "DONE"
+               SUBTRACT 1 FROM WS-PROF-EXP-COUNT(WS-J)
+               MOVE "Warning: Experience is incomplete, your profile will not display this. Moving to next prompt." TO WS-OUT-LINE
+               PERFORM PRINT-LINE
+               CONTINUE
+           END-IF
+
+           COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
+
+           IF WS-LEN = 0 
+               MOVE "Error: Experience Title is required. Exiting program." TO WS-OUT-LINE
+               PERFORM PRINT-LINE
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF 
+
+           IF WS-LEN > 50
+               MOVE "Error: Experience Title cannot exceed 50 characters. Exiting program." TO WS-OUT-LINE
+               PERFORM PRINT-LINE
+               PERFORM CLOSE-FILES
+               STOP RUN 
+           END-IF
+
+           PERFORM CHECK-HAS-LETTER
+               IF WS-HAS-LETTER = "N"
+                   MOVE "Error: Experience Title cannot be numbers only. Exiting program" TO WS-OUT-LINE
+                   PERFORM PRINT-LINE
+                   PERFORM CLOSE-FILES
+                   STOP RUN 
+               END-IF
+
+           MOVE WS-TOKEN TO WS-EXP-TITLE(WS-J, WS-I)
+
+           *> Organization/Company
+           MOVE "Company/Organization:" TO WS-PROMPT
+           PERFORM PRINT-PROMPT-AND-READ
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "DONE"
+              SUBTRACT 1 FROM WS-PROF-EXP-COUNT(WS-J)
+              MOVE "Warning: Experience is incomplete, your profile will not display this. Moving to next prompt." TO WS-OUT-LINE
+              PERFORM PRINT-LINE
+              CONTINUE
+           END-IF
+
+           COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
+
+           IF WS-LEN = 0 
+               MOVE "Error: Company/Organization is required. Exiting program." TO WS-OUT-LINE
+               PERFORM PRINT-LINE
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF 
+
+           IF WS-LEN > 50
+               MOVE "Error: Company/Organization cannot exceed 50 characters. Exiting program." TO WS-OUT-LINE
+               PERFORM PRINT-LINE
+               PERFORM CLOSE-FILES
+               STOP RUN 
+           END-IF
+
+           PERFORM CHECK-HAS-LETTER
+               IF WS-HAS-LETTER = "N"
+                   MOVE "Error: Company/Organization cannot be numbers only. Exiting program" TO WS-OUT-LINE
+                   PERFORM PRINT-LINE
+                   PERFORM CLOSE-FILES
+                   STOP RUN 
+               END-IF
+
+           MOVE WS-TOKEN TO WS-EXP-COMP(WS-J, WS-I)
+
+           *> DATES
+           MOVE "Dates:" TO WS-PROMPT
+           PERFORM PRINT-PROMPT-AND-READ
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "DONE"
+              SUBTRACT 1 FROM WS-PROF-EXP-COUNT(WS-J)
+              MOVE "WWarning: Experience is incomplete, your profile will not display this. Moving to next prompt." TO WS-OUT-LINE
+              PERFORM PRINT-LINE
+              CONTINUE
+           END-IF
+           MOVE WS-TOKEN TO WS-EXP-DATES(WS-J, WS-I)
+
+          *> DESCRIPTION
+           MOVE "Description (optional):" TO WS-PROMPT
+           PERFORM PRINT-PROMPT-AND-READ
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "DONE"
+              SUBTRACT 1 FROM WS-PROF-EXP-COUNT(WS-J)
+              MOVE "Warning: Experience is incomplete. Moving to next prompt." TO WS-OUT-LINE
+              PERFORM PRINT-LINE
+              CONTINUE
+           END-IF
+
+           COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
+
+           IF WS-LEN > 100
+               MOVE "Description cannot exceed 100 characters. Exiting program." TO WS-OUT-LINE
+               PERFORM PRINT-LINE
+               PERFORM CLOSE-FILES
+               STOP RUN 
+           END-IF
+           MOVE WS-TOKEN TO WS-EXP-DESC(WS-J, WS-I)
+           PERFORM WRITE-CHECKPOINT
+    END-PERFORM
+
+    IF WS-PROF-EXP-COUNT(WS-J) = 3
+       MOVE "Note: Maximum of 3 experiences reached." TO WS-OUT-LINE
+       PERFORM PRINT-LINE
+    END-IF 
+
+    *> Education (optional, up to 3)
+    MOVE 0 TO WS-PROF-EDU-COUNT(WS-J)
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
+           MOVE "Add Education (optional, enter DONE to finish):"
+                  TO WS-PROMPT
+           MOVE "X" TO WS-DEST-KIND
+           PERFORM PRINT-PROMPT-AND-READ
+
+           IF FUNCTION UPPER-CASE(WS-TOKEN) = "DONE"
+                  EXIT PERFORM
+           END-IF
+           
+           IF WS-TOKEN NOT = "ADD"
+               MOVE "Error: Enter ADD to add education or DONE to finish. Exiting program."
+                   TO WS-OUT-LINE
+               PERFORM PRINT-LINE
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF  
+
+           ADD 1 TO WS-PROF-EDU-COUNT(WS-J)
+
+           *>Degree
+           MOVE "Degree:" TO WS-PROMPT
+           PERFORM PRINT-PROMPT-AND-READ
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "DONE"
+              SUBTRACT 1 FROM WS-PROF-EDU-COUNT(WS-J)
+              MOVE "Warning: Education is incomplete, your profile will not display this. Moving to next prompt." TO WS-OUT-LINE
+              PERFORM PRINT-LINE
+              CONTINUE
+           END-IF
+
+           COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN))
+
+           IF WS-LEN = 0 
+               MOVE "Error: Degree is required. Exiting program." TO WS-OUT-LINE
+               PERFORM PRINT-LINE
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF 
+
+           IF WS-LEN > 50
+               MOVE "Error: Degree cannot exceed 50 characters. Exiting program." TO WS-OUT-LINE
+               PERFORM PRINT-LINE
+               PERFORM CLOSE-FILES
+               STOP RUN 
+           END-IF
+
+           PERFORM CHECK-HAS-LETTER
+               IF WS-HAS-LETTER = "N"
+                   MOVE "Error: Degree cannot be numbers only. Exiting program" TO WS-OUT-LINE
+                   PERFORM PRINT-LINE
+                   PERFORM CLOSE-FILES
+                   STOP RUN 
+               END-IF
+
+           MOVE WS-TOKEN TO WS-EDU-DEGREE(WS-J, WS-I)
+
+           *>University/College
+           PERFORM LIST-UNIVERSITIES
+           MOVE "Enter the number of your University/College (or DONE to skip):"
+               TO WS-PROMPT
+           MOVE "X" TO WS-DEST-KIND
+           PERFORM PRINT-PROMPT-AND-READ
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "DONE"
+              SUBTRACT 1 FROM WS-PROF-EDU-COUNT(WS-J)
+              MOVE "Warning: Education is incomplete, your profile will not display this. Moving to next prompt." TO WS-OUT-LINE
+              PERFORM PRINT-LINE
+              CONTINUE
+           END-IF
+
+           MOVE 0 TO WS-UNIV-PICK
+           IF FUNCTION TEST-NUMVAL(WS-TOKEN) = 0
+               MOVE FUNCTION NUMVAL(WS-TOKEN) TO WS-UNIV-PICK
+           END-IF
+
+           IF WS-UNIV-PICK = 0 OR WS-UNIV-PICK > WS-UNIV-COUNT
+               MOVE "Error: That is not one of the listed schools. Exiting program." TO WS-OUT-LINE
+               PERFORM PRINT-LINE
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF
+
+           MOVE WS-UNIVERSITY-TABLE(WS-UNIV-PICK) TO WS-EDU-SCHOOL(WS-J, WS-I)
+
+           *> Years
+           MOVE "Years Attended:" TO WS-PROMPT
+           PERFORM PRINT-PROMPT-AND-READ
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "DONE"
+              SUBTRACT 1 FROM WS-PROF-EDU-COUNT(WS-J)
+              MOVE "Warning: Education is incomplete, your profile will not display this. Moving to next prompt." TO WS-OUT-LINE
+              PERFORM PRINT-LINE
+              CONTINUE
+           END-IF
+
+           MOVE "Y" TO WS-VALID
+           PERFORM VALIDATE-YEARS-RANGE
+           
+           IF WS-VALID = "N" AND FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) NOT = "DONE"
+               MOVE "Error: Years Attended must be in YYYY-YYYY format (digits only). Exiting program."
+                   TO WS-OUT-LINE
+               PERFORM PRINT-LINE
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF
+           MOVE WS-TOKEN TO WS-EDU-YEARS(WS-J, WS-I)
+           PERFORM WRITE-CHECKPOINT
+    END-PERFORM
+
+    IF WS-PROF-EDU-COUNT(WS-J) = 3
+       MOVE "Note: Maximum of 3 education entries reached." TO WS-OUT-LINE
+       PERFORM PRINT-LINE
+    END-IF
+
+    PERFORM SAVE-PROFILE-ROW
+    PERFORM CLEAR-CHECKPOINT
+
+    MOVE "PROFILE-SAVED" TO WS-AUDIT-EVENT
+    MOVE WS-CURR-USER    TO WS-AUDIT-USER
+    MOVE SPACES          TO WS-AUDIT-DETAIL
+    PERFORM LOG-AUDIT-EVENT
+
+    MOVE "Profile saved." TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    MOVE "Press 'X' to return to menu." TO WS-PROMPT
+    PERFORM PRINT-PROMPT-AND-READ
+
+    MOVE "-------------------" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    EXIT PARAGRAPH.
+
+
+VIEW-PROFILE.
+    PERFORM FIND-PROFILE-IDX
+
+    IF WS-J = 0
+        MOVE "No profile found for this user." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "----- PROFILE -----" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    *> Name
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Name: "
+           FUNCTION TRIM(WS-PROF-FNAME(WS-J)) " "
+           FUNCTION TRIM(WS-PROF-LNAME(WS-J))
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    *> Graduation Year (numeric)
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Graduation Year: "
+           WS-PROF-GRAD(WS-J)
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    *> Major
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Major: "
+           FUNCTION TRIM(WS-PROF-MAJOR(WS-J))
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    *> University
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "University: "
+           FUNCTION TRIM(WS-PROF-UNIV(WS-J))
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    *> About
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "About: "
+           FUNCTION TRIM(WS-PROF-ABOUT(WS-J))
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    *> Experience
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Experience: "
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    IF WS-PROF-EXP-COUNT(WS-J) > 0
+       PERFORM VARYING WS-K FROM 1 BY 1 
+       UNTIL WS-K > WS-PROF-EXP-COUNT(WS-J)
+
+       MOVE SPACES TO WS-OUT-LINE
+       STRING "    Title: " FUNCTION TRIM(WS-EXP-TITLE(WS-J, WS-K))
+         INTO WS-OUT-LINE
+       END-STRING
+       PERFORM PRINT-LINE
+
+       MOVE SPACES TO WS-OUT-LINE
+       STRING "    Company: " FUNCTION TRIM(WS-EXP-COMP(WS-J, WS-K))
+         INTO WS-OUT-LINE
+       END-STRING
+       PERFORM PRINT-LINE
+
+       MOVE SPACES TO WS-OUT-LINE
+       STRING "    Dates: " FUNCTION TRIM(WS-EXP-DATES(WS-J, WS-K))
+         INTO WS-OUT-LINE
+       END-STRING
+       PERFORM PRINT-LINE
+
+       MOVE SPACES TO WS-OUT-LINE
+       STRING "    Description: " FUNCTION TRIM(WS-EXP-DESC(WS-J, WS-K))
+         INTO WS-OUT-LINE
+       END-STRING
+       PERFORM PRINT-LINE
+     END-PERFORM 
+    END-IF
+
+    *> Education
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Education: "
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    IF WS-PROF-EDU-COUNT(WS-J) > 0
+       PERFORM VARYING WS-K FROM 1 BY 1
+       UNTIL WS-K > WS-PROF-EDU-COUNT(WS-J)
+
+       MOVE SPACES TO WS-OUT-LINE
+       STRING "    Degree: " FUNCTION TRIM(WS-EDU-DEGREE(WS-J, WS-K))
+         INTO WS-OUT-LINE
+       END-STRING
+       PERFORM PRINT-LINE
+
+       MOVE SPACES TO WS-OUT-LINE
+       STRING "    School: " FUNCTION TRIM(WS-EDU-SCHOOL(WS-J, WS-K))
+         INTO WS-OUT-LINE
+       END-STRING
+       PERFORM PRINT-LINE
+
+       MOVE SPACES TO WS-OUT-LINE
+       STRING "    Years: " FUNCTION TRIM(WS-EDU-YEARS(WS-J, WS-K))
+         INTO WS-OUT-LINE
+       END-STRING
+       PERFORM PRINT-LINE
+
+     END-PERFORM
+    END-IF
+
+    *> Skills
+    MOVE WS-PROF-USER(WS-J) TO WS-SKILL-QUERY-USER
+    PERFORM LOAD-SKILLS-FOR-USER
+    PERFORM PRINT-SKILLS-SECTION
+
+    MOVE "-------------------" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    EXIT PARAGRAPH.
+
+SEARCH-USER.
+    MOVE "Enter the full name of the person you are looking for:"
+        TO WS-PROMPT
+    MOVE "X" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    MOVE FUNCTION TRIM(WS-TOKEN) TO WS-SEARCH-NAME
+    MOVE 0 TO WS-SEARCH-IDX
+    MOVE 0 TO WS-SEARCH-MATCH-COUNT
+
+    *> Collect every profile matching the name, not just the first one
+    *> --  two students sharing a name must both be reachable.
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-PROF-COUNT
+        MOVE SPACES TO WS-FULL-NAME
+        STRING FUNCTION TRIM(WS-PROF-FNAME(WS-I))
+               " "
+               FUNCTION TRIM(WS-PROF-LNAME(WS-I))
+          INTO WS-FULL-NAME
+        END-STRING
+
+        IF FUNCTION TRIM(WS-FULL-NAME) =
+           FUNCTION TRIM(WS-SEARCH-NAME)
+            IF WS-SEARCH-MATCH-COUNT < 200
+                ADD 1 TO WS-SEARCH-MATCH-COUNT
+                MOVE WS-I TO WS-SEARCH-MATCH-IDX(WS-SEARCH-MATCH-COUNT)
+            END-IF
+        END-IF
+    END-PERFORM
+
+    EVALUATE WS-SEARCH-MATCH-COUNT
+        WHEN 0
+            MOVE "No one by that name could be found."
+                TO WS-OUT-LINE
+            PERFORM PRINT-LINE
+        WHEN 1
+            MOVE WS-SEARCH-MATCH-IDX(1) TO WS-SEARCH-IDX
+            PERFORM DISPLAY-FOUND-PROFILE
+        WHEN OTHER
+            PERFORM PICK-SEARCH-MATCH
+            IF WS-SEARCH-IDX > 0
+                PERFORM DISPLAY-FOUND-PROFILE
+            END-IF
+    END-EVALUATE.
+
+*> ---------------------------------------------------------------
+*> PICK-SEARCH-MATCH
+*>   Several WS-PROF-TABLE rows share the searched-for name. List
+*>   them disambiguated by university/major and let the user choose
+*>   which one they meant. Sets WS-SEARCH-IDX to 0 if the user backs
+*>   out with an invalid/blank choice.
+*> ---------------------------------------------------------------
+PICK-SEARCH-MATCH.
+    MOVE 0 TO WS-SEARCH-IDX
+
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Multiple people named "
+           FUNCTION TRIM(WS-SEARCH-NAME)
+           " were found:"
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    PERFORM VARYING WS-K FROM 1 BY 1
+        UNTIL WS-K > WS-SEARCH-MATCH-COUNT
+        MOVE SPACES TO WS-OUT-LINE
+        STRING WS-K
+               ") "
+               FUNCTION TRIM(WS-PROF-UNIV(WS-SEARCH-MATCH-IDX(WS-K)))
+               " - "
+               FUNCTION TRIM(WS-PROF-MAJOR(WS-SEARCH-MATCH-IDX(WS-K)))
+          INTO WS-OUT-LINE
+        END-STRING
+        PERFORM PRINT-LINE
+    END-PERFORM
+
+    MOVE "Enter the number of the person you meant:" TO WS-PROMPT
+    MOVE "X" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    MOVE 0 TO WS-SEARCH-PICK
+    IF FUNCTION TEST-NUMVAL(WS-TOKEN) = 0
+        MOVE FUNCTION NUMVAL(WS-TOKEN) TO WS-SEARCH-PICK
+    END-IF
+
+    IF WS-SEARCH-PICK > 0 AND WS-SEARCH-PICK <= WS-SEARCH-MATCH-COUNT
+        MOVE WS-SEARCH-MATCH-IDX(WS-SEARCH-PICK) TO WS-SEARCH-IDX
+    ELSE
+        MOVE "That is not one of the listed choices." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+    END-IF.
+
+DISPLAY-FOUND-PROFILE.
+    MOVE "--- Found User Profile ---" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    *> Name
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Name: "
+           FUNCTION TRIM(WS-PROF-FNAME(WS-SEARCH-IDX)) " "
+           FUNCTION TRIM(WS-PROF-LNAME(WS-SEARCH-IDX))
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    *> University
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "University: "
+           FUNCTION TRIM(WS-PROF-UNIV(WS-SEARCH-IDX))
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    *> Major
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Major: "
+           FUNCTION TRIM(WS-PROF-MAJOR(WS-SEARCH-IDX))
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    *> Graduation Year
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "Graduation Year: "
+           WS-PROF-GRAD(WS-SEARCH-IDX)
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    *> About Me
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "About Me: "
+           FUNCTION TRIM(WS-PROF-ABOUT(WS-SEARCH-IDX))
+      INTO WS-OUT-LINE
+    END-STRING
+    PERFORM PRINT-LINE
+
+    *> Experience
+    IF WS-PROF-EXP-COUNT(WS-SEARCH-IDX) = 0
+        MOVE "Experience: None" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+    ELSE
+        MOVE "Experience:" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        PERFORM VARYING WS-K FROM 1 BY 1
+            UNTIL WS-K > WS-PROF-EXP-COUNT(WS-SEARCH-IDX)
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING "    Title: " FUNCTION TRIM(WS-EXP-TITLE(WS-SEARCH-IDX, WS-K))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING "    Company: " FUNCTION TRIM(WS-EXP-COMP(WS-SEARCH-IDX, WS-K))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING "    Dates: " FUNCTION TRIM(WS-EXP-DATES(WS-SEARCH-IDX, WS-K))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING "    Description: " FUNCTION TRIM(WS-EXP-DESC(WS-SEARCH-IDX, WS-K))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+        END-PERFORM
+    END-IF
+
+    *> Education
+    IF WS-PROF-EDU-COUNT(WS-SEARCH-IDX) = 0
+        MOVE "Education: None" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+    ELSE
+        MOVE "Education:" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        PERFORM VARYING WS-K FROM 1 BY 1
+            UNTIL WS-K > WS-PROF-EDU-COUNT(WS-SEARCH-IDX)
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING "    Degree: " FUNCTION TRIM(WS-EDU-DEGREE(WS-SEARCH-IDX, WS-K))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING "    School: " FUNCTION TRIM(WS-EDU-SCHOOL(WS-SEARCH-IDX, WS-K))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+
+            MOVE SPACES TO WS-OUT-LINE
+            STRING "    Years: " FUNCTION TRIM(WS-EDU-YEARS(WS-SEARCH-IDX, WS-K))
+              INTO WS-OUT-LINE
+            END-STRING
+            PERFORM PRINT-LINE
+        END-PERFORM
+    END-IF
+
+    *> Skills
+    MOVE WS-PROF-USER(WS-SEARCH-IDX) TO WS-SKILL-QUERY-USER
+    PERFORM LOAD-SKILLS-FOR-USER
+    PERFORM PRINT-SKILLS-SECTION
+
+    MOVE "------------------------" TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    PERFORM OFFER-SEND-CONNECTION-REQUEST.
+
+*> ---------------------------------------------------------------
+*> OFFER-SEND-CONNECTION-REQUEST
+*>   Right after a search hit, ask whether to send this person a
+*>   connection request instead of leaving that as a separate,
+*>   disconnected step. Reuses SEND-CONNECTION-REQUEST as-is --
+*>   WS-SEARCH-IDX is already pointing at the matched profile row.
+*> ---------------------------------------------------------------
+OFFER-SEND-CONNECTION-REQUEST.
+    MOVE "Send a connection request to this person? (Y/N):" TO WS-PROMPT
+    MOVE "X" TO WS-DEST-KIND
+    PERFORM PRINT-PROMPT-AND-READ
+
+    IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN)) = "Y"
+        PERFORM SEND-CONNECTION-REQUEST
+    END-IF.
+
+
+PRINT-PROMPT-AND-READ.
+    MOVE WS-PROMPT TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    PERFORM GET-NEXT-INPUT
+
+    *> echo the user's input token
+    MOVE WS-TOKEN TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+
+    EVALUATE WS-DEST-KIND
+        WHEN "M"
+            MOVE WS-TOKEN(1:1) TO WS-MENU-CHOICE
+        WHEN "U"
+            MOVE WS-TOKEN TO WS-USER-IN
+        WHEN "P"
+            MOVE WS-TOKEN TO WS-PASS-IN
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+GET-NEXT-INPUT.
+    READ IN-FILE
+        AT END
+            MOVE "Y" TO WS-IN-EOF
+            PERFORM EXIT-AT-EOF
+        NOT AT END
+            MOVE IN-REC TO WS-TOKEN
+    END-READ.
+
+EXIT-AT-EOF.
+    MOVE "Input file ended. Exiting program." TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+PRINT-LINE.
+    DISPLAY WS-OUT-LINE
+    MOVE WS-OUT-LINE TO OUT-REC
+    WRITE OUT-REC.
+
+CLOSE-FILES.
+    CLOSE IN-FILE
+    CLOSE OUT-FILE.
     
\ No newline at end of file
