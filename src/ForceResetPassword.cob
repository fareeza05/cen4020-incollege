@@ -0,0 +1,186 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ForceResetPassword.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACC-FILE ASSIGN TO "data/InCollege-Accounts.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ACC-USER
+        FILE STATUS IS WS-ACC-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  ACC-FILE.
+01  ACC-REC.
+    05 ACC-USER              PIC X(20).
+    05 ACC-PASS               PIC X(12).
+    05 ACC-PASS-DATE          PIC X(10).
+    05 ACC-ACCT-TYPE          PIC X(01).
+    05 ACC-LAST-LOGIN         PIC X(10).
+
+WORKING-STORAGE SECTION.
+
+01  WS-ACC-STATUS             PIC XX VALUE "00".
+
+01  WS-CHOICE                 PIC X(200) VALUE SPACES.
+01  WS-OUT-LINE               PIC X(200) VALUE SPACES.
+01  WS-PROMPT                 PIC X(200) VALUE SPACES.
+01  WS-DONE                   PIC X VALUE "N".
+
+01  WS-LOOKUP-USER             PIC X(20) VALUE SPACES.
+01  WS-NEW-PASS                PIC X(12) VALUE SPACES.
+
+01  WS-VALID                  PIC X VALUE "N".
+01  WS-HAS-UPPER               PIC X VALUE "N".
+01  WS-HAS-DIGIT               PIC X VALUE "N".
+01  WS-HAS-SPECIAL             PIC X VALUE "N".
+01  WS-LEN                     PIC 9(3) VALUE 0.
+01  WS-J                       PIC 9(3) VALUE 0.
+01  WS-CHAR                    PIC X VALUE SPACE.
+
+01  WS-RAW-DATE                PIC X(21) VALUE SPACES.
+01  WS-TODAY-DATE              PIC X(10) VALUE SPACES.
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> MAIN-MAINLINE
+*>   Back-office utility for ops: once a help-desk agent has
+*>   confirmed a student's identity some other way (phone, ID, in
+*>   person), force-sets a new ACC-PASS for their username without
+*>   needing to know the old one. Still runs the new password through
+*>   the same complexity rule VALIDATE-PASSWORD enforces at account
+*>   creation/self-service change, and stamps ACC-PASS-DATE with
+*>   today's date so the student is flagged for the normal password-
+*>   age reminder on next login, same as any other password change.
+*> ---------------------------------------------------------------
+MAIN-MAINLINE.
+    PERFORM OPEN-FILES
+    PERFORM FORMAT-TODAY-DATE
+
+    MOVE "N" TO WS-DONE
+    PERFORM UNTIL WS-DONE = "Y"
+        MOVE "--- Force-Reset Student Password ---" TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+
+        MOVE "Username to reset (blank to exit):" TO WS-PROMPT
+        PERFORM PRINT-PROMPT-AND-READ
+        MOVE WS-CHOICE TO WS-LOOKUP-USER
+
+        IF FUNCTION TRIM(WS-LOOKUP-USER) = SPACES
+            MOVE "Y" TO WS-DONE
+            EXIT PERFORM
+        END-IF
+
+        PERFORM RESET-ONE-ACCOUNT
+    END-PERFORM
+
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN I-O ACC-FILE
+    IF WS-ACC-STATUS = "35"
+        MOVE "No accounts file found; nothing to reset." TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        CLOSE ACC-FILE
+        STOP RUN
+    END-IF.
+
+FORMAT-TODAY-DATE.
+    MOVE FUNCTION CURRENT-DATE TO WS-RAW-DATE
+    MOVE SPACES TO WS-TODAY-DATE
+    STRING WS-RAW-DATE(1:4) "-"
+           WS-RAW-DATE(5:2) "-"
+           WS-RAW-DATE(7:2)
+      INTO WS-TODAY-DATE
+    END-STRING.
+
+RESET-ONE-ACCOUNT.
+    MOVE WS-LOOKUP-USER TO ACC-USER
+    READ ACC-FILE
+        INVALID KEY
+            MOVE "No account found with that username." TO WS-OUT-LINE
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+    END-READ
+
+    MOVE "New password (8-12 chars, 1 uppercase, 1 digit, 1 special):"
+        TO WS-PROMPT
+    PERFORM PRINT-PROMPT-AND-READ
+    MOVE WS-CHOICE TO WS-NEW-PASS
+
+    PERFORM VALIDATE-NEW-PASSWORD
+    IF WS-VALID = "N"
+        MOVE "Password does not meet requirements. Account not changed."
+            TO WS-OUT-LINE
+        PERFORM PRINT-LINE
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE WS-NEW-PASS   TO ACC-PASS
+    MOVE WS-TODAY-DATE TO ACC-PASS-DATE
+    REWRITE ACC-REC
+
+    MOVE "Password reset. Student will be prompted to change it soon."
+        TO WS-OUT-LINE
+    PERFORM PRINT-LINE.
+
+*> ---------------------------------------------------------------
+*> VALIDATE-NEW-PASSWORD
+*>   Same complexity rule as InCollege.cob's VALIDATE-PASSWORD
+*>   (8-12 characters, at least one uppercase letter, one digit, one
+*>   special character) -- duplicated here rather than shared, since
+*>   this codebase has no mechanism for one program to CALL into
+*>   another.
+*> ---------------------------------------------------------------
+VALIDATE-NEW-PASSWORD.
+    MOVE "Y" TO WS-VALID
+    MOVE "N" TO WS-HAS-UPPER
+    MOVE "N" TO WS-HAS-DIGIT
+    MOVE "N" TO WS-HAS-SPECIAL
+
+    COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-PASS))
+
+    IF WS-LEN < 8 OR WS-LEN > 12
+        MOVE "N" TO WS-VALID
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-LEN
+        MOVE WS-NEW-PASS(WS-J:1) TO WS-CHAR
+
+        IF WS-CHAR >= "A" AND WS-CHAR <= "Z"
+            MOVE "Y" TO WS-HAS-UPPER
+        END-IF
+
+        IF WS-CHAR >= "0" AND WS-CHAR <= "9"
+            MOVE "Y" TO WS-HAS-DIGIT
+        END-IF
+
+        IF (WS-CHAR = "!" OR WS-CHAR = "@" OR WS-CHAR = "#" OR WS-CHAR = "$"
+         OR WS-CHAR = "%" OR WS-CHAR = "^" OR WS-CHAR = "&" OR WS-CHAR = "*"
+         OR WS-CHAR = "-" OR WS-CHAR = "_" OR WS-CHAR = "+")
+            MOVE "Y" TO WS-HAS-SPECIAL
+        END-IF
+    END-PERFORM
+
+    IF WS-HAS-UPPER = "N" OR WS-HAS-DIGIT = "N" OR WS-HAS-SPECIAL = "N"
+        MOVE "N" TO WS-VALID
+    END-IF.
+
+PRINT-PROMPT-AND-READ.
+    MOVE WS-PROMPT TO WS-OUT-LINE
+    PERFORM PRINT-LINE
+    MOVE SPACES TO WS-CHOICE
+    ACCEPT WS-CHOICE FROM CONSOLE.
+
+PRINT-LINE.
+    DISPLAY WS-OUT-LINE.
+
+CLOSE-FILES.
+    CLOSE ACC-FILE.
