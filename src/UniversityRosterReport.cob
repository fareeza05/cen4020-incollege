@@ -0,0 +1,203 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. UniversityRosterReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PROF-FILE ASSIGN TO "data/InCollege-Profiles.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS PROF-USER
+        FILE STATUS IS WS-PROF-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO "data/InCollege-UniversityRoster.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  PROF-FILE.
+01  PROF-REC.
+    05 PROF-USER           PIC X(20).
+    05 PROF-FNAME          PIC X(20).
+    05 PROF-LNAME          PIC X(20).
+    05 PROF-UNIV           PIC X(30).
+    05 PROF-MAJOR          PIC X(20).
+    05 PROF-GRAD           PIC 9(4).
+    05 PROF-ABOUT          PIC X(200).
+
+    05 PROF-EXP-COUNT      PIC 9.
+    05 PROF-EXPERIENCE OCCURS 3 TIMES.
+        10 PROF-EXP-TITLE  PIC X(50).
+        10 PROF-EXP-COMP   PIC X(50).
+        10 PROF-EXP-DATES  PIC X(30).
+        10 PROF-EXP-DESC   PIC X(100).
+
+    05 PROF-EDU-COUNT      PIC 9.
+    05 PROF-EDUCATION OCCURS 3 TIMES.
+        10 PROF-EDU-DEGREE PIC X(50).
+        10 PROF-EDU-SCHOOL PIC X(50).
+        10 PROF-EDU-YEARS  PIC X(20).
+
+FD  REPORT-FILE.
+01  REPORT-REC             PIC X(200).
+
+WORKING-STORAGE SECTION.
+
+01  WS-PROF-STATUS         PIC XX VALUE "00".
+01  WS-RPT-STATUS          PIC XX VALUE "00".
+01  WS-PROF-EOF            PIC X VALUE "N".
+
+01  WS-ROSTER-COUNT        PIC 9(3) VALUE 0.
+01  WS-ROSTER-TABLE OCCURS 200 TIMES.
+    05 WS-R-UNIV           PIC X(30).
+    05 WS-R-GRAD           PIC 9(4).
+
+01  WS-I                   PIC 9(3) VALUE 0.
+01  WS-J                   PIC 9(3) VALUE 0.
+01  WS-START               PIC 9(3) VALUE 0.
+01  WS-SWAP-UNIV           PIC X(30).
+01  WS-SWAP-GRAD           PIC 9(4).
+
+01  WS-UNIV-BREAK          PIC X(30) VALUE SPACES.
+01  WS-GRAD-BREAK          PIC 9(4) VALUE 0.
+01  WS-GRAD-SUBTOTAL       PIC 9(5) VALUE 0.
+01  WS-UNIV-SUBTOTAL       PIC 9(5) VALUE 0.
+01  WS-GRAND-TOTAL         PIC 9(5) VALUE 0.
+01  WS-FIRST-ROW           PIC X VALUE "Y".
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> MAIN-MAINLINE
+*>   Standalone batch report: counts PROF-FILE rows per university,
+*>   subtotaled by graduation year, so ops can see seniors versus
+*>   underclassmen at a glance instead of eyeballing the raw
+*>   InCollege-Profiles.txt file.
+*> ---------------------------------------------------------------
+MAIN-MAINLINE.
+    PERFORM OPEN-FILES
+    PERFORM LOAD-ROSTER
+    PERFORM SORT-ROSTER
+    PERFORM PRINT-REPORT
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT PROF-FILE
+    IF WS-PROF-STATUS = "35"
+        DISPLAY "No profiles found; nothing to report."
+        CLOSE PROF-FILE
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT REPORT-FILE.
+
+LOAD-ROSTER.
+    MOVE "N" TO WS-PROF-EOF
+    PERFORM UNTIL WS-PROF-EOF = "Y"
+        READ PROF-FILE
+            AT END
+                MOVE "Y" TO WS-PROF-EOF
+            NOT AT END
+                IF WS-ROSTER-COUNT < 200
+                    ADD 1 TO WS-ROSTER-COUNT
+                    MOVE PROF-UNIV TO WS-R-UNIV(WS-ROSTER-COUNT)
+                    MOVE PROF-GRAD TO WS-R-GRAD(WS-ROSTER-COUNT)
+                END-IF
+        END-READ
+    END-PERFORM.
+
+*> ---------------------------------------------------------------
+*> SORT-ROSTER
+*>   Simple selection sort on university then graduation year -- the
+*>   roster table is capped at 200 rows, same as every other in-memory
+*>   table in this system, so an O(n-squared) sort is not a concern.
+*> ---------------------------------------------------------------
+SORT-ROSTER.
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >= WS-ROSTER-COUNT
+        ADD 1 TO WS-I GIVING WS-START
+        PERFORM VARYING WS-J FROM WS-START BY 1 UNTIL WS-J > WS-ROSTER-COUNT
+            IF WS-R-UNIV(WS-J) < WS-R-UNIV(WS-I)
+               OR (WS-R-UNIV(WS-J) = WS-R-UNIV(WS-I)
+                   AND WS-R-GRAD(WS-J) < WS-R-GRAD(WS-I))
+                MOVE WS-R-UNIV(WS-I) TO WS-SWAP-UNIV
+                MOVE WS-R-GRAD(WS-I) TO WS-SWAP-GRAD
+                MOVE WS-R-UNIV(WS-J) TO WS-R-UNIV(WS-I)
+                MOVE WS-R-GRAD(WS-J) TO WS-R-GRAD(WS-I)
+                MOVE WS-SWAP-UNIV TO WS-R-UNIV(WS-J)
+                MOVE WS-SWAP-GRAD TO WS-R-GRAD(WS-J)
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+PRINT-REPORT.
+    MOVE 0 TO WS-GRAND-TOTAL
+    MOVE SPACES TO WS-UNIV-BREAK
+    MOVE 0 TO WS-GRAD-BREAK
+    MOVE 0 TO WS-UNIV-SUBTOTAL
+    MOVE 0 TO WS-GRAD-SUBTOTAL
+    MOVE "Y" TO WS-FIRST-ROW
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ROSTER-COUNT
+        IF WS-FIRST-ROW = "N" AND WS-R-UNIV(WS-I) NOT = WS-UNIV-BREAK
+            PERFORM PRINT-GRAD-SUBTOTAL
+            PERFORM PRINT-UNIV-SUBTOTAL
+        ELSE
+            IF WS-FIRST-ROW = "N"
+               AND WS-R-GRAD(WS-I) NOT = WS-GRAD-BREAK
+                PERFORM PRINT-GRAD-SUBTOTAL
+            END-IF
+        END-IF
+
+        IF WS-FIRST-ROW = "Y"
+           OR WS-R-UNIV(WS-I) NOT = WS-UNIV-BREAK
+            MOVE SPACES TO REPORT-REC
+            STRING "University: " FUNCTION TRIM(WS-R-UNIV(WS-I))
+              INTO REPORT-REC
+            END-STRING
+            WRITE REPORT-REC
+            MOVE WS-R-UNIV(WS-I) TO WS-UNIV-BREAK
+            MOVE 0 TO WS-UNIV-SUBTOTAL
+        END-IF
+
+        MOVE WS-R-GRAD(WS-I) TO WS-GRAD-BREAK
+        ADD 1 TO WS-GRAD-SUBTOTAL
+        ADD 1 TO WS-UNIV-SUBTOTAL
+        ADD 1 TO WS-GRAND-TOTAL
+        MOVE "N" TO WS-FIRST-ROW
+    END-PERFORM
+
+    IF WS-ROSTER-COUNT > 0
+        PERFORM PRINT-GRAD-SUBTOTAL
+        PERFORM PRINT-UNIV-SUBTOTAL
+    END-IF
+
+    MOVE SPACES TO REPORT-REC
+    STRING "Grand Total: " WS-GRAND-TOTAL
+      INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC.
+
+PRINT-GRAD-SUBTOTAL.
+    MOVE SPACES TO REPORT-REC
+    STRING "    Class of " WS-GRAD-BREAK ": " WS-GRAD-SUBTOTAL
+      INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    MOVE 0 TO WS-GRAD-SUBTOTAL.
+
+PRINT-UNIV-SUBTOTAL.
+    MOVE SPACES TO REPORT-REC
+    STRING "  Subtotal: " WS-UNIV-SUBTOTAL
+      INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    MOVE 0 TO WS-UNIV-SUBTOTAL.
+
+CLOSE-FILES.
+    CLOSE PROF-FILE
+    CLOSE REPORT-FILE
+    DISPLAY "University roster report written to data/InCollege-UniversityRoster.txt".
