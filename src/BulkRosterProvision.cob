@@ -0,0 +1,324 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BulkRosterProvision.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ROSTER-FILE ASSIGN TO "data/InCollege-Roster.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ROSTER-STATUS.
+
+    SELECT ACC-FILE ASSIGN TO "data/InCollege-Accounts.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ACC-USER
+        FILE STATUS IS WS-ACC-STATUS.
+
+    SELECT PROF-FILE ASSIGN TO "data/InCollege-Profiles.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS PROF-USER
+        FILE STATUS IS WS-PROF-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO "data/InCollege-RosterProvisionLog.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+*> Roster rows are pipe-delimited: username|first|last|university|
+*> major|grad year, one incoming student per line. Username is
+*> assigned by whoever built the roster file (admissions export),
+*> not generated here.
+FD  ROSTER-FILE.
+01  ROSTER-REC               PIC X(150).
+
+FD  ACC-FILE.
+01  ACC-REC.
+    05 ACC-USER              PIC X(20).
+    05 ACC-PASS              PIC X(12).
+    05 ACC-PASS-DATE         PIC X(10).
+    05 ACC-ACCT-TYPE         PIC X(01).
+    05 ACC-LAST-LOGIN        PIC X(10).
+
+FD  PROF-FILE.
+01  PROF-REC.
+    05 PROF-USER             PIC X(20).
+    05 PROF-FNAME            PIC X(20).
+    05 PROF-LNAME            PIC X(20).
+    05 PROF-UNIV             PIC X(30).
+    05 PROF-MAJOR            PIC X(20).
+    05 PROF-GRAD             PIC 9(4).
+    05 PROF-ABOUT            PIC X(200).
+
+    05 PROF-EXP-COUNT        PIC 9.
+    05 PROF-EXPERIENCE OCCURS 3 TIMES.
+        10 PROF-EXP-TITLE    PIC X(50).
+        10 PROF-EXP-COMP     PIC X(50).
+        10 PROF-EXP-DATES    PIC X(30).
+        10 PROF-EXP-DESC     PIC X(100).
+
+    05 PROF-EDU-COUNT        PIC 9.
+    05 PROF-EDUCATION OCCURS 3 TIMES.
+        10 PROF-EDU-DEGREE   PIC X(50).
+        10 PROF-EDU-SCHOOL   PIC X(50).
+        10 PROF-EDU-YEARS    PIC X(20).
+
+FD  REPORT-FILE.
+01  REPORT-REC                PIC X(200).
+
+WORKING-STORAGE SECTION.
+
+01  WS-ROSTER-STATUS          PIC XX VALUE "00".
+01  WS-ACC-STATUS             PIC XX VALUE "00".
+01  WS-PROF-STATUS            PIC XX VALUE "00".
+01  WS-RPT-STATUS             PIC XX VALUE "00".
+01  WS-ROSTER-EOF              PIC X VALUE "N".
+
+01  WS-DEFAULT-PASSWORD        PIC X(12) VALUE "Welcome1!".
+
+*> CHECK-PASSWORD-AGE in InCollege.cob only forces a password change
+*> once ACC-PASS-DATE is WS-PASS-ROTATION-DAYS old, so a bulk-
+*> provisioned account stamped with today's date would leave the
+*> shared default password valid and unflagged for a full rotation
+*> window. Backdating ACC-PASS-DATE past that window means every
+*> provisioned student hits the rotation prompt on their very first
+*> login instead.
+01  WS-PASS-ROTATION-DAYS      PIC 9(03) VALUE 090.
+
+01  WS-RAW-DATE                PIC X(21) VALUE SPACES.
+01  WS-TODAY-DATE              PIC X(10) VALUE SPACES.
+01  WS-DATE-NUM-TEXT           PIC X(08) VALUE SPACES.
+01  WS-TODAY-NUM               PIC 9(08) VALUE 0.
+01  WS-BACKDATE-NUM            PIC 9(08) VALUE 0.
+01  WS-PASS-DATE               PIC X(10) VALUE SPACES.
+
+01  WS-ROW-COUNT               PIC 9(5) VALUE 0.
+01  WS-PROVISIONED-COUNT       PIC 9(5) VALUE 0.
+01  WS-SKIPPED-COUNT           PIC 9(5) VALUE 0.
+
+01  WS-R-USER                  PIC X(20).
+01  WS-R-FNAME                 PIC X(20).
+01  WS-R-LNAME                 PIC X(20).
+01  WS-R-UNIV                  PIC X(30).
+01  WS-R-MAJOR                 PIC X(20).
+01  WS-R-GRAD                  PIC 9(4).
+
+01  WS-FIELD-COUNT             PIC 9(2) VALUE 0.
+01  WS-FIELD-TABLE.
+    05 WS-FIELD OCCURS 6 TIMES PIC X(30).
+01  WS-SCAN-START              PIC 9(3) VALUE 1.
+01  WS-SCAN-POS                PIC 9(3) VALUE 0.
+01  WS-K                       PIC 9(3) VALUE 0.
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> MAIN-MAINLINE
+*>   Batch provisioning job for a whole incoming class: reads a
+*>   roster file (one line per student, pipe-delimited) and creates
+*>   the matching ACC-FILE/PROF-FILE rows in one run, so admissions
+*>   doesn't have to push every incoming student through the
+*>   interactive Create Account flow one at a time. Accounts are
+*>   created with a fixed default password, and its stamped
+*>   ACC-PASS-DATE is backdated past the password-rotation window so
+*>   every provisioned student is forced through the self-service
+*>   change-password flow the first time they log in.
+*> ---------------------------------------------------------------
+MAIN-MAINLINE.
+    PERFORM OPEN-FILES
+    PERFORM FORMAT-TODAY-DATE
+    PERFORM BACKDATE-PASS-DATE
+    PERFORM PROCESS-ROSTER
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT ROSTER-FILE
+    IF WS-ROSTER-STATUS = "35"
+        DISPLAY "No roster file found; nothing to provision."
+        CLOSE ROSTER-FILE
+        STOP RUN
+    END-IF
+
+    *> Accounts file: try read existing; if missing, create empty
+    OPEN I-O ACC-FILE
+    IF WS-ACC-STATUS = "35"
+        OPEN OUTPUT ACC-FILE
+        CLOSE ACC-FILE
+        OPEN I-O ACC-FILE
+    END-IF
+
+    *> Profiles file: try read existing; if missing, create empty
+    OPEN I-O PROF-FILE
+    IF WS-PROF-STATUS = "35"
+        OPEN OUTPUT PROF-FILE
+        CLOSE PROF-FILE
+        OPEN I-O PROF-FILE
+    END-IF
+
+    OPEN OUTPUT REPORT-FILE
+    MOVE "Bulk roster provisioning run:" TO REPORT-REC
+    WRITE REPORT-REC.
+
+FORMAT-TODAY-DATE.
+    MOVE FUNCTION CURRENT-DATE TO WS-RAW-DATE
+    MOVE SPACES TO WS-TODAY-DATE
+    STRING WS-RAW-DATE(1:4) "-"
+           WS-RAW-DATE(5:2) "-"
+           WS-RAW-DATE(7:2)
+      INTO WS-TODAY-DATE
+    END-STRING.
+
+*> ---------------------------------------------------------------
+*> BACKDATE-PASS-DATE
+*>   CHECK-PASSWORD-AGE in InCollege.cob only forces a password
+*>   change once ACC-PASS-DATE is WS-PASS-ROTATION-DAYS old, so
+*>   stamping a freshly-provisioned account with today's date would
+*>   leave the shared default password valid and unflagged for a
+*>   full rotation window. Backdating WS-PASS-DATE to just past that
+*>   window means every provisioned student is forced to rotate it
+*>   the first time they log in.
+*> ---------------------------------------------------------------
+BACKDATE-PASS-DATE.
+    MOVE SPACES TO WS-DATE-NUM-TEXT
+    STRING WS-TODAY-DATE(1:4) WS-TODAY-DATE(6:2) WS-TODAY-DATE(9:2)
+      INTO WS-DATE-NUM-TEXT
+    END-STRING
+    MOVE WS-DATE-NUM-TEXT TO WS-TODAY-NUM
+
+    COMPUTE WS-BACKDATE-NUM =
+        FUNCTION DATE-OF-INTEGER(
+            FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM)
+            - (WS-PASS-ROTATION-DAYS + 1))
+
+    MOVE SPACES TO WS-DATE-NUM-TEXT
+    MOVE WS-BACKDATE-NUM TO WS-DATE-NUM-TEXT
+    MOVE SPACES TO WS-PASS-DATE
+    STRING WS-DATE-NUM-TEXT(1:4) "-"
+           WS-DATE-NUM-TEXT(5:2) "-"
+           WS-DATE-NUM-TEXT(7:2)
+      INTO WS-PASS-DATE
+    END-STRING.
+
+PROCESS-ROSTER.
+    MOVE "N" TO WS-ROSTER-EOF
+    PERFORM UNTIL WS-ROSTER-EOF = "Y"
+        READ ROSTER-FILE
+            AT END
+                MOVE "Y" TO WS-ROSTER-EOF
+            NOT AT END
+                ADD 1 TO WS-ROW-COUNT
+                PERFORM PROVISION-ONE-ROW
+        END-READ
+    END-PERFORM.
+
+*> ---------------------------------------------------------------
+*> PROVISION-ONE-ROW
+*>   Splits one pipe-delimited roster line into its six fields,
+*>   then writes the account row (if the username isn't already
+*>   taken) and the matching profile row.
+*> ---------------------------------------------------------------
+PROVISION-ONE-ROW.
+    PERFORM SPLIT-ROSTER-ROW
+
+    IF WS-FIELD-COUNT NOT = 6
+        MOVE SPACES TO REPORT-REC
+        STRING "  Row " WS-ROW-COUNT
+               " skipped -- expected 6 fields, found " WS-FIELD-COUNT
+          INTO REPORT-REC
+        END-STRING
+        WRITE REPORT-REC
+        ADD 1 TO WS-SKIPPED-COUNT
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE WS-FIELD(1) TO WS-R-USER
+    MOVE WS-FIELD(2) TO WS-R-FNAME
+    MOVE WS-FIELD(3) TO WS-R-LNAME
+    MOVE WS-FIELD(4) TO WS-R-UNIV
+    MOVE WS-FIELD(5) TO WS-R-MAJOR
+    MOVE FUNCTION NUMVAL(WS-FIELD(6)) TO WS-R-GRAD
+
+    MOVE WS-R-USER TO ACC-USER
+    READ ACC-FILE
+        INVALID KEY
+            PERFORM WRITE-ACCOUNT-ROW
+            PERFORM WRITE-PROFILE-ROW
+            MOVE SPACES TO REPORT-REC
+            STRING "  " FUNCTION TRIM(WS-R-USER)
+                   " -- account and profile created"
+              INTO REPORT-REC
+            END-STRING
+            WRITE REPORT-REC
+            ADD 1 TO WS-PROVISIONED-COUNT
+        NOT INVALID KEY
+            MOVE SPACES TO REPORT-REC
+            STRING "  " FUNCTION TRIM(WS-R-USER)
+                   " -- skipped, username already exists"
+              INTO REPORT-REC
+            END-STRING
+            WRITE REPORT-REC
+            ADD 1 TO WS-SKIPPED-COUNT
+    END-READ.
+
+WRITE-ACCOUNT-ROW.
+    MOVE WS-R-USER          TO ACC-USER
+    MOVE WS-DEFAULT-PASSWORD TO ACC-PASS
+    MOVE WS-PASS-DATE        TO ACC-PASS-DATE
+    MOVE "S"                 TO ACC-ACCT-TYPE
+    MOVE SPACES               TO ACC-LAST-LOGIN
+    WRITE ACC-REC.
+
+WRITE-PROFILE-ROW.
+    MOVE SPACES TO PROF-REC
+    MOVE WS-R-USER   TO PROF-USER
+    MOVE WS-R-FNAME  TO PROF-FNAME
+    MOVE WS-R-LNAME  TO PROF-LNAME
+    MOVE WS-R-UNIV   TO PROF-UNIV
+    MOVE WS-R-MAJOR  TO PROF-MAJOR
+    MOVE WS-R-GRAD   TO PROF-GRAD
+    MOVE 0 TO PROF-EXP-COUNT
+    MOVE 0 TO PROF-EDU-COUNT
+    WRITE PROF-REC.
+
+*> ---------------------------------------------------------------
+*> SPLIT-ROSTER-ROW
+*>   Breaks ROSTER-REC into up to 6 pipe-delimited fields with
+*>   UNSTRING DELIMITED BY "|" (not DELIMITED BY ALL "|"), so two
+*>   adjacent delimiters produce an empty field instead of being
+*>   collapsed into one.
+*> ---------------------------------------------------------------
+SPLIT-ROSTER-ROW.
+    MOVE SPACES TO WS-FIELD-TABLE
+    MOVE 0 TO WS-FIELD-COUNT
+    MOVE 1 TO WS-SCAN-START
+
+    UNSTRING ROSTER-REC DELIMITED BY "|"
+        INTO WS-FIELD(1) WS-FIELD(2) WS-FIELD(3)
+             WS-FIELD(4) WS-FIELD(5) WS-FIELD(6)
+        TALLYING IN WS-FIELD-COUNT
+    END-UNSTRING
+
+    PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 6
+        MOVE FUNCTION TRIM(WS-FIELD(WS-K)) TO WS-FIELD(WS-K)
+    END-PERFORM.
+
+CLOSE-FILES.
+    MOVE SPACES TO REPORT-REC
+    STRING "Rows read: " WS-ROW-COUNT
+           "  Provisioned: " WS-PROVISIONED-COUNT
+           "  Skipped: " WS-SKIPPED-COUNT
+      INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+
+    CLOSE ROSTER-FILE
+    CLOSE ACC-FILE
+    CLOSE PROF-FILE
+    CLOSE REPORT-FILE
+    DISPLAY "Bulk roster provisioning complete: "
+        WS-PROVISIONED-COUNT " provisioned, "
+        WS-SKIPPED-COUNT " skipped.".
