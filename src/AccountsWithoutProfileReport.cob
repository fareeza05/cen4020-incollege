@@ -0,0 +1,130 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AccountsWithoutProfileReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACC-FILE ASSIGN TO "data/InCollege-Accounts.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS ACC-USER
+        FILE STATUS IS WS-ACC-STATUS.
+
+    SELECT PROF-FILE ASSIGN TO "data/InCollege-Profiles.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS PROF-USER
+        FILE STATUS IS WS-PROF-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO "data/InCollege-AccountsWithoutProfile.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  ACC-FILE.
+01  ACC-REC.
+    05 ACC-USER            PIC X(20).
+    05 ACC-PASS            PIC X(12).
+    05 ACC-PASS-DATE       PIC X(10).
+    05 ACC-ACCT-TYPE       PIC X(01).
+    05 ACC-LAST-LOGIN      PIC X(10).
+
+FD  PROF-FILE.
+01  PROF-REC.
+    05 PROF-USER           PIC X(20).
+    05 PROF-FNAME          PIC X(20).
+    05 PROF-LNAME          PIC X(20).
+    05 PROF-UNIV           PIC X(30).
+    05 PROF-MAJOR          PIC X(20).
+    05 PROF-GRAD           PIC 9(4).
+    05 PROF-ABOUT          PIC X(200).
+
+    05 PROF-EXP-COUNT      PIC 9.
+    05 PROF-EXPERIENCE OCCURS 3 TIMES.
+        10 PROF-EXP-TITLE  PIC X(50).
+        10 PROF-EXP-COMP   PIC X(50).
+        10 PROF-EXP-DATES  PIC X(30).
+        10 PROF-EXP-DESC   PIC X(100).
+
+    05 PROF-EDU-COUNT      PIC 9.
+    05 PROF-EDUCATION OCCURS 3 TIMES.
+        10 PROF-EDU-DEGREE PIC X(50).
+        10 PROF-EDU-SCHOOL PIC X(50).
+        10 PROF-EDU-YEARS  PIC X(20).
+
+FD  REPORT-FILE.
+01  REPORT-REC             PIC X(200).
+
+WORKING-STORAGE SECTION.
+
+01  WS-ACC-STATUS          PIC XX VALUE "00".
+01  WS-PROF-STATUS         PIC XX VALUE "00".
+01  WS-RPT-STATUS          PIC XX VALUE "00".
+01  WS-ACC-EOF             PIC X VALUE "N".
+01  WS-MISSING-COUNT       PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> MAIN-MAINLINE
+*>   Daily reconciliation: an ACC-FILE row can exist with no matching
+*>   PROF-FILE row forever, since CREATE-OR-EDIT-ACCOUNT only creates
+*>   the profile once a user visits it. Lists every account with no
+*>   profile so support can follow up with them.
+*> ---------------------------------------------------------------
+MAIN-MAINLINE.
+    PERFORM OPEN-FILES
+    PERFORM FIND-ACCOUNTS-WITHOUT-PROFILE
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT ACC-FILE
+    IF WS-ACC-STATUS = "35"
+        DISPLAY "No accounts found; nothing to reconcile."
+        CLOSE ACC-FILE
+        STOP RUN
+    END-IF
+
+    OPEN INPUT PROF-FILE
+    OPEN OUTPUT REPORT-FILE
+
+    MOVE "Accounts with no profile:" TO REPORT-REC
+    WRITE REPORT-REC.
+
+FIND-ACCOUNTS-WITHOUT-PROFILE.
+    MOVE "N" TO WS-ACC-EOF
+    PERFORM UNTIL WS-ACC-EOF = "Y"
+        READ ACC-FILE NEXT RECORD
+            AT END
+                MOVE "Y" TO WS-ACC-EOF
+            NOT AT END
+                PERFORM CHECK-HAS-PROFILE
+        END-READ
+    END-PERFORM.
+
+CHECK-HAS-PROFILE.
+    MOVE ACC-USER TO PROF-USER
+    READ PROF-FILE
+        INVALID KEY
+            MOVE SPACES TO REPORT-REC
+            STRING "  " FUNCTION TRIM(ACC-USER) INTO REPORT-REC END-STRING
+            WRITE REPORT-REC
+            ADD 1 TO WS-MISSING-COUNT
+    END-READ.
+
+CLOSE-FILES.
+    MOVE SPACES TO REPORT-REC
+    STRING "Total accounts with no profile: " WS-MISSING-COUNT
+      INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+
+    CLOSE ACC-FILE
+    CLOSE PROF-FILE
+    CLOSE REPORT-FILE
+    DISPLAY "Reconciliation complete: " WS-MISSING-COUNT
+        " account(s) with no profile.".
